@@ -11,107 +11,286 @@
       *       3. How to use SEARCH to look up a table
       * Input:
       *     1. lab7.dat
-      *     2. Prompt the user to enter a 2-character department code
+      *     2. TAXBRACKET.DAT -- effective-dated wage/rate tax brackets
+      *     3. Prompt the user to enter a 2-character department code
       * Output:
-      *     1. Display tax rate table (compile-time table)
+      *     1. Display tax rate table (loaded from TAXBRACKET.DAT)
       *     2. Display department code table (runtime table)
       *     3. Display the department name after the user entered
       *        a department code.
-      ******************************************************************  
+      ******************************************************************
+      * Modification History:
+      *     8/9/14  BM  A department code that isn't found no longer
+      *                 ends the lookup; the operator is re-prompted
+      *                 until a match is found or XX is entered
+      *     8/9/14  BM  Added a maintenance mode to add or change
+      *                 department table entries and save them back
+      *                 to lab7.dat
+      *     8/9/14  BM  Tax brackets now load from TAXBRACKET.DAT,
+      *                 each set carrying an effective date; the run
+      *                 uses the most recent set effective as of today
+      ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT DEPT-TABLE ASSIGN TO "lab7.dat"
-               ORGANIZATION IS LINE SEQUENTIAL. 
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TAX-BRACKET-FILE ASSIGN TO "TAXBRACKET.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FD  DEPT-TABLE.
        01  DEPT-REC.
            05  D-CODE   PIC X(2).
            05  D-NAME   PIC X(10).
+       FD  TAX-BRACKET-FILE.
+       01  TAX-BRACKET-REC.
+           05  TB-EFF-DATE  PIC 9(8).
+           05  TB-WAGES     PIC 9(4).
+           05  TB-RATE      PIC V999.
        WORKING-STORAGE SECTION.
-      ******************************************************************	   
+      ******************************************************************
       * DO_2: Define the compile-time table and a SUBSCRIPT for
-      *       accessing the table	  
+      *       accessing the table
       ******************************************************************
-       01  TAX-TABLE VALUE '1000060200006530000704000080'.
-           05  TAX-REC OCCURS 4 TIMES.
+       01  TAX-TABLE.
+           05  TAX-COUNT   PIC 9(3)            VALUE ZERO.
+           05  TAX-REC OCCURS 1 TO 100 TIMES
+                   DEPENDING ON TAX-COUNT
+                   INDEXED BY TAX-INDX.
+               10  T-EFF-DATE  PIC 9(8).
                10  T-WAGES     PIC 9(4).
                10  T-RATE      PIC V999.
-	   
+
        01  SUB                     PIC 9(2).
-      ******************************************************************	   
-      * DO_3: Define the runtime table with an INDEX for accesing 
+       01  TAX-EOF-SWITCH          PIC X       VALUE 'N'.
+       01  WS-EFF-DATE             PIC 9(8)    VALUE ZERO.
+       01  WS-TODAY                PIC 9(8).
+       01  WS-TODAY-GRP REDEFINES WS-TODAY.
+           05  WS-TODAY-YEAR       PIC 9(4).
+           05  WS-TODAY-MONTH      PIC 99.
+           05  WS-TODAY-DAY        PIC 99.
+      ******************************************************************
+      * DO_3: Define the runtime table with an INDEX for accesing
       *       the table.
-      ******************************************************************			   
+      ******************************************************************
        01  WS-DEPT-TABLE.
-           05  WS-DEPT-REC OCCURS 25 TIMES INDEXED BY INDX.
+           05  DEPT-COUNT  PIC 9(3)            VALUE ZERO.
+           05  WS-DEPT-REC OCCURS 1 TO 25 TIMES
+                   DEPENDING ON DEPT-COUNT
+                   INDEXED BY INDX.
                10  WS-DEPT-CODE    PIC X(2).
                10  WS-DEPT-NAME    PIC X(10).
-.
-       01  NO-DEPT                 PIC 9(2)    VALUE 25.  
+
+       01  DEPT-EOF-SWITCH          PIC X      VALUE 'N'.
+       01  DEPT-FOUND-SW            PIC X      VALUE 'N'.
+           88  DEPT-FOUND                      VALUE 'Y'.
+       01  MAINT-ENTRY-SW           PIC X      VALUE 'N'.
+       01  MAINT-CHOICE             PIC X      VALUE SPACE.
+       01  MAINT-CODE               PIC X(2).
+       01  MAINT-NAME               PIC X(10).
        01  WS-CODE                 PIC X(2).
-       
+
        01  D-TAX-TABLE.
-           05  D-WAGES                 PIC 9,999.  
+           05  D-WAGES                 PIC 9,999.
            05  D-RATE                  PIC 9.99.
-           
+
        01  PERCENT                 PIC 999     VALUE 100.
-			
+
        PROCEDURE DIVISION.
        000-MAIN.
            PERFORM 100-COMPILE-TIME-TABLE.
            OPEN INPUT DEPT-TABLE
            PERFORM 200-RUN-TIME-TABLE.
            CLOSE DEPT-TABLE
+           PERFORM 260-MAINTENANCE-MODE
            STOP RUN.
-      ******************************************************************	   
+      ******************************************************************
       * DO_4: Use PERFORM VARYING with the SUBSCRIPT to DISPLAY the
-      *       compile-time table.
-      ******************************************************************		   
-       100-COMPILE-TIME-TABLE.  
-           PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > 4
-               MULTIPLY T-RATE(SUB) BY PERCENT GIVING D-RATE
-               MOVE T-WAGES(SUB) TO D-WAGES
-               DISPLAY D-WAGES " " D-RATE "%"
+      *       tax bracket set effective as of today.
+      ******************************************************************
+       100-COMPILE-TIME-TABLE.
+           OPEN INPUT TAX-BRACKET-FILE
+           PERFORM 110-LOAD-TAX-TABLE
+           CLOSE TAX-BRACKET-FILE
+           PERFORM 120-FIND-EFFECTIVE-DATE
+           PERFORM VARYING TAX-INDX FROM 1 BY 1
+                   UNTIL TAX-INDX > TAX-COUNT
+               IF T-EFF-DATE(TAX-INDX) = WS-EFF-DATE
+                   MULTIPLY T-RATE(TAX-INDX) BY PERCENT
+                       GIVING D-RATE
+                   MOVE T-WAGES(TAX-INDX) TO D-WAGES
+                   DISPLAY D-WAGES " " D-RATE "%"
+               END-IF
+           END-PERFORM.
+
+      * LOADS EVERY EFFECTIVE-DATED TAX BRACKET ROW FROM TAXBRACKET.DAT.
+       110-LOAD-TAX-TABLE.
+           PERFORM 115-READ-TAX-BRACKET
+           PERFORM UNTIL TAX-EOF-SWITCH = 'Y'
+               ADD 1 TO TAX-COUNT
+               MOVE TB-EFF-DATE TO T-EFF-DATE(TAX-COUNT)
+               MOVE TB-WAGES    TO T-WAGES(TAX-COUNT)
+               MOVE TB-RATE     TO T-RATE(TAX-COUNT)
+               PERFORM 115-READ-TAX-BRACKET
            END-PERFORM.
-       
+
+       115-READ-TAX-BRACKET.
+           READ TAX-BRACKET-FILE
+               AT END
+                   MOVE 'Y' TO TAX-EOF-SWITCH
+           END-READ.
+
+      * FINDS THE MOST RECENT EFFECTIVE DATE THAT IS NOT AFTER TODAY,
+      * SO THE CORRECT BRACKET SET IS USED WHEN RATES CHANGE OVER TIME.
+       120-FIND-EFFECTIVE-DATE.
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY-GRP
+           PERFORM VARYING TAX-INDX FROM 1 BY 1
+                   UNTIL TAX-INDX > TAX-COUNT
+               IF T-EFF-DATE(TAX-INDX) NOT > WS-TODAY
+                       AND T-EFF-DATE(TAX-INDX) > WS-EFF-DATE
+                   MOVE T-EFF-DATE(TAX-INDX) TO WS-EFF-DATE
+               END-IF
+           END-PERFORM
+           IF WS-EFF-DATE = ZERO
+               DISPLAY 'NO EFFECTIVE TAX BRACKET SET FOUND FOR TODAY'
+           END-IF.
+
        200-RUN-TIME-TABLE.
            PERFORM 210-LOAD-DEPT-TABLE
            PERFORM 220-DISPLAY-DEPT-TABLE
-           DISPLAY 'ENTER A DEPARTMENT CODE'
-           ACCEPT WS-CODE.
-           PERFORM 230-LOOKUP-DEPT.
-      ******************************************************************	   
-      * DO_5: Use PERFORM VARYING with the INDEX to LOAD the runtime
-      *       table.	  
-      ******************************************************************	 	   
+           PERFORM 225-PROMPT-AND-LOOKUP
+               UNTIL DEPT-FOUND OR WS-CODE = 'XX'.
+      ******************************************************************
+      * DO_5: Use a load-until-eof loop with the INDEX to LOAD the
+      *       runtime table.
+      ******************************************************************
        210-LOAD-DEPT-TABLE.
-           PERFORM VARYING INDX FROM 1 BY 1 UNTIL INDX > NO-DEPT
-               READ DEPT-TABLE
-                   AT END
-                       DISPLAY SPACE
-                   NOT AT END
-                       MOVE D-CODE TO WS-DEPT-CODE(INDX)
-                       MOVE D-NAME TO WS-DEPT-NAME(INDX)
-           END-PERFORM.    
-			
-      ******************************************************************	   
-      * DO_6: Use PERFORM VARYING with the INDEX to DISPLAY the table 
-      ******************************************************************	 		
+           PERFORM 215-READ-DEPT
+           PERFORM UNTIL DEPT-EOF-SWITCH = 'Y'
+               ADD 1 TO DEPT-COUNT
+               MOVE D-CODE TO WS-DEPT-CODE(DEPT-COUNT)
+               MOVE D-NAME TO WS-DEPT-NAME(DEPT-COUNT)
+               PERFORM 215-READ-DEPT
+           END-PERFORM.
+
+       215-READ-DEPT.
+           READ DEPT-TABLE
+               AT END
+                   MOVE 'Y' TO DEPT-EOF-SWITCH
+           END-READ.
+
+      ******************************************************************
+      * DO_6: Use PERFORM VARYING with the INDEX to DISPLAY the table
+      ******************************************************************
        220-DISPLAY-DEPT-TABLE.
-           PERFORM VARYING INDX FROM 1 BY 1 UNTIL INDX > NO-DEPT  
-               DISPLAY WS-DEPT-CODE(INDX) " " WS-DEPT-NAME(INDX)                  
+           PERFORM VARYING INDX FROM 1 BY 1 UNTIL INDX > DEPT-COUNT
+               DISPLAY WS-DEPT-CODE(INDX) " " WS-DEPT-NAME(INDX)
            END-PERFORM.
-      ******************************************************************	   
+
+      * PROMPTS FOR A DEPARTMENT CODE AND LOOKS IT UP; RE-PROMPTS ON
+      * A MISS SO THE OPERATOR ISN'T DROPPED AFTER ONE BAD ENTRY.
+      * ENTERING XX QUITS THE LOOKUP WITHOUT A MATCH.
+       225-PROMPT-AND-LOOKUP.
+           DISPLAY 'ENTER A DEPARTMENT CODE (XX TO QUIT)'
+           ACCEPT WS-CODE
+           IF WS-CODE NOT = 'XX'
+               PERFORM 230-LOOKUP-DEPT
+           END-IF.
+      ******************************************************************
       * DO_7: Use a SEARCH statement with the INDEX to look up the
       *       department table and find the appropriate department name
-      ******************************************************************	 	   
+      ******************************************************************
        230-LOOKUP-DEPT.
            SET INDX TO 1
-           SEARCH WS-DEPT-REC 
+           SEARCH WS-DEPT-REC
                AT END
                    DISPLAY "NOT FOUND!"
                WHEN WS-CODE = WS-DEPT-CODE(INDX)
-                   DISPLAY WS-DEPT-NAME(INDX) 
-                    
-           END-SEARCH.
\ No newline at end of file
+                   MOVE 'Y' TO DEPT-FOUND-SW
+                   DISPLAY WS-DEPT-NAME(INDX)
+
+           END-SEARCH.
+
+      * OPTIONAL MAINTENANCE MODE FOR ADDING OR CHANGING DEPARTMENT
+      * TABLE ENTRIES; CHANGES ARE SAVED BACK TO LAB7.DAT.
+       260-MAINTENANCE-MODE.
+           DISPLAY 'ENTER MAINTENANCE MODE? (Y/N)'
+           ACCEPT MAINT-ENTRY-SW
+           IF MAINT-ENTRY-SW = 'Y'
+               PERFORM 270-MAINT-MENU UNTIL MAINT-CHOICE = 'X'
+               PERFORM 290-SAVE-DEPT-TABLE
+           END-IF.
+
+       270-MAINT-MENU.
+           DISPLAY 'A-ADD  C-CHANGE  D-DELETE  X-EXIT MAINTENANCE'
+           ACCEPT MAINT-CHOICE
+           EVALUATE MAINT-CHOICE
+               WHEN 'A'
+                   PERFORM 275-ADD-DEPT
+               WHEN 'C'
+                   PERFORM 280-CHANGE-DEPT
+               WHEN 'D'
+                   PERFORM 285-DELETE-DEPT
+               WHEN 'X'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'INVALID CHOICE'
+           END-EVALUATE.
+
+       275-ADD-DEPT.
+           DISPLAY 'ENTER NEW DEPARTMENT CODE'
+           ACCEPT MAINT-CODE
+           DISPLAY 'ENTER NEW DEPARTMENT NAME'
+           ACCEPT MAINT-NAME
+           IF DEPT-COUNT < 25
+               ADD 1 TO DEPT-COUNT
+               MOVE MAINT-CODE TO WS-DEPT-CODE(DEPT-COUNT)
+               MOVE MAINT-NAME TO WS-DEPT-NAME(DEPT-COUNT)
+           ELSE
+               DISPLAY 'DEPARTMENT TABLE IS FULL'
+           END-IF.
+
+       280-CHANGE-DEPT.
+           DISPLAY 'ENTER DEPARTMENT CODE TO CHANGE'
+           ACCEPT MAINT-CODE
+           SET INDX TO 1
+           SEARCH WS-DEPT-REC
+               AT END
+                   DISPLAY 'NOT FOUND!'
+               WHEN WS-DEPT-CODE(INDX) = MAINT-CODE
+                   DISPLAY 'ENTER NEW DEPARTMENT NAME'
+                   ACCEPT MAINT-NAME
+                   MOVE MAINT-NAME TO WS-DEPT-NAME(INDX)
+           END-SEARCH.
+
+      * REMOVES THE MATCHED ENTRY FROM THE RUNTIME DEPARTMENT TABLE,
+      * SHIFTING EVERY ENTRY BEHIND IT UP ONE ROW AND SHRINKING
+      * DEPT-COUNT SO THE TABLE HAS NO GAP.
+       285-DELETE-DEPT.
+           DISPLAY 'ENTER DEPARTMENT CODE TO DELETE'
+           ACCEPT MAINT-CODE
+           SET INDX TO 1
+           SEARCH WS-DEPT-REC
+               AT END
+                   DISPLAY 'NOT FOUND!'
+               WHEN WS-DEPT-CODE(INDX) = MAINT-CODE
+                   PERFORM 286-SHIFT-DEPT-ROWS-UP
+                   SUBTRACT 1 FROM DEPT-COUNT
+           END-SEARCH.
+
+       286-SHIFT-DEPT-ROWS-UP.
+           PERFORM VARYING SUB FROM INDX BY 1 UNTIL SUB >= DEPT-COUNT
+               MOVE WS-DEPT-CODE(SUB + 1) TO WS-DEPT-CODE(SUB)
+               MOVE WS-DEPT-NAME(SUB + 1) TO WS-DEPT-NAME(SUB)
+           END-PERFORM.
+
+      * REWRITES LAB7.DAT WITH THE CURRENT CONTENTS OF THE RUNTIME
+      * DEPARTMENT TABLE SO MAINTENANCE CHANGES PERSIST.
+       290-SAVE-DEPT-TABLE.
+           OPEN OUTPUT DEPT-TABLE
+           PERFORM VARYING INDX FROM 1 BY 1 UNTIL INDX > DEPT-COUNT
+               MOVE WS-DEPT-CODE(INDX) TO D-CODE
+               MOVE WS-DEPT-NAME(INDX) TO D-NAME
+               WRITE DEPT-REC
+           END-PERFORM
+           CLOSE DEPT-TABLE.
