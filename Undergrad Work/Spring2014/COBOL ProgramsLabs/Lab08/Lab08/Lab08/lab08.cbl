@@ -13,9 +13,16 @@
       *     TRANS.dat     -- weekly payroll
       * Output:
       *     NEWMASTER.dat -- new master payroll
-      *     ERRLOG.dat    -- records of weekly payroll that could not 
+      *     ERRLOG.dat    -- records of weekly payroll that could not
       *                      find a match in the old master payroll
-      ******************************************************************	   
+      *     REGISTER.RPT  -- payroll register of what was disbursed
+      *     DIRDEPOSIT.DAT -- fixed-width direct-deposit file for the
+      *                       bank
+      ******************************************************************
+      * Modification History:
+      *     8/9/14  BM  Added a printed payroll register (REGISTER.RPT)
+      *     8/9/14  BM  Added DIRDEPOSIT.DAT direct-deposit file output
+      ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -27,6 +34,10 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT ERRLOG-FILE ASSIGN TO "ERRLOG.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REGISTER-FILE ASSIGN TO "REGISTER.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DIRDEP-FILE ASSIGN TO "DIRDEPOSIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
       ******************************************************************	   
       * DO_2: Complete the following file descriptions.
@@ -37,30 +48,73 @@
            05  O-EMP-ID    PIC X(4).
            05  O-GRS-PAY   PIC 9(6)V99.
            05  O-INC-TAX   PIC 9(6)V99.
-           05  O-NET-PAY   PIC 9(6)V99. 
-            
+           05  O-NET-PAY   PIC 9(6)V99.
+           05  O-YTD-GRS-PAY PIC 9(7)V99.
+           05  O-YTD-INC-TAX PIC 9(7)V99.
+           05  O-YTD-NET-PAY PIC 9(7)V99.
+
        FD  TRANS-FILE.
        01  WEEKLY-REC.
            05  W-EMP-ID    PIC X(4).
            05  W-GRS-PAY   PIC 9(5)V99.
            05  W-INC-TAX   PIC 9(5)V99.
-           05  W-NET-PAY   PIC 9(5)V99. 
-            
+           05  W-NET-PAY   PIC 9(5)V99.
+
        FD  NEWMASTER-FILE.
        01  NEW-REC.
            05  N-EMP-ID    PIC X(4).
            05  N-GRS-PAY   PIC 9(6)V99.
            05  N-INC-TAX   PIC 9(6)V99.
-           05  N-NET-PAY   PIC 9(6)V99.         
-            
+           05  N-NET-PAY   PIC 9(6)V99.
+           05  N-YTD-GRS-PAY PIC 9(7)V99.
+           05  N-YTD-INC-TAX PIC 9(7)V99.
+           05  N-YTD-NET-PAY PIC 9(7)V99.
+
        FD  ERRLOG-FILE.
        01  ERROR-REC.
            05  E-EMP-ID    PIC X(4).
            05  E-GRS-PAY   PIC 9(6)V99.
            05  E-INC-TAX   PIC 9(6)V99.
            05  E-NET-PAY   PIC 9(6)V99.
-                   
-       WORKING-STORAGE SECTION.     
+
+       FD  REGISTER-FILE.
+       01  REGISTER-REC        PIC X(80).
+
+       FD  DIRDEP-FILE.
+       01  DIRDEP-REC.
+           05  DD-EMP-ID       PIC X(4).
+           05  DD-ROUTING-NO   PIC X(9)    VALUE SPACES.
+           05  DD-ACCOUNT-NO   PIC X(12)   VALUE SPACES.
+           05  DD-NET-PAY      PIC 9(6)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TOTALS.
+           05  WS-TOT-GRS-PAY   PIC 9(8)V99 VALUE ZERO.
+           05  WS-TOT-INC-TAX   PIC 9(8)V99 VALUE ZERO.
+           05  WS-TOT-NET-PAY   PIC 9(8)V99 VALUE ZERO.
+       01  REG-HEADING-1.
+           05  FILLER          PIC X(30)   VALUE
+               "        PAYROLL REGISTER     ".
+       01  REG-HEADING-2.
+           05  FILLER          PIC X(8)    VALUE "EMP ID  ".
+           05  FILLER          PIC X(12)   VALUE "GROSS PAY   ".
+           05  FILLER          PIC X(12)   VALUE "INCOME TAX  ".
+           05  FILLER          PIC X(9)    VALUE "NET PAY".
+       01  REG-DETAIL.
+           05  RD-EMP-ID       PIC X(4).
+           05  FILLER          PIC X(4)    VALUE SPACES.
+           05  RD-GRS-PAY      PIC ZZZ,ZZ9.99.
+           05  FILLER          PIC X(2)    VALUE SPACES.
+           05  RD-INC-TAX      PIC ZZZ,ZZ9.99.
+           05  FILLER          PIC X(2)    VALUE SPACES.
+           05  RD-NET-PAY      PIC ZZZ,ZZ9.99.
+       01  REG-TOTAL-LINE.
+           05  FILLER          PIC X(8)    VALUE "TOTALS  ".
+           05  RT-GRS-PAY      PIC ZZZ,ZZ9.99.
+           05  FILLER          PIC X(2)    VALUE SPACES.
+           05  RT-INC-TAX      PIC ZZZ,ZZ9.99.
+           05  FILLER          PIC X(2)    VALUE SPACES.
+           05  RT-NET-PAY      PIC ZZZ,ZZ9.99.
        PROCEDURE DIVISION.
        000-MAIN.
            PERFORM 500-OPEN-FILES
@@ -69,6 +123,7 @@
            PERFORM 100-UPDATE-MASTER UNTIL
                O-EMP-ID = HIGH-VALUES AND
                W-EMP-ID = HIGH-VALUES
+           PERFORM 950-WRITE-REGISTER-TOTALS
            PERFORM 600-CLOSE-FILES
            DISPLAY 'MASTER FILE UPDATED!!'
            STOP RUN.
@@ -93,7 +148,12 @@
            COMPUTE N-GRS-PAY = O-GRS-PAY + W-GRS-PAY
            COMPUTE N-INC-TAX = O-INC-TAX + W-INC-TAX
            COMPUTE N-NET-PAY = O-NET-PAY + W-NET-PAY
-           WRITE NEW-REC 
+           COMPUTE N-YTD-GRS-PAY = O-YTD-GRS-PAY + W-GRS-PAY
+           COMPUTE N-YTD-INC-TAX = O-YTD-INC-TAX + W-INC-TAX
+           COMPUTE N-YTD-NET-PAY = O-YTD-NET-PAY + W-NET-PAY
+           WRITE NEW-REC
+           PERFORM 900-WRITE-REGISTER-REC
+           PERFORM 920-WRITE-DIRDEP-REC
            PERFORM 800-READ-TRANS
            PERFORM 700-READ-OMASTER.
       ******************************************************************	   
@@ -115,13 +175,57 @@
            PERFORM 700-READ-OMASTER.
        500-OPEN-FILES.
            OPEN INPUT OLDMASTER-FILE TRANS-FILE
-           OPEN OUTPUT NEWMASTER-FILE ERRLOG-FILE.
+           OPEN OUTPUT NEWMASTER-FILE ERRLOG-FILE REGISTER-FILE
+                       DIRDEP-FILE
+           WRITE REGISTER-REC FROM REG-HEADING-1
+           WRITE REGISTER-REC FROM REG-HEADING-2.
        600-CLOSE-FILES.
            CLOSE OLDMASTER-FILE TRANS-FILE
-                 NEWMASTER-FILE ERRLOG-FILE.
+                 NEWMASTER-FILE ERRLOG-FILE REGISTER-FILE
+                 DIRDEP-FILE.
        700-READ-OMASTER.
            READ OLDMASTER-FILE AT END
                MOVE HIGH-VALUES TO O-EMP-ID.
        800-READ-TRANS.
            READ TRANS-FILE AT END
                MOVE HIGH-VALUES TO W-EMP-ID.
+      ******************************************************************
+      * Prints one payroll register line for the employee just paid
+      * and rolls their amounts into the company-wide totals. Uses
+      * this week's pay from TRANS-FILE (W-xxx), not the master's
+      * cumulative N-xxx amounts, since the register reports what was
+      * disbursed this run, not the running lifetime total.
+      ******************************************************************
+       900-WRITE-REGISTER-REC.
+           MOVE N-EMP-ID  TO RD-EMP-ID
+           MOVE W-GRS-PAY TO RD-GRS-PAY
+           MOVE W-INC-TAX TO RD-INC-TAX
+           MOVE W-NET-PAY TO RD-NET-PAY
+           WRITE REGISTER-REC FROM REG-DETAIL
+           ADD W-GRS-PAY TO WS-TOT-GRS-PAY
+           ADD W-INC-TAX TO WS-TOT-INC-TAX
+           ADD W-NET-PAY TO WS-TOT-NET-PAY.
+      ******************************************************************
+      * Prints the company-wide total line at the bottom of the
+      * register once every employee has been processed.
+      ******************************************************************
+       950-WRITE-REGISTER-TOTALS.
+           MOVE WS-TOT-GRS-PAY TO RT-GRS-PAY
+           MOVE WS-TOT-INC-TAX TO RT-INC-TAX
+           MOVE WS-TOT-NET-PAY TO RT-NET-PAY
+           WRITE REGISTER-REC FROM REG-TOTAL-LINE.
+      ******************************************************************
+      * Writes the direct-deposit record for the employee just paid.
+      * The bank routing/account numbers are not carried on our master
+      * file yet, so they go out blank for the bank to fill in from its
+      * own enrollment records until we capture them here. Deposits
+      * this week's net pay (W-NET-PAY), not the master's cumulative
+      * N-NET-PAY, so the bank isn't instructed to disburse a
+      * growing lifetime total every pay run.
+      ******************************************************************
+       920-WRITE-DIRDEP-REC.
+           MOVE N-EMP-ID  TO DD-EMP-ID
+           MOVE SPACES    TO DD-ROUTING-NO
+           MOVE SPACES    TO DD-ACCOUNT-NO
+           MOVE W-NET-PAY TO DD-NET-PAY
+           WRITE DIRDEP-REC.
