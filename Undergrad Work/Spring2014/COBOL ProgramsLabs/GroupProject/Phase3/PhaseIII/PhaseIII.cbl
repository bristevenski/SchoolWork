@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PhaseIII
+       PROGRAM-ID. PhaseIII.
        AUTHOR. Brianna Muleski
                Andrew Iverson
        DATE-WRITTEN. 5/7/14
@@ -25,14 +25,28 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT OLDMSTR-FILE ASSIGN TO "MASTER.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS O-CUST-NO.
            SELECT TRANS-FILE ASSIGN TO "PHASE2.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT NEWMSTR-FILE ASSIGN TO "NEWMASTER.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS N-CUST-NO.
            SELECT ERROR-FILE ASSIGN TO "ERRORLOG.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT SORT-TRANS-FILE ASSIGN TO "SORTEDTRANS.DAT".
+           SELECT TAX-RATE-FILE ASSIGN TO "TAXRATE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OVERLIMIT-FILE ASSIGN TO "OVERLIMIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HISTORY-FILE ASSIGN TO "ARHISTORY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
       *
        DATA DIVISION.
        SD  SORT-TRANS-FILE.
@@ -42,13 +56,15 @@
            05  SORT-T-ITEM-NO       PIC X(4).
            05  SORT-T-ITEM-DES      PIC X(15).
            05  SORT-T-UNIT-PR       PIC 9(4)V99.
-           05  SORT-T-QNT           PIC 999.
+           05  SORT-T-QNT           PIC S999.
+           05  SORT-T-OPERATOR      PIC X(5).
        FD  OLDMSTR-FILE.
        01  OLD-REC.
            05  O-CUST-NO       PIC X(5).
            05  O-CUST-NM       PIC X(20).
-           05  O-AMT           PIC 9(7)V99.
-       
+           05  O-AMT           PIC S9(7)V99.
+           05  O-CREDIT-LIM    PIC 9(7)V99.
+
        FD  TRANS-FILE.
        01  TRANS-REC.
            05  T-CUST-NO       PIC X(5).
@@ -56,14 +72,16 @@
            05  T-ITEM-NO       PIC X(4).
            05  T-ITEM-DES      PIC X(15).
            05  T-UNIT-PR       PIC 9(4)V99.
-           05  T-QNT           PIC 999.
-       
+           05  T-QNT           PIC S999.
+           05  T-OPERATOR-ID   PIC X(5).
+
        FD  NEWMSTR-FILE.
        01  NEW-REC.
            05  N-CUST-NO       PIC X(5).
            05  N-CUST-NM       PIC X(20).
-           05  N-AMT           PIC 9(7)V99. 
-           
+           05  N-AMT           PIC S9(7)V99.
+           05  N-CREDIT-LIM    PIC 9(7)V99.
+
        FD  ERROR-FILE.
        01  ERR-REC.
            05  E-CUST-NO       PIC X(5).
@@ -71,30 +89,146 @@
            05  E-ITEM-NO       PIC X(4).
            05  E-ITEM-DES      PIC X(15).
            05  E-UNIT-PR       PIC 9(4)V99.
-           05  E-QNT           PIC 999.              
+           05  E-QNT           PIC S999.
+           05  E-OPERATOR-ID   PIC X(5).
+
+      * ONE-RECORD CONTROL FILE HOLDING THE CURRENT SALES TAX RATE SO
+      * ACCOUNTING CAN CHANGE IT WITHOUT A RECOMPILE.
+       FD  TAX-RATE-FILE.
+       01  TAX-RATE-REC         PIC V999.
+
+      * TRANSACTIONS THAT WOULD PUSH A CUSTOMER'S BALANCE OVER THEIR
+      * CREDIT LIMIT ARE LOGGED HERE INSTEAD OF BEING APPLIED TO
+      * NEWMASTER.DAT.
+       FD  OVERLIMIT-FILE.
+       01  OL-REC.
+           05  OL-CUST-NO      PIC X(5).
+           05  OL-CUST-NM      PIC X(20).
+           05  OL-ITEM-NO      PIC X(4).
+           05  OL-ITEM-DES     PIC X(15).
+           05  OL-UNIT-PR      PIC 9(4)V99.
+           05  OL-QNT          PIC S999.
+           05  OL-OPERATOR-ID  PIC X(5).
+
+      * ONE RECORD PER TRANSACTION ACTUALLY APPLIED TO A CUSTOMER'S
+      * BALANCE, DATE-STAMPED SO THE AGING REPORT CAN BUCKET IT.
+       FD  HISTORY-FILE.
+       01  HIST-REC.
+           05  H-CUST-NO       PIC X(5).
+           05  H-TRANS-DATE    PIC 9(8).
+           05  H-SALES-AMT     PIC S9(7)V99.
+           05  H-SALES-TAX     PIC S9(6)V99.
+           05  H-AMT           PIC S9(8)V99.
+
+      * RECORDS HOW FAR INTO OLDMSTR-FILE/TRANS-FILE THE RUN HAS
+      * PROGRESSED, SO AN ABENDED RUN CAN BE RESTARTED WITHOUT
+      * REPROCESSING EVERYTHING FROM THE BEGINNING.
+       FD  CHECKPOINT-FILE.
+       01  CKPT-REC.
+           05  CK-OLD-COUNT    PIC 9(7).
+           05  CK-TRANS-COUNT  PIC 9(7).
       *
        WORKING-STORAGE SECTION.
        01  WORKING-ITEMS.
-           05  SALES-AMT       PIC 9(7)V99.
-           05  SALES-TAX       PIC 9(6)V99.
-           05  TRANS-AMT       PIC 9(8)V99.
-           05  TRANS-TOT       PIC 9(9)V99.
+           05  SALES-AMT       PIC S9(7)V99.
+           05  SALES-TAX       PIC S9(6)V99.
+           05  TRANS-AMT       PIC S9(8)V99.
+           05  TRANS-TOT       PIC S9(9)V99.
            05  TAX             PIC V999        VALUE .055.
+           05  DEFAULT-CREDIT-LIM PIC 9(7)V99  VALUE 500.00.
+           05  WS-RUN-DATE     PIC 9(8).
+           05  WS-CKPT-STATUS      PIC XX.
+           05  WS-HIST-STATUS      PIC XX.
+           05  WS-RESTART-SW       PIC X       VALUE 'N'.
+               88  RESTARTING              VALUE 'Y'.
+           05  WS-OLD-REC-COUNT    PIC 9(7)    VALUE ZERO.
+           05  WS-TRANS-REC-COUNT  PIC 9(7)    VALUE ZERO.
+           05  WS-CKPT-OLD-COUNT   PIC 9(7)    VALUE ZERO.
+           05  WS-CKPT-TRANS-COUNT PIC 9(7)    VALUE ZERO.
+           05  WS-CKPT-INTERVAL    PIC 9(3)    VALUE 100.
+           05  WS-CKPT-QUOTIENT    PIC 9(7).
+           05  WS-CKPT-REMAINDER   PIC 9(3).
       *
        PROCEDURE DIVISION.
       * Runs the program and outputs a file generated message.
        000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           PERFORM 75-READ-TAX-RATE
            PERFORM 50-SORT
-           PERFORM 100-OPEN-FILES           
+           PERFORM 90-READ-CHECKPOINT
+           PERFORM 100-OPEN-FILES
            PERFORM 700-READ-OLD-MASTER
            PERFORM 800-READ-TRANS
+           PERFORM 95-SKIP-TO-CHECKPOINT
            PERFORM 200-UPDATE-MASTER
                UNTIL O-CUST-NO = HIGH-VALUES AND
                      T-CUST-NO = HIGH-VALUES
+           PERFORM 98-CLEAR-CHECKPOINT
            PERFORM 600-CLOSE-FILES
-           DISPLAY "MASTER FILE UPDATED!!"           
+           DISPLAY "MASTER FILE UPDATED!!"
            STOP RUN.
-           
+
+      * Reads CHECKPOINT.DAT, if it exists and holds a non-zero
+      * position, so this run can skip straight past the records the
+      * previous run already finished instead of reprocessing them.
+       90-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-OLD-COUNT   TO WS-CKPT-OLD-COUNT
+                       MOVE CK-TRANS-COUNT TO WS-CKPT-TRANS-COUNT
+                       IF CK-OLD-COUNT > 0 OR CK-TRANS-COUNT > 0
+                           SET RESTARTING TO TRUE
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * Reads past the OLDMSTR-FILE/TRANS-FILE records the checkpoint
+      * says were already processed on a prior run.
+       95-SKIP-TO-CHECKPOINT.
+           PERFORM UNTIL WS-OLD-REC-COUNT > WS-CKPT-OLD-COUNT
+                       OR O-CUST-NO = HIGH-VALUES
+               PERFORM 700-READ-OLD-MASTER
+           END-PERFORM
+           PERFORM UNTIL WS-TRANS-REC-COUNT > WS-CKPT-TRANS-COUNT
+                       OR T-CUST-NO = HIGH-VALUES
+               PERFORM 800-READ-TRANS
+           END-PERFORM.
+
+      * Saves the current OLDMSTR/TRANS read position to CHECKPOINT.DAT
+      * so a restart can resume from here instead of the beginning.
+       97-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-OLD-REC-COUNT   TO CK-OLD-COUNT
+           MOVE WS-TRANS-REC-COUNT TO CK-TRANS-COUNT
+           WRITE CKPT-REC
+           CLOSE CHECKPOINT-FILE.
+
+      * Resets CHECKPOINT.DAT to zero once the run finishes normally,
+      * so the next run starts from the beginning of a fresh batch.
+       98-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ZERO TO CK-OLD-COUNT
+           MOVE ZERO TO CK-TRANS-COUNT
+           WRITE CKPT-REC
+           CLOSE CHECKPOINT-FILE.
+
+      * Reads the current sales tax rate from TAXRATE.DAT so Accounting
+      * can change the rate without a program change request.
+       75-READ-TAX-RATE.
+           OPEN INPUT TAX-RATE-FILE
+           READ TAX-RATE-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE TAX-RATE-REC TO TAX
+           END-READ
+           CLOSE TAX-RATE-FILE.
+
       * Sorts the transaction file based on the customer number.
        50-SORT.
            SORT SORT-TRANS-FILE
@@ -102,27 +236,54 @@
                USING TRANS-FILE
                GIVING TRANS-FILE.
                
-      * Opens the input and output files
+      * Opens the input and output files. On a restart NEWMSTR-FILE,
+      * ERROR-FILE and OVERLIMIT-FILE are opened for EXTEND instead of
+      * OUTPUT so the records a prior run already wrote are kept
+      * instead of being truncated away. HISTORY-FILE is handled
+      * separately by 110-OPEN-HISTORY since it accumulates across
+      * every run, not just restarts of the current one.
        100-OPEN-FILES.
            OPEN INPUT  OLDMSTR-FILE
                        TRANS-FILE
-           OPEN OUTPUT NEWMSTR-FILE
-                       ERROR-FILE.
+           IF RESTARTING
+               OPEN EXTEND NEWMSTR-FILE
+                            ERROR-FILE
+                            OVERLIMIT-FILE
+           ELSE
+               OPEN OUTPUT NEWMSTR-FILE
+                            ERROR-FILE
+                            OVERLIMIT-FILE
+           END-IF
+           PERFORM 110-OPEN-HISTORY.
+
+      * HISTORY-FILE holds every posted transaction across all runs,
+      * not just this one, so the aging report can bucket a customer's
+      * history by how long ago each transaction posted. It is always
+      * opened EXTEND, independent of RESTARTING, so a normal run never
+      * wipes out history built up by earlier runs. On the very first
+      * run ARHISTORY.DAT does not exist yet, so a failed EXTEND falls
+      * back to OUTPUT to create it.
+       110-OPEN-HISTORY.
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HIST-STATUS NOT = "00"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
                        
-      * Evauluates what is done with the transaction record. If the 
+      * Evauluates what is done with the transaction record. If the
       * transaction record equals the corresponding old master record
       * then the update it applied. If the transaction record is a
       * customer that is lower than the corresponding old master record
-      * then an error log is created. If the transaction record is a
-      * customer that is greater than the corresponding old master
+      * then that customer does not exist yet in the old master, so a
+      * new master record is built for them. If the transaction record
+      * is a customer that is greater than the corresponding old master
       * record then the old master is copied.
        200-UPDATE-MASTER.
            EVALUATE TRUE
                WHEN T-CUST-NO = O-CUST-NO
                    ADD O-AMT TO N-AMT
-                   PERFORM 300-APPLY-UPDATE                   
+                   PERFORM 300-APPLY-UPDATE
                WHEN T-CUST-NO < O-CUST-NO
-                   PERFORM 400-ERROR-LOG
+                   PERFORM 450-ADD-NEW-CUSTOMER
                WHEN OTHER
                    PERFORM 500-COPY-OLD-MASTER
            END-EVALUATE.
@@ -131,8 +292,9 @@
        300-APPLY-UPDATE.
            MOVE O-CUST-NO TO N-CUST-NO
            MOVE O-CUST-NM TO N-CUST-NM
+           MOVE O-CREDIT-LIM TO N-CREDIT-LIM
            PERFORM 350-COMPUTATIONS
-           PERFORM 325-CHECK-REC.    
+           PERFORM 325-CHECK-REC.
            
       * Checks the transaction file for another transaction record of
       * the same customer. If it is detected, then another update is
@@ -148,33 +310,72 @@
                    WRITE ERR-REC
                        BEFORE ADVANCING 1 LINE
                END-IF
-           ELSE               
+           ELSE
                WRITE NEW-REC
                    BEFORE ADVANCING 1 LINE
+               PERFORM 99-CHECK-CKPT-INTERVAL
                PERFORM 700-READ-OLD-MASTER
-           END-IF. 
+           END-IF.
            
+      * Builds a brand-new master record for a customer that does not
+      * yet exist in the old master file, from the transaction that
+      * introduced them.
+       450-ADD-NEW-CUSTOMER.
+           MOVE T-CUST-NO TO N-CUST-NO
+           MOVE T-CUST-NM TO N-CUST-NM
+           MOVE ZEROS TO N-AMT
+           MOVE DEFAULT-CREDIT-LIM TO N-CREDIT-LIM
+           PERFORM 350-COMPUTATIONS
+           PERFORM 460-CHECK-NEW-CUST-REC.
+
+      * Checks the transaction file for another transaction record of
+      * the same brand-new customer. If it is detected, another update
+      * is applied to the record being built; if not, the new master
+      * record is written.
+       460-CHECK-NEW-CUST-REC.
+           PERFORM 800-READ-TRANS
+           IF T-CUST-NO IS EQUAL N-CUST-NO
+               PERFORM 350-COMPUTATIONS
+               PERFORM 460-CHECK-NEW-CUST-REC
+           ELSE
+               WRITE NEW-REC
+                   BEFORE ADVANCING 1 LINE
+               PERFORM 99-CHECK-CKPT-INTERVAL
+           END-IF.
+
       * Computes the new amount for the new master file and updates the
       * new amount.
        350-COMPUTATIONS.
            COMPUTE SALES-AMT ROUNDED = T-UNIT-PR * T-QNT
-           COMPUTE SALES-TAX ROUNDED = SALES-AMT * TAX 
+           COMPUTE SALES-TAX ROUNDED = SALES-AMT * TAX
            COMPUTE TRANS-AMT = SALES-AMT + SALES-TAX
-           ADD TRANS-AMT TO N-AMT.
-           
-      * Writes the transaction record to the error log, then reads the 
-      * next transaction record.
-       400-ERROR-LOG.
-           MOVE TRANS-REC TO ERR-REC
-           WRITE ERR-REC
-               BEFORE ADVANCING 1 LINE
-           PERFORM 800-READ-TRANS.
-           
+           ADD TRANS-AMT TO N-AMT
+           PERFORM 360-CHECK-CREDIT-LIMIT.
+
+      * If the transaction just applied pushed the customer's balance
+      * over their credit limit, backs the transaction out of N-AMT and
+      * logs it to OVERLIMIT.DAT instead of letting it stand.
+       360-CHECK-CREDIT-LIMIT.
+           IF N-AMT > N-CREDIT-LIM
+               SUBTRACT TRANS-AMT FROM N-AMT
+               MOVE TRANS-REC TO OL-REC
+               WRITE OL-REC
+                   BEFORE ADVANCING 1 LINE
+           ELSE
+               MOVE N-CUST-NO TO H-CUST-NO
+               MOVE WS-RUN-DATE TO H-TRANS-DATE
+               MOVE SALES-AMT TO H-SALES-AMT
+               MOVE SALES-TAX TO H-SALES-TAX
+               MOVE TRANS-AMT TO H-AMT
+               WRITE HIST-REC
+           END-IF.
+
       * Copies the old master record to the new master file.
        500-COPY-OLD-MASTER.
            MOVE OLD-REC TO NEW-REC
            WRITE NEW-REC
                BEFORE ADVANCING 1 LINE
+           PERFORM 99-CHECK-CKPT-INTERVAL
            PERFORM 700-READ-OLD-MASTER.
            
       * Closes the input and output files.
@@ -182,7 +383,9 @@
            CLOSE OLDMSTR-FILE
                  TRANS-FILE
                  NEWMSTR-FILE
-                 ERROR-FILE. 
+                 ERROR-FILE
+                 OVERLIMIT-FILE
+                 HISTORY-FILE.
                  
       * Reads the next record from the old master file. When at the end
       * high-values is moved to the customer number to signal the end 
@@ -191,12 +394,32 @@
            MOVE ZEROS TO N-AMT
            READ OLDMSTR-FILE
                AT END
-                   MOVE HIGH-VALUES TO O-CUST-NO.
-                   
+                   MOVE HIGH-VALUES TO O-CUST-NO
+               NOT AT END
+                   ADD 1 TO WS-OLD-REC-COUNT
+           END-READ.
+
       * Reads the next record from the transaction file. When at the
-      * end high-values is moved to the customer number to signal the 
+      * end high-values is moved to the customer number to signal the
       * end of the file.
        800-READ-TRANS.
            READ TRANS-FILE
                AT END
-                   MOVE HIGH-VALUES TO T-CUST-NO.
\ No newline at end of file
+                   MOVE HIGH-VALUES TO T-CUST-NO
+               NOT AT END
+                   ADD 1 TO WS-TRANS-REC-COUNT
+           END-READ.
+
+      * Checked only right after a new master record is written (a
+      * customer boundary), never in the middle of applying a
+      * customer's transactions, so a restart never resumes with a
+      * partially-built N-AMT or loses transactions already consumed
+      * from TRANS-FILE for the in-flight customer. Every
+      * WS-CKPT-INTERVAL records read, saves a fresh checkpoint.
+       99-CHECK-CKPT-INTERVAL.
+           DIVIDE WS-OLD-REC-COUNT BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = 0
+               PERFORM 97-WRITE-CHECKPOINT
+           END-IF.
\ No newline at end of file
