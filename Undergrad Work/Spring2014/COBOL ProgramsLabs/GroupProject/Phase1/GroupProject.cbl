@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION. 
-       PROGRAM-ID. GroupProject
+       PROGRAM-ID. GroupProject.
        AUTHOR. Brianna Muleski.
                Andrew Iverson.
        DATE-WRITTEN. 2/25/14.
@@ -32,10 +32,22 @@
        FILE-CONTROL.
            SELECT OUT-TRANSACTION-FILE ASSIGN TO "TRANSACTION.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUST-MASTER-FILE ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ITEM-PRICE-FILE ASSIGN TO "ITEMPRC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  OUT-TRANSACTION-FILE.
-       01  OUT-TRANS-REC                PIC X(53).
+       01  OUT-TRANS-REC                PIC X(58).
+       FD  CUST-MASTER-FILE.
+       01  CM-REC.
+           05  CM-CUST-NO               PIC X(5).
+           05  CM-CUST-NM               PIC X(20).
+       FD  ITEM-PRICE-FILE.
+       01  IP-REC.
+           05  IP-ITEM-NUM              PIC X(4).
+           05  IP-PRICE                 PIC 9(4)V99.
        WORKING-STORAGE SECTION.
        01  INPUT-ITEMS.
            05  CUST-NUM                PIC X(5).
@@ -49,129 +61,287 @@
                10  ITEM-CODE            PIC X(3).
            05  ITEM-DESC                PIC X(15).
            05  UNIT-PRICE               PIC 9(4)V99.
-           05  QUANTITY                 PIC 9(3).
-       01  WORKING-ITMES.  
-           05  VALID                    PIC X.
-           05  CONSTANTS. 
+           05  QUANTITY                 PIC S9(3).
+           05  OPERATOR-ID              PIC X(5).
+       01  WORKING-ITMES.
+           05  VALID-SW                    PIC X.
+           05  CM-EOF-SWITCH            PIC X.
+           05  IP-EOF-SWITCH            PIC X.
+           05  IP-FOUND-SW              PIC X.
+           05  WS-OVERRIDE-PRICE        PIC 9(4)V99.
+           05  TRANS-TYPE               PIC X.
+               88  SALE-TRANS                  VALUE 'S'.
+               88  RETURN-TRANS                VALUE 'R'.
+           05  TR-COUNT                 PIC 9(5)    VALUE ZERO.
+           05  TR-QTY-TOT               PIC S9(7)   VALUE ZERO.
+           05  TR-EXT-TOT               PIC S9(9)V99 VALUE ZERO.
+           05  CONSTANTS.
                10  LOW-DEPT             PIC X       VALUE '1'.
                10  HIGH-DEPT            PIC X       VALUE '4'.
                10  LOW-CODE             PIC X(3)    VALUE '101'.
                10  HIGH-CODE            PIC X(3)    VALUE '899'.
+               10  NO-CUST              PIC 9(4)    VALUE 1000.
+               10  NO-ITEM              PIC 9(4)    VALUE 1000.
+       01  CUST-MASTER-TABLE.
+           05  CM-COUNT                 PIC 9(4)    VALUE ZERO.
+           05  CM-ENTRY OCCURS 1 TO 1000 TIMES
+                   DEPENDING ON CM-COUNT
+                   INDEXED BY CM-INDX.
+               10  CM-T-CUST-NO         PIC X(5).
+               10  CM-T-CUST-NM         PIC X(20).
+       01  ITEM-PRICE-TABLE.
+           05  IP-COUNT                 PIC 9(4)    VALUE ZERO.
+           05  IP-ENTRY OCCURS 1 TO 1000 TIMES
+                   DEPENDING ON IP-COUNT
+                   INDEXED BY IP-INDX.
+               10  IP-T-ITEM-NUM        PIC X(4).
+               10  IP-T-PRICE           PIC 9(4)V99.
+       01  TRAILER-REC.
+           05  TR-ID                    PIC X(5).
+           05  TR-LABEL                 PIC X(15).
+           05  TR-REC-COUNT             PIC 9(5).
+           05  TR-QTY-TOTAL             PIC S9(7).
+           05  TR-EXT-TOTAL             PIC S9(9)V99.
        LINKAGE SECTION.
       * 
        PROCEDURE DIVISION.
       * AUTHOR: BRIANNA
        000-MAIN.
            OPEN OUTPUT OUT-TRANSACTION-FILE
-           
+           PERFORM 050-LOAD-CUST-MASTER
+           PERFORM 060-LOAD-ITEM-PRICE
+           PERFORM 070-ACCEPT-OPERATOR-ID
+
            PERFORM 100-ACCEPT-NAME
            PERFORM UNTIL CUST-NAME = 'QUIT'
                PERFORM 150-ACCEPT-DATA
                PERFORM 200-PRINT-TRANS-REC
                PERFORM 100-ACCEPT-NAME
            END-PERFORM.
-           
+           PERFORM 250-WRITE-TRAILER
+
            DISPLAY SPACE
            DISPLAY '--END OF SESSION--'
            
            CLOSE OUT-TRANSACTION-FILE
            STOP RUN.
+      * AUTHOR: BRIANNA
+      * LOADS THE CUSTOMER MASTER FILE INTO A RUNTIME TABLE SO A
+      * CUSTOMER NUMBER CAN BE VALIDATED AS IT IS KEYED.
+       050-LOAD-CUST-MASTER.
+           OPEN INPUT CUST-MASTER-FILE
+           MOVE 'N' TO CM-EOF-SWITCH
+           PERFORM UNTIL CM-EOF-SWITCH = 'Y'
+               READ CUST-MASTER-FILE
+                   AT END
+                       MOVE 'Y' TO CM-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO CM-COUNT
+                       MOVE CM-CUST-NO TO CM-T-CUST-NO(CM-COUNT)
+                       MOVE CM-CUST-NM TO CM-T-CUST-NM(CM-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE CUST-MASTER-FILE.
+      * AUTHOR: BRIANNA
+      * LOADS THE ITEM PRICE FILE INTO A RUNTIME TABLE SO
+      * 155-ACCEPT-UNIT-PRICE CAN LOOK UP THE CATALOG PRICE FOR AN
+      * ITEM NUMBER INSTEAD OF RELYING ON A MANUALLY KEYED PRICE.
+       060-LOAD-ITEM-PRICE.
+           OPEN INPUT ITEM-PRICE-FILE
+           MOVE 'N' TO IP-EOF-SWITCH
+           PERFORM UNTIL IP-EOF-SWITCH = 'Y'
+               READ ITEM-PRICE-FILE
+                   AT END
+                       MOVE 'Y' TO IP-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO IP-COUNT
+                       MOVE IP-ITEM-NUM TO IP-T-ITEM-NUM(IP-COUNT)
+                       MOVE IP-PRICE TO IP-T-PRICE(IP-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE ITEM-PRICE-FILE.
+      * AUTHOR: BRIANNA
+      * CAPTURES THE OPERATOR ID ONCE AT STARTUP. IT IS STAMPED ONTO
+      * EVERY OUT-TRANS-REC WRITTEN THIS SESSION SO A BAD TRANSACTION
+      * FOUND LATER IN ERRORLOG.DAT CAN BE TRACED BACK TO A CLERK.
+       070-ACCEPT-OPERATOR-ID.
+           DISPLAY 'ENTER OPERATOR ID:'
+           ACCEPT OPERATOR-ID
+           MOVE 'N' TO VALID-SW
+           PERFORM UNTIL VALID-SW = 'Y'
+               IF OPERATOR-ID = SPACE
+                   DISPLAY 'INVALID OPERATOR ID.'
+                   DISPLAY 'ENTER OPERATOR ID:'
+                   ACCEPT OPERATOR-ID
+               ELSE
+                   MOVE 'Y' TO VALID-SW
+           END-PERFORM.
       * AUTHOR: BRIANNA
        100-ACCEPT-NAME.
            DISPLAY 'ENTER CUSTOMER NAME (ENTER QUIT TO END):'
            ACCEPT CUST-NAME
-           MOVE 'N' TO VALID
-           PERFORM UNTIL VALID = 'Y'
+           MOVE 'N' TO VALID-SW
+           PERFORM UNTIL VALID-SW = 'Y'
                IF CUST-NAME = SPACE
                    DISPLAY 'INVALID NAME.'
                    DISPLAY 'ENTER CUSTOMER NAME (ENTER QUIT TO END):'
                    ACCEPT CUST-NAME
                ELSE
-                   MOVE 'Y' TO VALID
+                   MOVE 'Y' TO VALID-SW
            END-PERFORM.
       * AUTHOR: ANDREW
        150-ACCEPT-DATA.
-           PERFORM 151-ACCEPT-CUSTOMER-NUMBER THRU 156-ACCEPT-QUANTITY.
+           PERFORM 151-ACCEPT-CUSTOMER-NUMBER THRU 157-ACCEPT-TRANS-TYPE.
       * AUTHOR: ANDREW
+      * VALIDATES THE CUSTOMER NUMBER AGAINST THE CUSTOMER MASTER
+      * TABLE LOADED IN 050-LOAD-CUST-MASTER, RE-PROMPTING UNTIL A
+      * NUMBER ON FILE IS ENTERED.
        151-ACCEPT-CUSTOMER-NUMBER.
            DISPLAY 'ENTER CUSTOMER NUMBER:'
            ACCEPT CUST-NUM.
-           MOVE 'N' TO VALID
-           PERFORM UNTIL VALID = 'Y'
+           MOVE 'N' TO VALID-SW
+           PERFORM UNTIL VALID-SW = 'Y'
                IF CUST-NUM = SPACE
                    DISPLAY 'INVALID NUMBER.'
                    DISPLAY 'ENTER CUSTOMER NUMBER:'
                    ACCEPT CUST-NUM
                ELSE
-                   MOVE 'Y' TO VALID
+                   SET CM-INDX TO 1
+                   SEARCH CM-ENTRY
+                       AT END
+                           DISPLAY 'CUSTOMER NUMBER NOT ON FILE.'
+                           DISPLAY 'ENTER CUSTOMER NUMBER:'
+                           ACCEPT CUST-NUM
+                       WHEN CM-T-CUST-NO(CM-INDX) = CUST-NUM
+                           MOVE 'Y' TO VALID-SW
+                   END-SEARCH
            END-PERFORM.
       * AUTHOR: BRIANNA
        152-ACCEPT-DEPT-CODE.
            DISPLAY 'ENTER DEPARTMENT CODE:'
            ACCEPT DEPT-CODE
-           MOVE 'N' TO VALID
-           PERFORM UNTIL VALID = 'Y'
+           MOVE 'N' TO VALID-SW
+           PERFORM UNTIL VALID-SW = 'Y'
                IF DEPT-CODE < LOW-DEPT OR > HIGH-DEPT
                    DISPLAY 'INVALID CODE.'
                    DISPLAY 'ENTER DEPARTMENT CODE:'
                    ACCEPT DEPT-CODE
                ELSE
-                   MOVE 'Y' TO VALID
+                   MOVE 'Y' TO VALID-SW
            END-PERFORM.
       * AUTHOR: BRIANNA
        153-ACCEPT-ITEM-CODE.          
            DISPLAY 'ENTER ITEM CODE:'
            ACCEPT ITEM-CODE
-             MOVE 'N' TO VALID
-           PERFORM UNTIL VALID = 'Y'
+             MOVE 'N' TO VALID-SW
+           PERFORM UNTIL VALID-SW = 'Y'
                IF ITEM-CODE < LOW-CODE OR > HIGH-CODE
                    DISPLAY 'INVALID CODE.'
                    DISPLAY 'ENTER ITEM CODE:'
                    ACCEPT ITEM-CODE
                ELSE
-                   MOVE 'Y' TO VALID
+                   MOVE 'Y' TO VALID-SW
            END-PERFORM.  
       * AUTHOR: BRIANNA
        154-ACCEPT-ITEM-DESCRIPTION.    
            DISPLAY 'ENTER ITEM DESCRIPTION:'
            ACCEPT ITEM-DESC
-             MOVE 'N' TO VALID
-           PERFORM UNTIL VALID = 'Y'
+             MOVE 'N' TO VALID-SW
+           PERFORM UNTIL VALID-SW = 'Y'
                IF ITEM-DESC = SPACE
                    DISPLAY 'INVALID DESCRIPTION.'
                    DISPLAY 'ENTER ITEM DESCRIPTION:'
                    ACCEPT ITEM-DESC
                ELSE
-                   MOVE 'Y' TO VALID
+                   MOVE 'Y' TO VALID-SW
            END-PERFORM.  
       * AUTHOR: ANDREW
-       155-ACCEPT-UNIT-PRICE.    
-           DISPLAY 'ENTER UNIT PRICE:'
-           ACCEPT UNIT-PRICE
-             MOVE 'N' TO VALID
-           PERFORM UNTIL VALID = 'Y'
-               IF UNIT-PRICE = ZERO
-                   DISPLAY 'INVALID PRICE.'
-                   DISPLAY 'ENTER UNIT PRICE:'
-                   ACCEPT UNIT-PRICE
-               ELSE
-                   MOVE 'Y' TO VALID
-           END-PERFORM.
+      * LOOKS UP ITEM-NUM (DEPT-CODE + ITEM-CODE) IN THE ITEM PRICE
+      * TABLE LOADED IN 060-LOAD-ITEM-PRICE. WHEN THE ITEM IS ON
+      * FILE THE CATALOG PRICE DRIVES UNIT-PRICE AND THE OPERATOR
+      * ONLY OVERRIDES IT BY KEYING A NON-ZERO PRICE. WHEN THE ITEM
+      * IS NOT ON FILE, FALL BACK TO THE ORIGINAL MANUAL ENTRY.
+       155-ACCEPT-UNIT-PRICE.
+           MOVE 'N' TO IP-FOUND-SW
+           SET IP-INDX TO 1
+           SEARCH IP-ENTRY
+               AT END
+                   MOVE 'N' TO IP-FOUND-SW
+               WHEN IP-T-ITEM-NUM(IP-INDX) = ITEM-NUM
+                   MOVE 'Y' TO IP-FOUND-SW
+                   MOVE IP-T-PRICE(IP-INDX) TO UNIT-PRICE
+           END-SEARCH
+           IF IP-FOUND-SW = 'Y'
+               DISPLAY 'CATALOG PRICE: ' UNIT-PRICE
+               DISPLAY 'PRESS ENTER TO ACCEPT, OR KEY OVERRIDE PRICE:'
+               ACCEPT WS-OVERRIDE-PRICE
+               IF WS-OVERRIDE-PRICE NOT = ZERO
+                   MOVE WS-OVERRIDE-PRICE TO UNIT-PRICE
+           ELSE
+               DISPLAY 'ITEM NOT FOUND IN CATALOG.'
+               DISPLAY 'ENTER UNIT PRICE:'
+               ACCEPT UNIT-PRICE
+               MOVE 'N' TO VALID-SW
+               PERFORM UNTIL VALID-SW = 'Y'
+                   IF UNIT-PRICE = ZERO
+                       DISPLAY 'INVALID PRICE.'
+                       DISPLAY 'ENTER UNIT PRICE:'
+                       ACCEPT UNIT-PRICE
+                   ELSE
+                       MOVE 'Y' TO VALID-SW
+               END-PERFORM
+           END-IF.
       * AUTHOR: ANDREW
        156-ACCEPT-QUANTITY.    
            DISPLAY 'ENTER QUANTITY:'
            ACCEPT QUANTITY
-             MOVE 'N' TO VALID
-           PERFORM UNTIL VALID = 'Y'
+             MOVE 'N' TO VALID-SW
+           PERFORM UNTIL VALID-SW = 'Y'
                IF QUANTITY = ZERO
                    DISPLAY 'INVALID QUANTITY.'
                    DISPLAY 'ENTER QUANTITY:'
                    ACCEPT QUANTITY
                ELSE
-                   MOVE 'Y' TO VALID
-           END-PERFORM.              
+                   MOVE 'Y' TO VALID-SW
+           END-PERFORM.
       * AUTHOR: ANDREW
+      * FLAGS THE TRANSACTION AS A SALE OR A RETURN. A RETURN FLIPS
+      * QUANTITY NEGATIVE SO IT FLOWS THROUGH PHASEII AND PHASEIII
+      * AS A CREDIT AGAINST THE CUSTOMER'S BALANCE.
+       157-ACCEPT-TRANS-TYPE.
+           DISPLAY 'ENTER TRANSACTION TYPE (S=SALE, R=RETURN):'
+           ACCEPT TRANS-TYPE
+           MOVE 'N' TO VALID-SW
+           PERFORM UNTIL VALID-SW = 'Y'
+               IF SALE-TRANS OR RETURN-TRANS
+                   MOVE 'Y' TO VALID-SW
+               ELSE
+                   DISPLAY 'INVALID TYPE.'
+                   DISPLAY 'ENTER TRANSACTION TYPE (S=SALE, R=RETURN):'
+                   ACCEPT TRANS-TYPE
+           END-PERFORM
+           IF RETURN-TRANS
+               COMPUTE QUANTITY = QUANTITY * -1
+           END-IF.
+      * AUTHOR: ANDREW
+      * WRITES THE TRANSACTION RECORD AND ADDS IT TO THE BATCH
+      * TOTALS ACCUMULATED FOR 250-WRITE-TRAILER.
        200-PRINT-TRANS-REC.
-		   MOVE INPUT-ITEMS TO OUT-TRANS-REC
-		   WRITE OUT-TRANS-REC BEFORE ADVANCING 1 LINE.
-		   
\ No newline at end of file
+           MOVE INPUT-ITEMS TO OUT-TRANS-REC
+           WRITE OUT-TRANS-REC BEFORE ADVANCING 1 LINE
+           ADD 1 TO TR-COUNT
+           ADD QUANTITY TO TR-QTY-TOT
+           COMPUTE TR-EXT-TOT = TR-EXT-TOT + (UNIT-PRICE * QUANTITY).
+      * AUTHOR: BRIANNA
+      * APPENDS A BATCH TRAILER RECORD TO OUT-TRANSACTION-FILE, KEYED
+      * BY TR-ID = '99999' SO PHASEII CAN RECOGNIZE IT AND BALANCE
+      * ITS OWN RUNNING TOTALS AGAINST AN INDEPENDENT RECORD COUNT,
+      * TOTAL QUANTITY, AND TOTAL UNIT-PRICE EXTENSION.
+       250-WRITE-TRAILER.
+           MOVE '99999'         TO TR-ID
+           MOVE 'BATCH TRAILER' TO TR-LABEL
+           MOVE TR-COUNT        TO TR-REC-COUNT
+           MOVE TR-QTY-TOT      TO TR-QTY-TOTAL
+           MOVE TR-EXT-TOT      TO TR-EXT-TOTAL
+           MOVE TRAILER-REC     TO OUT-TRANS-REC
+           WRITE OUT-TRANS-REC BEFORE ADVANCING 1 LINE.
