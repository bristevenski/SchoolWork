@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AgingReport.
+       AUTHOR. Brianna Muleski
+               Andrew Iverson
+       DATE-WRITTEN. 8/9/14
+      ******************************************************************
+      * Purpose:
+      *    Ages each customer's NEWMASTER.DAT balance against the
+      *    date-stamped transaction history PhaseIII produces, and
+      *    buckets it into current/30/60/90+ day columns so collections
+      *    can prioritize follow-up calls.
+      *
+      * Input:
+      *    NEWMASTER.DAT
+      *        Customer master file (balance and credit limit)
+      *    ARHISTORY.DAT
+      *        Date-stamped history of applied transactions
+      *
+      * Output:
+      *    AGINGREPORT.RPT
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEWMSTR-FILE ASSIGN TO "NEWMASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS N-CUST-NO.
+           SELECT HISTORY-FILE ASSIGN TO "ARHISTORY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUTPUT-FILE ASSIGN TO "AGINGREPORT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FD  NEWMSTR-FILE.
+       01  NEW-REC.
+           05  N-CUST-NO       PIC X(5).
+           05  N-CUST-NM       PIC X(20).
+           05  N-AMT           PIC S9(7)V99.
+           05  N-CREDIT-LIM    PIC 9(7)V99.
+
+       FD  HISTORY-FILE.
+       01  HIST-REC.
+           05  H-CUST-NO       PIC X(5).
+           05  H-TRANS-DATE    PIC 9(8).
+           05  H-SALES-AMT     PIC S9(7)V99.
+           05  H-SALES-TAX     PIC S9(6)V99.
+           05  H-AMT           PIC S9(8)V99.
+
+       FD  OUTPUT-FILE.
+       01  OUTPUT-REC          PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+       01  WORKING-ITEMS.
+           05  M-EOF-SWITCH    PIC X.
+           05  H-EOF-SWITCH    PIC X.
+           05  WS-RUN-DATE     PIC 9(8).
+           05  WS-RUN-DATE-INT PIC S9(9).
+           05  WS-HIST-DATE-INT PIC S9(9).
+           05  WS-DAYS-OLD     PIC S9(9).
+           05  PG-COUNT        PIC 9       VALUE 1.
+           05  LN-COUNT        PIC 99      VALUE 01.
+       01  CONSTANTS.
+           05  MAX-LINE        PIC 99      VALUE 55.
+           05  THREE-LN-CT     PIC 9       VALUE 3.
+           05  FIVE-LN-CT      PIC 9       VALUE 5.
+       01  HISTORY-TABLE.
+           05  HIST-COUNT      PIC 9(5)    VALUE ZERO.
+           05  HIST-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON HIST-COUNT
+                   INDEXED BY HIST-INDX.
+               10  HT-CUST-NO      PIC X(5).
+               10  HT-TRANS-DATE   PIC 9(8).
+               10  HT-AMT          PIC S9(8)V99.
+       01  BUCKET-TOTALS.
+           05  BK-CURRENT      PIC S9(8)V99.
+           05  BK-30           PIC S9(8)V99.
+           05  BK-60           PIC S9(8)V99.
+           05  BK-90           PIC S9(8)V99.
+       01  HD-TITLE.
+           05  FILLER          PIC X(6)    VALUE "DATE: ".
+           05  HD-MM           PIC 99.
+           05  FILLER          PIC X       VALUE "/".
+           05  HD-DD           PIC 99.
+           05  FILLER          PIC X       VALUE "/".
+           05  HD-YEAR         PIC 9(4).
+           05  FILLER          PIC X(24)   VALUE SPACES.
+           05  FILLER          PIC X(20)   VALUE "AR AGING REPORT".
+           05  FILLER          PIC X(9)    VALUE SPACES.
+           05  FILLER          PIC X(5)    VALUE "PAGE:".
+           05  PAGE-NO         PIC 99.
+       01  HD-COLUMN1.
+           05  FILLER          PIC X(8)    VALUE "CUSTOMER".
+           05  FILLER          PIC X(7)    VALUE SPACES.
+           05  FILLER          PIC X(8)    VALUE "CUSTOMER".
+           05  FILLER          PIC X(15)   VALUE SPACES.
+           05  FILLER          PIC X(9)    VALUE "  CURRENT".
+           05  FILLER          PIC X(3)    VALUE SPACES.
+           05  FILLER          PIC X(9)    VALUE "1-30 DAYS".
+           05  FILLER          PIC X(3)    VALUE SPACES.
+           05  FILLER          PIC X(10)   VALUE "31-60 DAYS".
+           05  FILLER          PIC X(2)    VALUE SPACES.
+           05  FILLER          PIC X(7)    VALUE "61-90+ ".
+       01  HD-COLUMN2.
+           05  FILLER          PIC X(7)    VALUE " NUMBER".
+           05  FILLER          PIC X(10)   VALUE SPACES.
+           05  FILLER          PIC X(4)    VALUE "NAME".
+           05  FILLER          PIC X(65)   VALUE SPACES.
+       01  AGE-REC.
+           05  FILLER          PIC XX      VALUE SPACES.
+           05  D-CUST-NO       PIC X(5).
+           05  FILLER          PIC XX      VALUE SPACES.
+           05  D-CUST-NM       PIC X(20).
+           05  FILLER          PIC X       VALUE SPACE.
+           05  D-CURRENT       PIC $,$$9.99-.
+           05  FILLER          PIC X       VALUE SPACE.
+           05  D-30            PIC $,$$9.99-.
+           05  FILLER          PIC X       VALUE SPACE.
+           05  D-60            PIC $,$$9.99-.
+           05  FILLER          PIC X       VALUE SPACE.
+           05  D-90            PIC $,$$9.99-.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           COMPUTE WS-RUN-DATE-INT =
+               FUNCTION INTEGER-OF-DATE(WS-RUN-DATE)
+           PERFORM 100-OPEN-FILES
+           PERFORM 150-LOAD-HISTORY
+           PERFORM 600-WRITE-HEADINGS
+           PERFORM 200-READ-MASTER UNTIL M-EOF-SWITCH = 'Y'
+           PERFORM 700-CLOSE-FILES
+
+           DISPLAY "AGING REPORT GENERATED!"
+
+           STOP RUN.
+
+      * OPENS THE INPUT AND OUTPUT FILES.
+       100-OPEN-FILES.
+           OPEN INPUT  NEWMSTR-FILE
+                       HISTORY-FILE
+           OPEN OUTPUT OUTPUT-FILE.
+
+      * LOADS ARHISTORY.DAT INTO A RUNTIME TABLE SO EACH CUSTOMER'S
+      * TRANSACTIONS CAN BE AGED WITHOUT RE-READING THE HISTORY FILE
+      * ONCE PER CUSTOMER.
+       150-LOAD-HISTORY.
+           MOVE 'N' TO H-EOF-SWITCH
+           MOVE ZERO TO HIST-COUNT
+           PERFORM 160-READ-HISTORY
+           PERFORM UNTIL H-EOF-SWITCH = 'Y'
+               ADD 1 TO HIST-COUNT
+               MOVE H-CUST-NO    TO HT-CUST-NO(HIST-COUNT)
+               MOVE H-TRANS-DATE TO HT-TRANS-DATE(HIST-COUNT)
+               MOVE H-AMT        TO HT-AMT(HIST-COUNT)
+               PERFORM 160-READ-HISTORY
+           END-PERFORM.
+
+       160-READ-HISTORY.
+           READ HISTORY-FILE
+               AT END
+                   MOVE 'Y' TO H-EOF-SWITCH
+           END-READ.
+
+      * READS THE MASTER FILE UNTIL THE END, AGING AND PRINTING ONE
+      * LINE PER CUSTOMER.
+       200-READ-MASTER.
+           READ NEWMSTR-FILE
+               AT END
+                   MOVE 'Y' TO M-EOF-SWITCH
+               NOT AT END
+                   PERFORM 300-AGE-CUSTOMER
+                   PERFORM 400-WRITE-AGE-REC
+           END-READ.
+
+      * BUCKETS EVERY HISTORY ENTRY BELONGING TO THIS CUSTOMER INTO
+      * CURRENT/1-30/31-60/61-90+ BASED ON HOW MANY DAYS OLD IT IS,
+      * MATCHING THE HD-COLUMN1 HEADINGS.
+       300-AGE-CUSTOMER.
+           MOVE ZERO TO BK-CURRENT BK-30 BK-60 BK-90
+           PERFORM VARYING HIST-INDX FROM 1 BY 1
+                   UNTIL HIST-INDX > HIST-COUNT
+               IF HT-CUST-NO(HIST-INDX) = N-CUST-NO
+                   COMPUTE WS-HIST-DATE-INT =
+                       FUNCTION INTEGER-OF-DATE
+                           (HT-TRANS-DATE(HIST-INDX))
+                   COMPUTE WS-DAYS-OLD =
+                       WS-RUN-DATE-INT - WS-HIST-DATE-INT
+                   EVALUATE TRUE
+                       WHEN WS-DAYS-OLD <= 0
+                           ADD HT-AMT(HIST-INDX) TO BK-CURRENT
+                       WHEN WS-DAYS-OLD <= 30
+                           ADD HT-AMT(HIST-INDX) TO BK-30
+                       WHEN WS-DAYS-OLD <= 60
+                           ADD HT-AMT(HIST-INDX) TO BK-60
+                       WHEN OTHER
+                           ADD HT-AMT(HIST-INDX) TO BK-90
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
+
+      * PRINTS ONE CUSTOMER'S AGED BALANCE. IF THE LINE COUNT REACHES
+      * THE MAX (55 LINES) A PAGE BREAK IS INSERTED FIRST.
+       400-WRITE-AGE-REC.
+           MOVE N-CUST-NO  TO D-CUST-NO
+           MOVE N-CUST-NM  TO D-CUST-NM
+           MOVE BK-CURRENT TO D-CURRENT
+           MOVE BK-30      TO D-30
+           MOVE BK-60      TO D-60
+           MOVE BK-90      TO D-90
+
+           ADD 1 TO LN-COUNT
+           IF LN-COUNT > MAX-LINE
+               MOVE 1 TO LN-COUNT
+               ADD 1 TO PG-COUNT
+               PERFORM 600-WRITE-HEADINGS
+           END-IF
+           WRITE OUTPUT-REC FROM AGE-REC
+               AFTER ADVANCING 1 LINE.
+
+      * WRITES THE HEADINGS ON THE TOP OF THE PAGE.
+       600-WRITE-HEADINGS.
+           MOVE WS-RUN-DATE(5:2) TO HD-MM
+           MOVE WS-RUN-DATE(7:2) TO HD-DD
+           MOVE WS-RUN-DATE(1:4) TO HD-YEAR
+           MOVE PG-COUNT TO PAGE-NO.
+
+           IF PAGE-NO > 1
+               WRITE OUTPUT-REC FROM HD-TITLE AFTER ADVANCING PAGE
+           ELSE
+               WRITE OUTPUT-REC FROM HD-TITLE
+           END-IF
+           WRITE OUTPUT-REC FROM HD-COLUMN1
+               AFTER ADVANCING 1 LINE
+           WRITE OUTPUT-REC FROM HD-COLUMN2
+           ADD FIVE-LN-CT TO LN-COUNT.
+
+      * CLOSES THE OUTPUT AND INPUT FILES.
+       700-CLOSE-FILES.
+           CLOSE NEWMSTR-FILE
+                 HISTORY-FILE
+                 OUTPUT-FILE.
