@@ -0,0 +1,221 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StatementGen.
+       AUTHOR. Brianna Muleski
+               Andrew Iverson
+       DATE-WRITTEN. 8/9/14
+      ******************************************************************
+      * Purpose:
+      *    Builds one mailable statement per customer from NEWMASTER.DAT
+      *    and the date-stamped transaction history PhaseIII produces:
+      *    opening balance, this period's transactions, tax, and the
+      *    new balance. ARHISTORY.DAT accumulates across every PhaseIII
+      *    run, so this program picks out this period's rows itself by
+      *    matching H-TRANS-DATE against the current run's
+      *    year/month instead of assuming the file holds only one
+      *    period's worth of transactions.
+      *
+      * Input:
+      *    NEWMASTER.DAT
+      *        Customer master file (closing balance and credit limit)
+      *    ARHISTORY.DAT
+      *        Running date-stamped history of applied transactions,
+      *        filtered here to the current statement period
+      *
+      * Output:
+      *    STATEMENTS.RPT
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEWMSTR-FILE ASSIGN TO "NEWMASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS N-CUST-NO.
+           SELECT HISTORY-FILE ASSIGN TO "ARHISTORY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUTPUT-FILE ASSIGN TO "STATEMENTS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FD  NEWMSTR-FILE.
+       01  NEW-REC.
+           05  N-CUST-NO       PIC X(5).
+           05  N-CUST-NM       PIC X(20).
+           05  N-AMT           PIC S9(7)V99.
+           05  N-CREDIT-LIM    PIC 9(7)V99.
+
+       FD  HISTORY-FILE.
+       01  HIST-REC.
+           05  H-CUST-NO       PIC X(5).
+           05  H-TRANS-DATE    PIC 9(8).
+           05  H-SALES-AMT     PIC S9(7)V99.
+           05  H-SALES-TAX     PIC S9(6)V99.
+           05  H-AMT           PIC S9(8)V99.
+
+       FD  OUTPUT-FILE.
+       01  OUTPUT-REC          PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+       01  WORKING-ITEMS.
+           05  M-EOF-SWITCH    PIC X.
+           05  H-EOF-SWITCH    PIC X.
+           05  WS-OPEN-BAL     PIC S9(8)V99.
+           05  WS-PERIOD-TOT   PIC S9(8)V99.
+           05  WS-TAX-TOT      PIC S9(7)V99.
+           05  WS-RUN-DATE     PIC 9(8).
+       01  HISTORY-TABLE.
+           05  HIST-COUNT      PIC 9(5)    VALUE ZERO.
+           05  HIST-ENTRY OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON HIST-COUNT
+                   INDEXED BY HIST-INDX.
+               10  HT-CUST-NO      PIC X(5).
+               10  HT-TRANS-DATE   PIC 9(8).
+               10  HT-SALES-AMT    PIC S9(7)V99.
+               10  HT-SALES-TAX    PIC S9(6)V99.
+               10  HT-AMT          PIC S9(8)V99.
+       01  STMT-HEADER-1.
+           05  FILLER          PIC X(10)   VALUE SPACES.
+           05  FILLER          PIC X(18)   VALUE "CUSTOMER STATEMENT".
+       01  STMT-HEADER-2.
+           05  FILLER          PIC X(10)   VALUE SPACES.
+           05  FILLER          PIC X(11)   VALUE "ACCOUNT NO:".
+           05  DH-CUST-NO      PIC X(5).
+           05  FILLER          PIC X(5)    VALUE SPACES.
+           05  DH-CUST-NM      PIC X(20).
+       01  STMT-OPEN-BAL.
+           05  FILLER          PIC X(10)   VALUE SPACES.
+           05  FILLER          PIC X(17)   VALUE "OPENING BALANCE: ".
+           05  D-OPEN-BAL      PIC $$,$$$,$$9.99-.
+       01  STMT-COLUMN.
+           05  FILLER          PIC X(10)   VALUE SPACES.
+           05  FILLER          PIC X(10)   VALUE "TRANS DATE".
+           05  FILLER          PIC X(4)    VALUE SPACES.
+           05  FILLER          PIC X(10)   VALUE "SALES AMT".
+           05  FILLER          PIC X(3)    VALUE SPACES.
+           05  FILLER          PIC X(8)    VALUE "TAX AMT".
+           05  FILLER          PIC X(3)    VALUE SPACES.
+           05  FILLER          PIC X(6)    VALUE "AMOUNT".
+       01  STMT-DETAIL.
+           05  FILLER          PIC X(10)   VALUE SPACES.
+           05  D-TRANS-DATE    PIC 9(8).
+           05  FILLER          PIC X(4)    VALUE SPACES.
+           05  D-SALES-AMT     PIC $$,$$9.99-.
+           05  FILLER          PIC X(2)    VALUE SPACES.
+           05  D-SALES-TAX     PIC $$$9.99-.
+           05  FILLER          PIC X(2)    VALUE SPACES.
+           05  D-TRANS-AMT     PIC $$,$$9.99-.
+       01  STMT-TAX-TOT.
+           05  FILLER          PIC X(10)   VALUE SPACES.
+           05  FILLER          PIC X(15)   VALUE "TOTAL TAX PAID:".
+           05  D-TAX-TOT       PIC $$,$$9.99-.
+       01  STMT-NEW-BAL.
+           05  FILLER          PIC X(10)   VALUE SPACES.
+           05  FILLER          PIC X(13)   VALUE "NEW BALANCE: ".
+           05  D-NEW-BAL       PIC $$,$$$,$$9.99-.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           PERFORM 100-OPEN-FILES
+           PERFORM 150-LOAD-HISTORY
+           PERFORM 200-READ-MASTER UNTIL M-EOF-SWITCH = 'Y'
+           PERFORM 700-CLOSE-FILES
+
+           DISPLAY "STATEMENTS GENERATED!"
+
+           STOP RUN.
+
+      * OPENS THE INPUT AND OUTPUT FILES.
+       100-OPEN-FILES.
+           OPEN INPUT  NEWMSTR-FILE
+                       HISTORY-FILE
+           OPEN OUTPUT OUTPUT-FILE.
+
+      * LOADS ARHISTORY.DAT INTO A RUNTIME TABLE SO EACH CUSTOMER'S
+      * TRANSACTIONS FOR THE STATEMENT CAN BE PULLED WITHOUT RE-READING
+      * THE HISTORY FILE ONCE PER CUSTOMER. ARHISTORY.DAT ACCUMULATES
+      * ACROSS EVERY PHASEIII RUN, SO ONLY ROWS WHOSE H-TRANS-DATE
+      * FALLS IN THE CURRENT RUN'S YEAR/MONTH ARE KEPT -- EVERYTHING
+      * ELSE IS AN EARLIER PERIOD ALREADY BILLED ON A PRIOR STATEMENT.
+       150-LOAD-HISTORY.
+           MOVE 'N' TO H-EOF-SWITCH
+           MOVE ZERO TO HIST-COUNT
+           PERFORM 160-READ-HISTORY
+           PERFORM UNTIL H-EOF-SWITCH = 'Y'
+               IF H-TRANS-DATE(1:6) = WS-RUN-DATE(1:6)
+                   ADD 1 TO HIST-COUNT
+                   MOVE H-CUST-NO    TO HT-CUST-NO(HIST-COUNT)
+                   MOVE H-TRANS-DATE TO HT-TRANS-DATE(HIST-COUNT)
+                   MOVE H-SALES-AMT  TO HT-SALES-AMT(HIST-COUNT)
+                   MOVE H-SALES-TAX  TO HT-SALES-TAX(HIST-COUNT)
+                   MOVE H-AMT        TO HT-AMT(HIST-COUNT)
+               END-IF
+               PERFORM 160-READ-HISTORY
+           END-PERFORM.
+
+       160-READ-HISTORY.
+           READ HISTORY-FILE
+               AT END
+                   MOVE 'Y' TO H-EOF-SWITCH
+           END-READ.
+
+      * READS THE MASTER FILE UNTIL THE END, PRINTING ONE STATEMENT
+      * PER CUSTOMER.
+       200-READ-MASTER.
+           READ NEWMSTR-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO M-EOF-SWITCH
+               NOT AT END
+                   PERFORM 300-WRITE-STATEMENT
+           END-READ.
+
+      * PRINTS ONE CUSTOMER'S STATEMENT: OPENING BALANCE, THIS PERIOD'S
+      * TRANSACTIONS, TAX PAID, AND THE NEW BALANCE.
+       300-WRITE-STATEMENT.
+           MOVE ZERO TO WS-PERIOD-TOT WS-TAX-TOT
+           PERFORM VARYING HIST-INDX FROM 1 BY 1
+                   UNTIL HIST-INDX > HIST-COUNT
+               IF HT-CUST-NO(HIST-INDX) = N-CUST-NO
+                   ADD HT-AMT(HIST-INDX)      TO WS-PERIOD-TOT
+                   ADD HT-SALES-TAX(HIST-INDX) TO WS-TAX-TOT
+               END-IF
+           END-PERFORM
+           COMPUTE WS-OPEN-BAL = N-AMT - WS-PERIOD-TOT
+
+           MOVE N-CUST-NO  TO DH-CUST-NO
+           MOVE N-CUST-NM  TO DH-CUST-NM
+           MOVE WS-OPEN-BAL TO D-OPEN-BAL
+
+           WRITE OUTPUT-REC FROM STMT-HEADER-1
+               AFTER ADVANCING PAGE
+           WRITE OUTPUT-REC FROM STMT-HEADER-2
+               AFTER ADVANCING 2 LINES
+           WRITE OUTPUT-REC FROM STMT-OPEN-BAL
+               AFTER ADVANCING 2 LINES
+           WRITE OUTPUT-REC FROM STMT-COLUMN
+               AFTER ADVANCING 2 LINES
+
+           PERFORM VARYING HIST-INDX FROM 1 BY 1
+                   UNTIL HIST-INDX > HIST-COUNT
+               IF HT-CUST-NO(HIST-INDX) = N-CUST-NO
+                   MOVE HT-TRANS-DATE(HIST-INDX) TO D-TRANS-DATE
+                   MOVE HT-SALES-AMT(HIST-INDX)  TO D-SALES-AMT
+                   MOVE HT-SALES-TAX(HIST-INDX)  TO D-SALES-TAX
+                   MOVE HT-AMT(HIST-INDX)        TO D-TRANS-AMT
+                   WRITE OUTPUT-REC FROM STMT-DETAIL
+                       AFTER ADVANCING 1 LINE
+               END-IF
+           END-PERFORM
+
+           MOVE WS-TAX-TOT TO D-TAX-TOT
+           MOVE N-AMT      TO D-NEW-BAL
+           WRITE OUTPUT-REC FROM STMT-TAX-TOT
+               AFTER ADVANCING 2 LINES
+           WRITE OUTPUT-REC FROM STMT-NEW-BAL
+               AFTER ADVANCING 1 LINE.
+
+      * CLOSES THE OUTPUT AND INPUT FILES.
+       700-CLOSE-FILES.
+           CLOSE NEWMSTR-FILE
+                 HISTORY-FILE
+                 OUTPUT-FILE.
