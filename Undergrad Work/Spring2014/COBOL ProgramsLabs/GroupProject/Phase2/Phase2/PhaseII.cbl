@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PhaseII
+       PROGRAM-ID. PhaseII.
        AUTHOR. Brianna Muleski
                Andrew Iverson
        DATE-WRITTEN. 3/26/14
@@ -24,6 +24,10 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTPUT-FILE ASSIGN TO "TRANSACTIONREPORT.RPT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSV-FILE ASSIGN TO "TRANSACTIONREPORT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TAX-RATE-FILE ASSIGN TO "TAXRATE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
       *
        DATA DIVISION.
       *
@@ -32,8 +36,8 @@
            05  SRT-CUST-NO     PIC 9(5).
            05  FILLER          PIC X(20).
            05  SRT-ITEM-NO     PIC X(4).
-           05  FILLER          PIC X(24).      
-       
+           05  FILLER          PIC X(29).
+
        FD  INPUT-FILE.
        01 INPUT-REC.
            05  CUST-NO         PIC 9(5).
@@ -47,20 +51,41 @@
                10  ITEM-CODE   PIC X(3).
            05  ITEM-DESC       PIC X(15).
            05  UNIT-PRICE      PIC 9(6).
-           05  QUANTITY        PIC 9(3).
-       
+           05  QUANTITY        PIC S9(3).
+           05  OPERATOR-ID     PIC X(5).
+      * PHASE 1's BATCH TRAILER (TR-ID = '99999') RIDES ALONG IN
+      * PHASEII.DAT AS THE LAST RECORD. THIS VIEW LETS 050-READ-TRAILER
+      * PULL ITS COUNTS OUT BEFORE THE REPORT IS SORTED AND PRINTED.
+       01  TRAILER-REC-VIEW REDEFINES INPUT-REC.
+           05  TR-ID           PIC X(5).
+           05  TR-LABEL        PIC X(15).
+           05  TR-REC-COUNT    PIC 9(5).
+           05  TR-QTY-TOTAL    PIC S9(7).
+           05  TR-EXT-TOTAL    PIC S9(9)V99.
+           05  FILLER          PIC X(15).
+
        FD  OUTPUT-FILE.
        01  OUTPUT-REC          PIC X(80).
-      * 
+
+      * COMMA-DELIMITED EXTRACT OF THE SAME DETAIL LINES, FOR OPENING
+      * DIRECTLY IN A SPREADSHEET INSTEAD OF RETYPING THE PRINT REPORT.
+       FD  CSV-FILE.
+       01  CSV-REC              PIC X(80).
+
+      * ONE-RECORD CONTROL FILE HOLDING THE CURRENT SALES TAX RATE SO
+      * ACCOUNTING CAN CHANGE IT WITHOUT A RECOMPILE.
+       FD  TAX-RATE-FILE.
+       01  TAX-RATE-REC         PIC V999.
+      *
        WORKING-STORAGE SECTION.
       *
        01  WORKING-ITEMS.
-           05  SALES-AMT       PIC 9(7)V99.
-           05  SALES-TAX       PIC 9(6)V99.
-           05  TRANS-AMT       PIC 9(8)V99.
-           05  SALES-TOT       PIC 9(8)V99.
-           05  TAX-TOT         PIC 9(7)V99.
-           05  TRANS-TOT       PIC 9(9)V99.
+           05  SALES-AMT       PIC S9(7)V99.
+           05  SALES-TAX       PIC S9(6)V99.
+           05  TRANS-AMT       PIC S9(8)V99.
+           05  SALES-TOT       PIC S9(8)V99.
+           05  TAX-TOT         PIC S9(7)V99.
+           05  TRANS-TOT       PIC S9(9)V99.
            05  EOF-SWITCH      PIC X.
            05  WS-DATE.
                10  WS-YEAR     PIC 9(4).
@@ -70,6 +95,26 @@
                10  WS-MIN      PIC 99.
            05  PG-COUNT        PIC 9       VALUE 1.
            05  LN-COUNT        PIC 99      VALUE 01.
+           05  WS-DEPT-INDX    PIC 9.
+           05  WS-PRESCAN-SW   PIC X.
+           05  WS-TRLR-COUNT   PIC 9(5)    VALUE ZERO.
+           05  WS-TRLR-QTY     PIC S9(7)   VALUE ZERO.
+           05  WS-TRLR-EXT     PIC S9(9)V99 VALUE ZERO.
+           05  WS-ACTUAL-COUNT PIC 9(5)    VALUE ZERO.
+       01  DEPT-NAME-TABLE.
+           05  DEPT-NAMES      PIC X(40)
+               VALUE "HOME      ELECTRONICGROCERY   AUTO      ".
+           05  DEPT-NAME-ENTRY REDEFINES DEPT-NAMES
+                                   OCCURS 4 TIMES PIC X(10).
+       01  DEPT-TOTALS.
+           05  DEPT-TOTAL-ENTRY OCCURS 4 TIMES.
+               10  DEPT-SALES-TOT  PIC S9(8)V99 VALUE ZERO.
+               10  DEPT-TAX-TOT    PIC S9(7)V99 VALUE ZERO.
+               10  DEPT-TRANS-TOT  PIC S9(9)V99 VALUE ZERO.
+       01  CSV-EDIT-FIELDS.
+           05  CE-SALES-AMT    PIC -(6)9.99.
+           05  CE-SALES-TAX    PIC -(5)9.99.
+           05  CE-TRANS-AMT    PIC -(7)9.99.
        01  CONSTANTS.
            05  TAX-AMT         PIC V999    VALUE .055.
            05  MAX-LINE        PIC 99      VALUE 55.
@@ -118,11 +163,11 @@
        01  SALES-SUMMARY.
            05  FILLER          PIC X(10)   VALUE SPACES.
            05  FILLER          PIC X(10)   VALUE "SALES AMT:".
-           05  D-SALES-AMT     PIC $$,$$$,$$9.99.
+           05  D-SALES-AMT     PIC $$,$$$,$$9.99-.
            05  FILLER          PIC X(11)   VALUE " SALES TAX:".
-           05  D-SALES-TAX     PIC $$$$,$$9.99.
+           05  D-SALES-TAX     PIC $$$$,$$9.99-.
            05  FILLER          PIC X(11)   VALUE " TRANS AMT:".
-           05  D-TRANS-AMT     PIC $$$,$$$,$$9.99.
+           05  D-TRANS-AMT     PIC $$$,$$$,$$9.99-.
        01  CUST-REC.
            05  FILLER          PIC XX      VALUE SPACES.
            05  D-CUST-NO       PIC X(5).
@@ -136,26 +181,40 @@
            05  D-DESC          PIC X(15).
            05  FILLER          PIC XX      VALUE SPACES.
            05  D-PRICE         PIC $Z,ZZ9.99.
-           05  FILLER          PIC XXX     VALUE SPACES.
-           05  D-QUANTITY      PIC ZZ9.
+           05  FILLER          PIC XX      VALUE SPACES.
+           05  D-QUANTITY      PIC ZZ9-.
            05  FILLER          PIC XX      VALUE SPACES.
        01  TOTALS.
            05  FILLER          PIC X(10)   VALUES SPACES.
            05  FILLER          PIC X(7)    VALUE "TOTALS:".
-           05  FILLER          PIC X(2)    VALUE SPACES.           
-           05  D-SALES-TOT     PIC $$$,$$$,$$9.99.
+           05  FILLER          PIC X(2)    VALUE SPACES.
+           05  D-SALES-TOT     PIC $$$,$$$,$$9.99-.
            05  FILLER          PIC X(9)    VALUE SPACES.
-           05  D-TAX-TOT       PIC $$,$$$,$$9.99.
+           05  D-TAX-TOT       PIC $$,$$$,$$9.99-.
            05  FILLER          PIC X(10)   VALUE SPACES.
-           05  D-TRANS-TOT     PIC $$$$,$$$,$$9.99.
+           05  D-TRANS-TOT     PIC $$$$,$$$,$$9.99-.
+       01  DEPT-SUBTOTAL-LINE.
+           05  FILLER          PIC X(10)   VALUE SPACES.
+           05  FILLER          PIC X(11)   VALUE "DEPT TOTAL:".
+           05  DS-DEPT-NAME    PIC X(10).
+           05  FILLER          PIC X(2)    VALUE SPACES.
+           05  D-DEPT-SALES    PIC $$$,$$$,$$9.99-.
+           05  FILLER          PIC X       VALUE SPACE.
+           05  D-DEPT-TAX      PIC $$$$,$$9.99-.
+           05  FILLER          PIC X       VALUE SPACE.
+           05  D-DEPT-TRANS    PIC $$$$,$$$,$$9.99-.
 
       *
        PROCEDURE DIVISION.
        000-MAIN.
+           PERFORM 075-READ-TAX-RATE
+           PERFORM 050-READ-TRAILER
+           PERFORM 060-BALANCE-CHECK
            PERFORM 100-SORT
            PERFORM 150-OPEN-FILES
-           PERFORM 600-WRITE-HEADINGS         
+           PERFORM 600-WRITE-HEADINGS
            PERFORM 200-READ UNTIL EOF-SWITCH = 'Y'
+           PERFORM 550-WRITE-DEPT-TOTALS
            PERFORM 500-TOTALS
            PERFORM 700-CLOSE-FILES
            
@@ -163,8 +222,54 @@
            
            STOP RUN.
        
+      * READS THE CURRENT SALES TAX RATE FROM TAXRATE.DAT SO ACCOUNTING
+      * CAN CHANGE THE RATE WITHOUT A PROGRAM CHANGE REQUEST.
+       075-READ-TAX-RATE.
+           OPEN INPUT TAX-RATE-FILE
+           READ TAX-RATE-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE TAX-RATE-REC TO TAX-AMT
+           END-READ
+           CLOSE TAX-RATE-FILE.
+
+      * MAKES A PASS OVER PHASEII.DAT BEFORE THE SORT TO PULL OUT
+      * PHASE 1's BATCH TRAILER (TR-ID = '99999') AND TALLY HOW MANY
+      * REAL DETAIL RECORDS ARE ACTUALLY PRESENT, SO 060-BALANCE-CHECK
+      * CAN COMPARE WHAT PHASE 1 SAYS IT SENT AGAINST WHAT ARRIVED.
+       050-READ-TRAILER.
+           MOVE 'N' TO WS-PRESCAN-SW
+           OPEN INPUT INPUT-FILE
+           PERFORM UNTIL WS-PRESCAN-SW = 'Y'
+               READ INPUT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-PRESCAN-SW
+                   NOT AT END
+                       IF TR-ID = '99999'
+                           MOVE TR-REC-COUNT TO WS-TRLR-COUNT
+                           MOVE TR-QTY-TOTAL TO WS-TRLR-QTY
+                           MOVE TR-EXT-TOTAL TO WS-TRLR-EXT
+                       ELSE
+                           ADD 1 TO WS-ACTUAL-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE INPUT-FILE.
+
+      * COMPARES THE DETAIL RECORD COUNT PHASE 1 REPORTED IN ITS
+      * TRAILER AGAINST THE NUMBER OF DETAIL RECORDS ACTUALLY FOUND
+      * IN PHASEII.DAT.
+       060-BALANCE-CHECK.
+           IF WS-ACTUAL-COUNT = WS-TRLR-COUNT
+               DISPLAY "BATCH IN BALANCE."
+           ELSE
+               DISPLAY "BATCH OUT OF BALANCE, EXPECTED "
+                   WS-TRLR-COUNT " GOT " WS-ACTUAL-COUNT
+           END-IF.
+
       * SORTS THE INPUT FILE AND OVERWRITES THE INPUT FILE WITH THE
-      * SORTED FILE.   
+      * SORTED FILE.
        100-SORT.
            SORT SORT-FILE
                ON ASCENDING KEY SRT-CUST-NO
@@ -175,7 +280,11 @@
       * OPENS THE OUTPUT AND INPUT FILES.              
        150-OPEN-FILES.
            OPEN INPUT INPUT-FILE
-           OPEN OUTPUT OUTPUT-FILE.
+           OPEN OUTPUT OUTPUT-FILE
+           OPEN OUTPUT CSV-FILE
+           MOVE "CUST-NO,ITEM-NO,DEPT,SALES-AMT,SALES-TAX,TRANS-AMT"
+               TO CSV-REC
+           WRITE CSV-REC.
      
       * READS THE INPUT FILE UNTIL THE END OF FILE, AFTER EACH RECORD
       * IS READ, THE CALCULATIONS ARE DONE AND THE CUSTOMER RECORD IS
@@ -185,8 +294,12 @@
                AT END
                    MOVE 'Y' TO EOF-SWITCH
                NOT AT END
-                   PERFORM 300-CALCULATIONS
-                   PERFORM 400-WRITE-CUSTOMER-REC
+                   IF TR-ID = '99999'
+                       CONTINUE
+                   ELSE
+                       PERFORM 300-CALCULATIONS
+                       PERFORM 400-WRITE-CUSTOMER-REC
+                   END-IF
            END-READ.
       
       * CALCULATES THE SALES AMOUNT, SALES TAX, AND TRANSACTION AMOUNT
@@ -196,10 +309,15 @@
            COMPUTE SALES-AMT ROUNDED = UNIT-PRICE * QUANTITY
            COMPUTE SALES-TAX ROUNDED = SALES-AMT * TAX-AMT
            COMPUTE TRANS-AMT = SALES-AMT + SALES-TAX
-           
+
            ADD SALES-AMT TO SALES-TOT
            ADD SALES-TAX TO TAX-TOT
-           ADD TRANS-AMT TO TRANS-TOT.
+           ADD TRANS-AMT TO TRANS-TOT
+
+           MOVE DEPT-CODE TO WS-DEPT-INDX
+           ADD SALES-AMT  TO DEPT-SALES-TOT(WS-DEPT-INDX)
+           ADD SALES-TAX  TO DEPT-TAX-TOT(WS-DEPT-INDX)
+           ADD TRANS-AMT  TO DEPT-TRANS-TOT(WS-DEPT-INDX).
       
       * PRINTS A SINGLE CUSTOMER RECORD, IF THE LINE COUNT REACHES THE
       * MAX (55 LINES) A PAGE BREAK IS INSERTED AND THE HEADINGS ARE
@@ -216,8 +334,30 @@
            END-IF			   
            WRITE OUTPUT-REC FROM CUST-REC
                AFTER ADVANCING 1 LINE
-           WRITE OUTPUT-REC FROM SALES-SUMMARY.
-      
+           WRITE OUTPUT-REC FROM SALES-SUMMARY
+           PERFORM 425-WRITE-CSV-REC.
+
+      * BUILDS AND WRITES THE COMMA-DELIMITED SPREADSHEET EXTRACT OF
+      * THE SAME DETAIL LINE JUST PRINTED ON THE REPORT.
+       425-WRITE-CSV-REC.
+           MOVE SALES-AMT TO CE-SALES-AMT
+           MOVE SALES-TAX TO CE-SALES-TAX
+           MOVE TRANS-AMT TO CE-TRANS-AMT
+           STRING CUST-NO       DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  ITEM-NO       DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  D-DEPT-CO     DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  CE-SALES-AMT  DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  CE-SALES-TAX  DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  CE-TRANS-AMT  DELIMITED BY SIZE
+               INTO CSV-REC
+           END-STRING
+           WRITE CSV-REC.
+
       * MOVES THE CUSTOMER INFORMATION FROM THE INPUT VARIABLES TO THE
       * EDITED REPORT VARIABLES TO BE PRINTED IN A FORMAT  
        450-MOVE-CUST-INFO.
@@ -245,6 +385,26 @@
                    MOVE "AUTO" TO D-DEPT-CO
            END-EVALUATE.  
       
+      * PRINTS ONE SUBTOTAL LINE PER DEPARTMENT (HOME, ELECTRONIC,
+      * GROCERY, AUTO) SO DEPARTMENT MANAGERS DON'T HAVE TO RE-TALLY
+      * THE DETAIL LINES BY HAND. PRINTED AFTER ALL DETAIL LINES AND
+      * BEFORE THE COMPANY-WIDE GRAND TOTAL.
+       550-WRITE-DEPT-TOTALS.
+           PERFORM VARYING WS-DEPT-INDX FROM 1 BY 1
+                   UNTIL WS-DEPT-INDX > 4
+               MOVE DEPT-NAME-ENTRY(WS-DEPT-INDX)  TO DS-DEPT-NAME
+               MOVE DEPT-SALES-TOT(WS-DEPT-INDX)   TO D-DEPT-SALES
+               MOVE DEPT-TAX-TOT(WS-DEPT-INDX)     TO D-DEPT-TAX
+               MOVE DEPT-TRANS-TOT(WS-DEPT-INDX)   TO D-DEPT-TRANS
+               ADD THREE-LN-CT TO LN-COUNT
+               IF LN-COUNT > MAX-LINE
+                   MOVE 1 TO LN-COUNT
+                   ADD 1 TO PG-COUNT
+                   PERFORM 600-WRITE-HEADINGS
+               END-IF
+               WRITE OUTPUT-REC FROM DEPT-SUBTOTAL-LINE
+                   AFTER ADVANCING 1 LINE
+           END-PERFORM.
       * MOVES THE TOTAL VARIABLES TO EDITED VARIABLES TO BE PRINTED,
       * THEN PRINTS THE TOTALS OF A SINGLE CUSTOMER RECORD. IF THE MAX
       * LINE COUNT (55 LINES) IS REACHED, A PAGE BREAK IS INSERTED AND
@@ -287,7 +447,8 @@
       * CLOSES THE OUTPUT AND INPUT FILES. 
        700-CLOSE-FILES.
            CLOSE INPUT-FILE
-           CLOSE OUTPUT-FILE.
+           CLOSE OUTPUT-FILE
+           CLOSE CSV-FILE.
            
 
            
\ No newline at end of file
