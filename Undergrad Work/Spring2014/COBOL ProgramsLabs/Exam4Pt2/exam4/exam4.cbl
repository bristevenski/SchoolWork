@@ -11,12 +11,24 @@
       *     
       * Input:  1. a sorted old master file
       *         2. an unsorted transaction file
-      *      
+      *         3. COMMRATE.DAT -- sale-amount/commission-rate brackets
+      *
       * Output: 
       *         1. a new master file 
       *         2. a error log file recording the transactions that
       *            couldn't find a match in the old master file.	  
-      ******************************************************************	   
+      ******************************************************************
+      * Modification History:
+      *     8/9/14  BM  Added a SORT step ahead of the update so an
+      *                 unsorted SALESTRN.DAT is put into O-SALE-NO
+      *                 order before the match-merge runs
+      *     8/9/14  BM  Commission on an applied update is now
+      *                 recomputed from COMMRATE.DAT and compared
+      *                 against T-COMM; a mismatch is logged instead
+      *                 of trusting the transaction's own figure
+      *     8/9/14  BM  Added run-control totals, displayed at the
+      *                 end of the run
+      ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -24,6 +36,9 @@
       * Question 1: SELECT STATEMENTS for all files.
       * (2 points)
       ******************************************************************
+       SELECT SORT-FILE ASSIGN TO "SORT.DAT".
+       SELECT COMMRATE-FILE ASSIGN TO "COMMRATE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
        SELECT OLD-MSTR ASSIGN TO "SALESOLD.DAT"
            ORGANIZATION IS LINE SEQUENTIAL.
        SELECT TRANS-FILE ASSIGN TO "SALESTRN.DAT"
@@ -33,13 +48,23 @@
        SELECT ERROR-LOG ASSIGN TO "ERRORLOG.DAT"
            ORGANIZATION IS LINE SEQUENTIAL.
 
-	  
+
        DATA DIVISION.
        FILE SECTION.
       ******************************************************************
       * Question 2: SD/FD entries.
       * (3 points)
       ******************************************************************
+       SD  SORT-FILE.
+       01  SORT-REC.
+           05  SRT-SALE-NO     PIC X(5).
+           05  FILLER          PIC X(12).
+
+       FD  COMMRATE-FILE.
+       01  COMMRATE-REC.
+           05  CR-SALE-AMT-LMT PIC 9(4)V99.
+           05  CR-RATE         PIC V999.
+
        FD  OLD-MSTR.
        01  OLD-REC.
            05  O-SALE-NO   PIC X(5).
@@ -64,23 +89,71 @@
            05  E-SALE-AMT  PIC 9(4)V99.
            05  E-COMM      PIC 9(4)V99.
 	  
-       WORKING-STORAGE SECTION.     
+       WORKING-STORAGE SECTION.
+       01  COMMRATE-TABLE.
+           05  CR-COUNT        PIC 9(3)        VALUE ZERO.
+           05  CR-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON CR-COUNT
+                   INDEXED BY CR-INDX.
+               10  CT-SALE-AMT-LMT PIC 9(4)V99.
+               10  CT-RATE         PIC V999.
+       01  WORKING-ITEMS.
+           05  CR-EOF-SWITCH   PIC X           VALUE 'N'.
+           05  WS-COMM-RATE    PIC V999.
+           05  WS-EXPECTED-COMM PIC 9(4)V99.
+           05  WS-OLD-READ-CT       PIC 9(5)   VALUE ZERO.
+           05  WS-TRANS-APPLIED-CT  PIC 9(5)   VALUE ZERO.
+           05  WS-TRANS-REJECTED-CT PIC 9(5)   VALUE ZERO.
+           05  WS-COMM-MISMATCH-CT  PIC 9(5)   VALUE ZERO.
+           05  WS-NEW-WRITTEN-CT    PIC 9(5)   VALUE ZERO.
        PROCEDURE DIVISION.
       ******************************************************************
       * Question 3: Complete the main paragraph.
       * (3 points)
       ******************************************************************	 
        000-MAIN.
-           OPEN INPUT OLD-MSTR TRANS-FILE                               
+           PERFORM 050-SORT-TRANS
+           OPEN INPUT OLD-MSTR TRANS-FILE
            OPEN OUTPUT NEW-MSTR ERROR-LOG
+           PERFORM 060-LOAD-COMMRATE-TABLE
            PERFORM 700-READ-OMASTER
            PERFORM 800-READ-TRANS
-           PERFORM 100-UPDATE-MASTER UNTIL 
+           PERFORM 100-UPDATE-MASTER UNTIL
                O-SALE-NO = HIGH-VALUES AND
-               T-SALE-NO = HIGH-VALUES     
+               T-SALE-NO = HIGH-VALUES
            CLOSE OLD-MSTR TRANS-FILE NEW-MSTR ERROR-LOG
+           PERFORM 900-PRINT-CONTROL-TOTALS
            DISPLAY 'MASTER FILE UPDATED!!'
-           STOP RUN. 
+           STOP RUN.
+
+      * SORTS THE TRANSACTION FILE AND OVERWRITES IT WITH THE SORTED
+      * FILE SO THE MATCH-MERGE AGAINST OLD-MSTR WORKS CORRECTLY.
+       050-SORT-TRANS.
+           SORT SORT-FILE
+               ON ASCENDING KEY SRT-SALE-NO
+                   USING TRANS-FILE
+                   GIVING TRANS-FILE.
+
+      * LOADS COMMRATE.DAT INTO A RUNTIME TABLE SO THE COMMISSION RATE
+      * BRACKETS CAN CHANGE WITHOUT A RECOMPILE. ENTRIES MUST BE IN
+      * ASCENDING CR-SALE-AMT-LMT ORDER; THE LAST ENTRY ACTS AS THE
+      * DEFAULT BRACKET FOR ANY SALE-AMT ABOVE ALL THE LOWER LIMITS.
+       060-LOAD-COMMRATE-TABLE.
+           OPEN INPUT COMMRATE-FILE
+           PERFORM 065-READ-COMMRATE
+           PERFORM UNTIL CR-EOF-SWITCH = 'Y'
+               ADD 1 TO CR-COUNT
+               MOVE CR-SALE-AMT-LMT TO CT-SALE-AMT-LMT(CR-COUNT)
+               MOVE CR-RATE         TO CT-RATE(CR-COUNT)
+               PERFORM 065-READ-COMMRATE
+           END-PERFORM
+           CLOSE COMMRATE-FILE.
+
+       065-READ-COMMRATE.
+           READ COMMRATE-FILE
+               AT END
+                   MOVE 'Y' TO CR-EOF-SWITCH
+           END-READ.
       ******************************************************************
       * Question 4: Complete the main paragraph for the updating process
       * (2 points)
@@ -98,20 +171,61 @@
       * (3 points)
       ******************************************************************	   
        150-APPLY-UPDATE.
+           MOVE O-SALE-NO TO N-SALE-NO
            COMPUTE N-SALE-AMT = O-SALE-AMT + T-SALE-AMT
-           COMPUTE N-COMM     = O-COMM     + T-COMM
-           
+
+           PERFORM 175-FIND-COMMRATE
+           IF WS-EXPECTED-COMM NOT = T-COMM
+               PERFORM 178-LOG-COMMISSION-MISMATCH
+           ELSE
+               ADD 1 TO WS-TRANS-APPLIED-CT
+           END-IF
+
+      * THE MASTER IS ALWAYS UPDATED WITH THE VERIFIED COMMISSION RATE
+      * RATHER THAN THE UNVERIFIED T-COMM, EVEN WHEN THE MISMATCH WAS
+      * LOGGED, SO A FLAGGED TRANSACTION CAN'T POST A WRONG COMMISSION.
+           COMPUTE N-COMM = O-COMM + WS-EXPECTED-COMM
+
            WRITE NEW-REC
+           ADD 1 TO WS-NEW-WRITTEN-CT
            PERFORM 700-READ-OMASTER
            PERFORM 800-READ-TRANS.
-           		  
+
+      * LOOKS UP THE COMMISSION RATE BRACKET FOR THE CUSTOMER'S NEW
+      * BALANCE (N-SALE-AMT) AND RECOMPUTES THE COMMISSION
+      * INDEPENDENTLY OF WHAT WAS SENT IN ON T-COMM.
+       175-FIND-COMMRATE.
+           MOVE CT-RATE(CR-COUNT) TO WS-COMM-RATE
+           PERFORM VARYING CR-INDX FROM 1 BY 1
+                   UNTIL CR-INDX > CR-COUNT
+               IF N-SALE-AMT NOT > CT-SALE-AMT-LMT(CR-INDX)
+                   MOVE CT-RATE(CR-INDX) TO WS-COMM-RATE
+                   COMPUTE CR-INDX = CR-COUNT + 1
+               END-IF
+           END-PERFORM
+           COMPUTE WS-EXPECTED-COMM ROUNDED =
+               N-SALE-AMT * WS-COMM-RATE.
+
+      * LOGS A TRANSACTION WHOSE T-COMM DOESN'T MATCH THE COMMISSION
+      * RECOMPUTED FROM COMMRATE.DAT. THE TRANSACTION IS STILL POSTED
+      * TO NEW-MSTR BY 150-APPLY-UPDATE, SO THIS IS COUNTED SEPARATELY
+      * FROM WS-TRANS-REJECTED-CT (TRANSACTIONS WITH NO MATCHING OLD
+      * MASTER RECORD, NEVER POSTED). DOESN'T READ THE NEXT
+      * TRANSACTION -- 150-APPLY-UPDATE IS STILL WORKING THIS ONE.
+       178-LOG-COMMISSION-MISMATCH.
+           MOVE TRANS-REC TO ERROR-REC
+           WRITE ERROR-REC
+           ADD 1 TO WS-COMM-MISMATCH-CT.
+
        170-ERROR-LOG.
-           MOVE TRANS-REC TO ERROR-REC           
+           MOVE TRANS-REC TO ERROR-REC
            WRITE ERROR-REC
+           ADD 1 TO WS-TRANS-REJECTED-CT
            PERFORM 800-READ-TRANS.
        190-WRITE-OMASTER.
-           MOVE OLD-REC TO NEW-REC           
+           MOVE OLD-REC TO NEW-REC
            WRITE NEW-REC
+           ADD 1 TO WS-NEW-WRITTEN-CT
            PERFORM 700-READ-OMASTER.
       ******************************************************************
       * Question 6: Complete the READ command.
@@ -120,10 +234,25 @@
        700-READ-OMASTER.
            READ OLD-MSTR
                AT END
-                   MOVE HIGH-VALUES TO O-SALE-NO.	   
+                   MOVE HIGH-VALUES TO O-SALE-NO
+               NOT AT END
+                   ADD 1 TO WS-OLD-READ-CT
+           END-READ.
        800-READ-TRANS.
            READ TRANS-FILE
                AT END
-                   MOVE HIGH-VALUES TO T-SALE-NO.
+                   MOVE HIGH-VALUES TO T-SALE-NO
+           END-READ.
+
+      * DISPLAYS RUN-CONTROL TOTALS SO THE OPERATOR CAN CONFIRM WHAT
+      * THE RUN DID BEFORE THE NEW MASTER IS TRUSTED.
+       900-PRINT-CONTROL-TOTALS.
+           DISPLAY SPACE
+           DISPLAY 'RUN CONTROL TOTALS'
+           DISPLAY 'OLD MASTER READ. . . ' WS-OLD-READ-CT
+           DISPLAY 'TRANS APPLIED. . . . ' WS-TRANS-APPLIED-CT
+           DISPLAY 'TRANS REJECTED . . . ' WS-TRANS-REJECTED-CT
+           DISPLAY 'COMMISSION MISMATCHES ' WS-COMM-MISMATCH-CT
+           DISPLAY 'NEW MASTER WRITTEN . ' WS-NEW-WRITTEN-CT.
            
        
\ No newline at end of file
