@@ -13,10 +13,17 @@
       *     
       * Input:  exam3.dat
       *      
-      * Output: 
-      *         1. display the total for Linda, and 
-      *         2. A sorted file called sorted.dat     
-      ******************************************************************	   
+      * Output:
+      *         1. display the total for Linda, and
+      *         2. A sorted file called sorted.dat
+      ******************************************************************
+      * Modification History:
+      *     8/9/14  BM  The name looked up is now entered at runtime
+      *                 instead of always searching for LINDA
+      *     8/9/14  BM  The cookie table now loads however many
+      *                 records are in exam3.dat instead of always
+      *                 reading a fixed 10 rows
+      ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -54,58 +61,72 @@
       * (3 points)
       ******************************************************************	   
        01  COOKIE-TABLE.
-           05 COOKIE-REC OCCURS 10 TIMES INDEXED BY INDX.
+           05  COOKIE-COUNT PIC 9(3)             VALUE ZERO.
+           05  COOKIE-REC OCCURS 1 TO 100 TIMES
+                   DEPENDING ON COOKIE-COUNT
+                   INDEXED BY INDX.
                10  WS-NAME  PIC X(8).
                10  WS-MINT  PIC 9(3).
-               10  WS-SOMO  PIC 9(3).         
-				  
-	   01 LINDA-TOT         PIC ZZZ9.
-	  
-				  
+               10  WS-SOMO  PIC 9(3).
+
+       01  IN-EOF-SWITCH        PIC X            VALUE 'N'.
+       01  LINDA-TOT            PIC ZZZ9.
+       01  WS-LOOKUP-NAME       PIC X(8).
+
+
        PROCEDURE DIVISION.
        000-MAIN.
            OPEN INPUT INPUT-FILE
            OPEN OUTPUT NEW-FILE
-           PERFORM 100-LOAD-TABLE 
+           PERFORM 100-LOAD-TABLE
            PERFORM 200-SEARCH-LINDA
            PERFORM 300-CREATE-A-FILE-WITH-TOTAL
            CLOSE NEW-FILE
-           PERFORM 400-SORT-WITH-TOTAL                    
-           STOP RUN. 
+           PERFORM 400-SORT-WITH-TOTAL
+           STOP RUN.
       ******************************************************************
       * Question 2: Load the table in exam3.dat to the runtime table
       * (3 points)
-      ******************************************************************		   
+      ******************************************************************
        100-LOAD-TABLE.
-           PERFORM VARYING INDX FROM 1 BY 1 UNTIL INDX > 10
-               READ INPUT-FILE
-                   AT END
-                       DISPLAY SPACE
-                   NOT AT END
-                       MOVE IN-NAME TO WS-NAME(INDX)
-                       MOVE IN-MINTS TO WS-MINT(INDX)
-                       MOVE IN-SOMOAS TO WS-SOMO(INDX)
-           END-PERFORM.		   
+           PERFORM 110-READ-INPUT-FILE
+           PERFORM UNTIL IN-EOF-SWITCH = 'Y'
+               ADD 1 TO COOKIE-COUNT
+               MOVE IN-NAME   TO WS-NAME(COOKIE-COUNT)
+               MOVE IN-MINTS  TO WS-MINT(COOKIE-COUNT)
+               MOVE IN-SOMOAS TO WS-SOMO(COOKIE-COUNT)
+               PERFORM 110-READ-INPUT-FILE
+           END-PERFORM.
+
+       110-READ-INPUT-FILE.
+           READ INPUT-FILE
+               AT END
+                   MOVE 'Y' TO IN-EOF-SWITCH
+           END-READ.
       ******************************************************************
-      * Question 3: SEARCH Linda and display the data on the screen 
+      * Question 3: SEARCH for an operator-entered name and display the
+      * data on the screen
       * (3 points)
-      ******************************************************************	
+      ******************************************************************
        200-SEARCH-LINDA.
+           DISPLAY "ENTER THE NAME TO LOOK UP"
+           ACCEPT WS-LOOKUP-NAME
            SET INDX TO 1
            SEARCH COOKIE-REC
                AT END
                    DISPLAY "NOT FOUND!"
-               WHEN "LINDA" = WS-NAME(INDX)
+               WHEN WS-LOOKUP-NAME = WS-NAME(INDX)
                    ADD WS-MINT(INDX) TO WS-SOMO(INDX) GIVING LINDA-TOT
-                   DISPLAY "LINDA SOLD " LINDA-TOT " BOXES OF COOKIES."
-           END-SEARCH.    
+                   DISPLAY WS-LOOKUP-NAME " SOLD " LINDA-TOT
+                           " BOXES OF COOKIES."
+           END-SEARCH.
 
       ******************************************************************
-      * Question 4: Create a new file with an addtional data item: total   
+      * Question 4: Create a new file with an addtional data item: total
       * (3 points)
-      ******************************************************************	  
+      ******************************************************************
        300-CREATE-A-FILE-WITH-TOTAL.
-           PERFORM VARYING INDX FROM 1 BY 1 UNTIL INDX > 10
+           PERFORM VARYING INDX FROM 1 BY 1 UNTIL INDX > COOKIE-COUNT
                MOVE WS-NAME(INDX) TO OUT-NAME
                MOVE WS-MINT(INDX) TO OUT-MINTS
                MOVE WS-SOMO(INDX) TO OUT-SOMOAS
