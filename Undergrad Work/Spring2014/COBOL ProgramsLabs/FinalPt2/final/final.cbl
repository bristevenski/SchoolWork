@@ -11,16 +11,36 @@
       *          
       * Input:
       *     FINAL.DAT
+      *     DISCOUNT.DAT  -- store number/discount rate table
       * Output:
       *     UNSORTED.DAT
-      ******************************************************************	   
+      *     EXCEPTIONS.DAT -- records with an unrecognized store number
+      *     FINALTOTALS.RPT -- store totals, permanent copy of 350's
+      *                        DISPLAY output
+      ******************************************************************
+      * Modification History:
+      *     8/9/14  BM  Discount table now loaded from DISCOUNT.DAT
+      *                 instead of being compiled in
+      *     8/9/14  BM  Records with a bad store number are now logged
+      *                 to EXCEPTIONS.DAT instead of vanishing silently
+      *     8/9/14  BM  Added a transaction-type indicator so a return
+      *                 posts as a negative NET-SALES
+      *     8/9/14  BM  Store totals are now also written to
+      *                 FINALTOTALS.RPT
+      ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT IN-FILE ASSIGN TO "FINAL.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DISCOUNT-FILE ASSIGN TO "DISCOUNT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUT-FILE ASSIGN TO "UNSORTED.DAT".
-           
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TOTALS-FILE ASSIGN TO "FINALTOTALS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  IN-FILE.
@@ -32,7 +52,15 @@
                88  MADISON                 VALUE 3.
                88  MILWAUKEE               VALUE 4.
            05  IN-SALES-AMT    PIC 999V99.
-           
+           05  IN-TRANS-TYPE   PIC X.
+               88  SALE-TRANS              VALUE 'S'.
+               88  RETURN-TRANS            VALUE 'R'.
+
+       FD  DISCOUNT-FILE.
+       01  DISCOUNT-REC.
+           05  DF-STORE-NO     PIC 9.
+           05  DF-TBL-DISC     PIC V999.
+
        FD  OUT-FILE.
        01  OUT-REC.
            05  OUT-CUST-NO     PIC X(4).
@@ -43,75 +71,125 @@
            05  FILLER          PIC X.
            05  DISCOUNT        PIC V999.
            05  FILLER          PIC X.
-           05  NET-SALES       PIC 9(4)V99.
-               
-                   
+           05  NET-SALES       PIC S9(4)V99.
+           05  FILLER          PIC X.
+           05  OUT-TRANS-TYPE  PIC X.
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-REC.
+           05  EX-CUST-NO      PIC X(4).
+           05  EX-STORE-NO     PIC 9.
+           05  EX-SALES-AMT    PIC 999V99.
+           05  EX-TRANS-TYPE   PIC X.
+
+       FD  TOTALS-FILE.
+       01  TOTALS-REC          PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  DISCOUNT-TABLE VALUE '1020203030154010'.
-           05  DISCOUNT-REC OCCURS 4 TIMES.
-               10  STORE-NO    PIC 9.
-               10  TBL-DISC    PIC V999.
-               
+       01  DISCOUNT-TABLE.
+           05  DISC-COUNT      PIC 9(3)        VALUE ZERO.
+           05  DISCOUNT-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON DISC-COUNT
+                   INDEXED BY DISC-INDX.
+               10  DT-STORE-NO     PIC 9.
+               10  DT-TBL-DISC     PIC V999.
+
+       01  TOT-HEADING.
+           05  FILLER          PIC X(27)   VALUE
+                               "STORE DISCOUNT RUN TOTALS".
+
+       01  TOT-LINE.
+           05  TL-LABEL        PIC X(19).
+           05  TL-AMOUNT       PIC Z,ZZ9.99-.
+           05  FILLER          PIC X(50)   VALUE SPACES.
+
        01  WORKING-ITEMS.
-           05  P-TOT-SALES     PIC 9(4)V99.
-           05  D-TOT-SALES     PIC 9(4)V99.
-           05  MAD-TOT-SALES   PIC 9(4)V99.
-           05  MIL-TOT-SALES   PIC 9(4)V99.
-           05  ED-TOTAL-SALES  PIC Z,ZZ9.99.
+           05  P-TOT-SALES     PIC S9(5)V99.
+           05  D-TOT-SALES     PIC S9(5)V99.
+           05  MAD-TOT-SALES   PIC S9(5)V99.
+           05  MIL-TOT-SALES   PIC S9(5)V99.
+           05  ED-TOTAL-SALES  PIC Z,ZZ9.99-.
            05  EOF-SWITCH      PIC X           VALUE 'N'.
+           05  DISC-EOF-SWITCH PIC X           VALUE 'N'.
            05  DISC-AMT        PIC V999.
-                
+
        PROCEDURE DIVISION.
        000-MAIN.
-           PERFORM 100-OPEN-FILES          
+           PERFORM 100-OPEN-FILES
+           PERFORM 150-LOAD-DISCOUNT-TABLE
            PERFORM 200-READ-INPUT UNTIL EOF-SWITCH = 'Y'
            PERFORM 350-DISPLAY-TOTALS
            PERFORM 600-CLOSE-FILES
-           
+
            DISPLAY SPACE
            DISPLAY 'DONE!!'
-           
+
            STOP RUN.
-       
+
        100-OPEN-FILES.
            OPEN INPUT IN-FILE
-           OPEN OUTPUT OUT-FILE.
-       
+           OPEN INPUT DISCOUNT-FILE
+           OPEN OUTPUT OUT-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           OPEN OUTPUT TOTALS-FILE.
+
+      * LOADS DISCOUNT.DAT INTO A RUNTIME TABLE SO A DISCOUNT RATE
+      * CHANGE NO LONGER REQUIRES A CODE CHANGE AND RECOMPILE.
+       150-LOAD-DISCOUNT-TABLE.
+           PERFORM 160-READ-DISCOUNT
+           PERFORM UNTIL DISC-EOF-SWITCH = 'Y'
+               ADD 1 TO DISC-COUNT
+               MOVE DF-STORE-NO TO DT-STORE-NO(DISC-COUNT)
+               MOVE DF-TBL-DISC TO DT-TBL-DISC(DISC-COUNT)
+               PERFORM 160-READ-DISCOUNT
+           END-PERFORM.
+
+       160-READ-DISCOUNT.
+           READ DISCOUNT-FILE
+               AT END
+                   MOVE 'Y' TO DISC-EOF-SWITCH
+                   CLOSE DISCOUNT-FILE
+           END-READ.
+
        200-READ-INPUT.
            READ IN-FILE
                AT END
                    MOVE 'Y' TO EOF-SWITCH
                NOT AT END
-                   PERFORM 250-COMPUTATIONS
-                   PERFORM 400-WRITE-OUTPUT
+                   IF PLATTEVILLE OR DUBUQUE OR MADISON OR MILWAUKEE
+                       PERFORM 250-COMPUTATIONS
+                       PERFORM 400-WRITE-OUTPUT
+                   ELSE
+                       PERFORM 260-WRITE-EXCEPTION
+                   END-IF
            END-READ.
-           
+
        250-COMPUTATIONS.
-           MOVE IN-CUST-NO TO OUT-CUST-NO
-           MOVE IN-STORE-NO TO OUT-STORE-NO
-           MOVE IN-SALES-AMT TO OUT-SALES-AMT
-           
+           MOVE IN-CUST-NO    TO OUT-CUST-NO
+           MOVE IN-STORE-NO   TO OUT-STORE-NO
+           MOVE IN-SALES-AMT  TO OUT-SALES-AMT
+           MOVE IN-TRANS-TYPE TO OUT-TRANS-TYPE
+
            PERFORM 275-FIND-DISCOUNT
-           MULTIPLY IN-SALES-AMT BY DISC-AMT GIVING NET-SALES
-           SUBTRACT IN-SALES-AMT FROM NET-SALES
+           COMPUTE NET-SALES = IN-SALES-AMT - (IN-SALES-AMT * DISC-AMT)
+           IF RETURN-TRANS
+               COMPUTE NET-SALES = NET-SALES * -1
+           END-IF
            PERFORM 300-ADD-TOTALS.
-           
+
+      * LOOKS UP THE DISCOUNT RATE FOR THIS RECORD'S STORE IN THE
+      * TABLE LOADED FROM DISCOUNT.DAT.
        275-FIND-DISCOUNT.
-           EVALUATE TRUE
-               WHEN PLATTEVILLE
-                   MOVE TBL-DISC(1) TO DISC-AMT
-               WHEN DUBUQUE
-                   MOVE TBL-DISC(2) TO DISC-AMT
-               WHEN MADISON
-                   MOVE TBL-DISC(3) TO DISC-AMT
-               WHEN MILWAUKEE
-                   MOVE TBL-DISC(4) TO DISC-AMT
-               WHEN OTHER
-                   MOVE ZEROS TO DISC-AMT
-           END-EVALUATE
-           
+           MOVE ZERO TO DISC-AMT
+           PERFORM VARYING DISC-INDX FROM 1 BY 1
+                   UNTIL DISC-INDX > DISC-COUNT
+               IF DT-STORE-NO(DISC-INDX) = IN-STORE-NO
+                   MOVE DT-TBL-DISC(DISC-INDX) TO DISC-AMT
+               END-IF
+           END-PERFORM
+
            MOVE DISC-AMT TO DISCOUNT.
-       
+
        300-ADD-TOTALS.
            EVALUATE TRUE
                WHEN PLATTEVILLE
@@ -123,23 +201,52 @@
                WHEN MILWAUKEE
                    ADD NET-SALES TO MIL-TOT-SALES
            END-EVALUATE.
-               
+
+      * DISPLAYS THE STORE TOTALS TO THE CONSOLE AND ALSO WRITES THEM
+      * TO FINALTOTALS.RPT SO THE RUN HAS A PERMANENT RECORD.
        350-DISPLAY-TOTALS.
+           WRITE TOTALS-REC FROM TOT-HEADING
+
            MOVE P-TOT-SALES TO ED-TOTAL-SALES
-           DISPLAY 'PLATTEVILLE TOTAL  ' ED-TOTAL-SALES  
+           DISPLAY 'PLATTEVILLE TOTAL  ' ED-TOTAL-SALES
+           MOVE "PLATTEVILLE TOTAL  " TO TL-LABEL
+           MOVE P-TOT-SALES TO TL-AMOUNT
+           WRITE TOTALS-REC FROM TOT-LINE
+               AFTER ADVANCING 2 LINES
+
            MOVE D-TOT-SALES TO ED-TOTAL-SALES
-           DISPLAY 'DUBUQUE TOTAL      ' ED-TOTAL-SALES 
+           DISPLAY 'DUBUQUE TOTAL      ' ED-TOTAL-SALES
+           MOVE "DUBUQUE TOTAL      " TO TL-LABEL
+           MOVE D-TOT-SALES TO TL-AMOUNT
+           WRITE TOTALS-REC FROM TOT-LINE
+               AFTER ADVANCING 1 LINE
+
            MOVE MAD-TOT-SALES TO ED-TOTAL-SALES
-           DISPLAY 'MADISON TOTAL      ' ED-TOTAL-SALES 
+           DISPLAY 'MADISON TOTAL      ' ED-TOTAL-SALES
+           MOVE "MADISON TOTAL      " TO TL-LABEL
+           MOVE MAD-TOT-SALES TO TL-AMOUNT
+           WRITE TOTALS-REC FROM TOT-LINE
+               AFTER ADVANCING 1 LINE
+
            MOVE MIL-TOT-SALES TO ED-TOTAL-SALES
-           DISPLAY 'MILWAUKEE TOTAL    ' ED-TOTAL-SALES.  
-                   
+           DISPLAY 'MILWAUKEE TOTAL    ' ED-TOTAL-SALES
+           MOVE "MILWAUKEE TOTAL    " TO TL-LABEL
+           MOVE MIL-TOT-SALES TO TL-AMOUNT
+           WRITE TOTALS-REC FROM TOT-LINE
+               AFTER ADVANCING 1 LINE.
+
        400-WRITE-OUTPUT.
-           WRITE OUT-REC 
+           WRITE OUT-REC
                BEFORE ADVANCING 1 LINE.
-           
+
+      * WRITES A RECORD WHOSE STORE NUMBER ISN'T RECOGNIZED TO THE
+      * EXCEPTION FILE INSTEAD OF LETTING IT VANISH FROM THE TOTALS.
+       260-WRITE-EXCEPTION.
+           MOVE IN-CUST-NO    TO EX-CUST-NO
+           MOVE IN-STORE-NO   TO EX-STORE-NO
+           MOVE IN-SALES-AMT  TO EX-SALES-AMT
+           MOVE IN-TRANS-TYPE TO EX-TRANS-TYPE
+           WRITE EXCEPTION-REC.
+
        600-CLOSE-FILES.
-           CLOSE IN-FILE OUT-FILE.
-           
-           
-                   
+           CLOSE IN-FILE OUT-FILE EXCEPTION-FILE TOTALS-FILE.
