@@ -27,21 +27,21 @@
            05  IN-CUST-NO     PIC X(4).
            05  FILLER          PIC X.
            05  IN-STORE-NO    PIC 9.
-           05  FILLER          PIC X(17).
-           
+           05  FILLER          PIC X(19).
+
        FD  OUT-FILE.
        01  OUT-REC.
            05  OUT-CUST-NO     PIC X(4).
            05  FILLER          PIC X.
            05  OUT-STORE-NO    PIC 9.
-           05  FILLER          PIC X(17).
-           
+           05  FILLER          PIC X(19).
+
        SD  SORT-FILE.
        01  SORT-REC.
            05  SRT-CUST-NO     PIC X(4).
            05  FILLER          PIC X.
            05  SRT-STORE-NO    PIC 9.
-           05  FILLER          PIC X(17).
+           05  FILLER          PIC X(19).
                
                    
        WORKING-STORAGE SECTION.
