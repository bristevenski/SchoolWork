@@ -9,9 +9,22 @@
       *     contition names.
       * Input:
       *     lab06.dat
+      *     LAB6RANGE.DAT -- customer no/sales amount/sales no range
+      *                      limits
       * Output:
       *     errlab06.rpt
-      ******************************************************************  
+      *     LAB6_CLEAN.DAT -- records that passed every validation
+      ******************************************************************
+      * Modification History:
+      *     8/9/14  BM  Records with no error now also go to
+      *                 LAB6_CLEAN.DAT instead of only appearing in
+      *                 the exception report
+      *     8/9/14  BM  Customer no, sales amount and per-store sales
+      *                 no range limits now load from LAB6RANGE.DAT
+      *                 instead of being compiled in
+      *     8/9/14  BM  Added a per-error-type count to the report
+      *                 footer
+      ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -19,6 +32,10 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT SALES-OUTFILE ASSIGN TO "ERRSALES.RPT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RANGE-FILE ASSIGN TO "LAB6RANGE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CLEAN-OUTFILE ASSIGN TO "LAB6_CLEAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FD  CUSTOMER-INFILE.
        01  CUSTOMER-REC.
@@ -34,6 +51,20 @@
                10  CS-YEAR   PIC 9(4).
        FD  SALES-OUTFILE.
        01  SALES-REC   PIC X(80).
+       FD  RANGE-FILE.
+       01  RANGE-REC.
+           05  RF-REC-TYPE     PIC X.
+               88  RF-GLOBAL             VALUE 'G'.
+               88  RF-STORE              VALUE 'S'.
+           05  RF-MIN-CUSNO    PIC 9(4).
+           05  RF-MAX-CUSNO    PIC 9(4).
+           05  RF-MIN-AMT      PIC 999V99.
+           05  RF-MAX-AMT      PIC 999V99.
+           05  RF-STORE-NO     PIC 9.
+           05  RF-SALES-LOW    PIC 9(3).
+           05  RF-SALES-HIGH   PIC 9(3).
+       FD  CLEAN-OUTFILE.
+       01  CLEAN-REC   PIC X(80).
        WORKING-STORAGE SECTION.
        01  WORKING-ITEMS.
            05  ERRMSG-NUMBER PIC 9             VALUE 5.
@@ -50,7 +81,31 @@
            05  SALES-FLAG    PIC X.
                88  SALES-FLAGGED               VALUE 'Y'.
            05  SALESAMT      PIC 999V99.
-               88  VALID-AMT                   VALUE 1 THRU 200.
+           05  RANGE-EOF-SWITCH  PIC X         VALUE 'N'.
+           05  SALES-VALID-SW    PIC X         VALUE 'N'.
+               88  SALES-VALID                 VALUE 'Y'.
+           05  CUSNO-ERR-CT      PIC 99        VALUE ZERO.
+           05  NAME-ERR-CT       PIC 99        VALUE ZERO.
+           05  STORENO-ERR-CT    PIC 99        VALUE ZERO.
+           05  AMT-ERR-CT        PIC 99        VALUE ZERO.
+           05  SALES-ERR-CT      PIC 99        VALUE ZERO.
+       01  WS-VALID-RANGES.
+           05  WS-MIN-CUSNO      PIC 9(4).
+           05  WS-MAX-CUSNO      PIC 9(4).
+           05  WS-MIN-AMT        PIC 999V99.
+           05  WS-MAX-AMT        PIC 999V99.
+       01  STORE-RANGE-TABLE.
+           05  STORE-RANGE-COUNT PIC 9(3)       VALUE ZERO.
+           05  STORE-RANGE-ENTRY OCCURS 1 TO 10 TIMES
+                   DEPENDING ON STORE-RANGE-COUNT
+                   INDEXED BY STR-INDX.
+               10  SR-STORE-NO     PIC 9.
+               10  SR-SALES-LOW    PIC 9(3).
+               10  SR-SALES-HIGH   PIC 9(3).
+       01  WS-ERRTYPE-LINE.
+           05  ET-LABEL          PIC X(30).
+           05  ET-COUNT          PIC Z9.
+           05  FILLER            PIC X(48)      VALUE SPACES.
        01  WS-REPORT-HEADING.
            05  FILLER        PIC X(35)         VALUE
                              "SALES TRANSACTION VALIDATION REPORT".
@@ -69,7 +124,6 @@
                              " RECORDS PROCESSED.".
        01  WS-CUSTOMER-REC.
            05  WS-NO         PIC 9(4).
-               88  VALID-CUSNO                 VALUE 101 THRU 9621.
            05  FILLER        PIC XX.
            05  WS-NAME       PIC X(10)         VALUE SPACES.
            05  FILLER        PIC XX.
@@ -83,14 +137,10 @@
                88  CHI                         VALUE 4.
                88  VALID-STORENO               VALUE 1 THRU 4.
            05  FILLER        PIC XX.
-      ******************************************************************	   
+      ******************************************************************
       * DO_4: Define condition names for valid sales numbers.
-      ******************************************************************  
+      ******************************************************************
            05  WS-SALESNO    PIC 9(3).
-               88  VALID-SALES-NY              VALUE 001 THRU 087.
-               88  VALID-SALES-LA              VALUE 088 THRU 192.
-               88  VALID-SALES-MI              VALUE 192 THRU 254.
-               88  VALID-SALES-CH              VALUE 255 THRU 400.
            05  FILLER        PIC XX.
            05  WS-SALESAMT   PIC $$$9.99.
            05  FILLER        PIC XX.
@@ -104,13 +154,47 @@
        000-MAIN.
            OPEN INPUT CUSTOMER-INFILE
            OPEN OUTPUT SALES-OUTFILE
+           OPEN OUTPUT CLEAN-OUTFILE
+           PERFORM 050-LOAD-RANGES
            WRITE SALES-REC FROM WS-REPORT-HEADING.
            PERFORM 100-READ-SALES UNTIL EOF
            WRITE SALES-REC FROM WS-ASTERISK-LINE
            WRITE SALES-REC FROM WS-FOOTER
-           CLOSE CUSTOMER-INFILE SALES-OUTFILE
+           PERFORM 350-PRINT-ERRTYPE-TOTALS
+           CLOSE CUSTOMER-INFILE SALES-OUTFILE CLEAN-OUTFILE
            DISPLAY 'DONE!!'
            STOP RUN.
+
+      * LOADS LAB6RANGE.DAT INTO THE CUSNO/AMT LIMITS AND THE
+      * PER-STORE SALES NO RANGE TABLE SO A RANGE CHANGE NO LONGER
+      * REQUIRES A CODE CHANGE AND RECOMPILE.
+       050-LOAD-RANGES.
+           OPEN INPUT RANGE-FILE
+           PERFORM 060-READ-RANGE
+           PERFORM UNTIL RANGE-EOF-SWITCH = 'Y'
+               IF RF-GLOBAL
+                   MOVE RF-MIN-CUSNO TO WS-MIN-CUSNO
+                   MOVE RF-MAX-CUSNO TO WS-MAX-CUSNO
+                   MOVE RF-MIN-AMT   TO WS-MIN-AMT
+                   MOVE RF-MAX-AMT   TO WS-MAX-AMT
+               ELSE
+                   ADD 1 TO STORE-RANGE-COUNT
+                   MOVE RF-STORE-NO TO
+                       SR-STORE-NO(STORE-RANGE-COUNT)
+                   MOVE RF-SALES-LOW TO
+                       SR-SALES-LOW(STORE-RANGE-COUNT)
+                   MOVE RF-SALES-HIGH TO
+                       SR-SALES-HIGH(STORE-RANGE-COUNT)
+               END-IF
+               PERFORM 060-READ-RANGE
+           END-PERFORM
+           CLOSE RANGE-FILE.
+
+       060-READ-RANGE.
+           READ RANGE-FILE
+               AT END
+                   MOVE 'Y' TO RANGE-EOF-SWITCH
+           END-READ.
        100-READ-SALES.
            READ CUSTOMER-INFILE
                AT END
@@ -120,20 +204,36 @@
                   PERFORM 200-WRITE-SALES.
        200-WRITE-SALES.
            PERFORM 220-MOVE-A-RECORD
-      ******************************************************************	   
-      * DO_5: Write conditional statements with the condition names 
+           PERFORM 230-CHECK-SALES-RANGE
+      ******************************************************************
+      * DO_5: Write conditional statements with the condition names
       *       to PERFORM 300-ERR-REPORT if an error is detected
-      ****************************************************************** 	   
-           IF NOT VALID-CUSNO
+      ******************************************************************
+           IF WS-NO < WS-MIN-CUSNO OR WS-NO > WS-MAX-CUSNO
               OR NONAME
               OR NOT VALID-STORENO
-              OR NOT VALID-AMT
-              OR NY AND NOT VALID-SALES-NY
-              OR LA AND NOT VALID-SALES-LA
-              OR MI AND NOT VALID-SALES-MI
-              OR CHI AND NOT VALID-SALES-CH
-               PERFORM 300-ERR-REPORT.
-               
+              OR SALESAMT < WS-MIN-AMT OR SALESAMT > WS-MAX-AMT
+              OR NOT SALES-VALID
+               PERFORM 300-ERR-REPORT
+           ELSE
+               WRITE CLEAN-REC FROM CUSTOMER-REC
+           END-IF.
+
+      * LOOKS UP THIS RECORD'S STORE NO IN THE RANGE TABLE LOADED
+      * FROM LAB6RANGE.DAT AND CHECKS THE SALES NO FALLS WITHIN
+      * THAT STORE'S RANGE.
+       230-CHECK-SALES-RANGE.
+           MOVE 'N' TO SALES-VALID-SW
+           PERFORM VARYING STR-INDX FROM 1 BY 1
+                   UNTIL STR-INDX > STORE-RANGE-COUNT
+               IF SR-STORE-NO(STR-INDX) = WS-STORENO
+                   IF WS-SALESNO NOT < SR-SALES-LOW(STR-INDX) AND
+                      WS-SALESNO NOT > SR-SALES-HIGH(STR-INDX)
+                       MOVE 'Y' TO SALES-VALID-SW
+                   END-IF
+               END-IF
+           END-PERFORM.
+
        220-MOVE-A-RECORD.
            MOVE CS-NO TO WS-NO
            MOVE CS-NAME TO WS-NAME
@@ -158,37 +258,55 @@
       ******************************************************************	   
        310-ERR-MSG.
            EVALUATE TRUE ALSO TRUE
-               WHEN NOT VALID-CUSNO ALSO NOT CUSNO-FLAGGED
+               WHEN (WS-NO < WS-MIN-CUSNO OR WS-NO > WS-MAX-CUSNO)
+                       ALSO NOT CUSNO-FLAGGED
                    WRITE SALES-REC FROM "INVALID CUSTOMER NO!"
                    MOVE 'Y' TO CUSNO-FLAG
-      ******************************************************************			   
-      * CUSNO-FLAG is used to identified the error message has been 
-      * printed, and will not be check again. Do the same thing for 
+                   ADD 1 TO CUSNO-ERR-CT
+      ******************************************************************
+      * CUSNO-FLAG is used to identified the error message has been
+      * printed, and will not be check again. Do the same thing for
       * other error messages.
-      ******************************************************************	  
+      ******************************************************************
                WHEN NONAME ALSO NOT NAME-FLAGGED
                    WRITE SALES-REC FROM "CUSTOMER NAME MISSING!"
                    MOVE 'Y' TO NAME-FLAG
+                   ADD 1 TO NAME-ERR-CT
                WHEN NOT VALID-STORENO ALSO NOT STORENO-FLAGGED
                    WRITE SALES-REC FROM "INVALID STORE NO!"
                    MOVE 'Y' TO STORENO-FLAG
-               WHEN NOT VALID-AMT ALSO NOT AMT-FLAGGED
+                   ADD 1 TO STORENO-ERR-CT
+               WHEN (SALESAMT < WS-MIN-AMT OR SALESAMT > WS-MAX-AMT)
+                       ALSO NOT AMT-FLAGGED
                    WRITE SALES-REC FROM "EXCEED MAXIMUM SALES AMOUNT!"
                    MOVE 'Y' TO AMT-FLAG
-               WHEN NY AND NOT VALID-SALES-NY ALSO NOT SALES-FLAGGED 
-                   WRITE SALES-REC FROM 
-                           "STORE NO AND SALES NO ARE INCONSISTENT!"
-                   MOVE 'Y' TO SALES-FLAG
-               WHEN LA AND NOT VALID-SALES-LA ALSO NOT SALES-FLAGGED
-                   WRITE SALES-REC FROM 
-                           "STORE NO AND SALES NO ARE INCONSISTENT!"
-                   MOVE 'Y' TO SALES-FLAG  
-               WHEN MI AND NOT VALID-SALES-MI ALSO NOT SALES-FLAGGED
-                   WRITE SALES-REC FROM 
-                           "STORE NO AND SALES NO ARE INCONSISTENT!"
-                   MOVE 'Y' TO SALES-FLAG
-               WHEN CHI AND NOT VALID-SALES-CH ALSO NOT SALES-FLAGGED
-                   WRITE SALES-REC FROM 
+                   ADD 1 TO AMT-ERR-CT
+               WHEN NOT SALES-VALID ALSO NOT SALES-FLAGGED
+                   WRITE SALES-REC FROM
                            "STORE NO AND SALES NO ARE INCONSISTENT!"
                    MOVE 'Y' TO SALES-FLAG
+                   ADD 1 TO SALES-ERR-CT
            END-EVALUATE.
+
+      * PRINTS A COUNT OF HOW MANY RECORDS WERE FLAGGED FOR EACH
+      * ERROR TYPE, ADDED TO THE REPORT FOOTER.
+       350-PRINT-ERRTYPE-TOTALS.
+           MOVE "INVALID CUSTOMER NO. . . . . ." TO ET-LABEL
+           MOVE CUSNO-ERR-CT TO ET-COUNT
+           WRITE SALES-REC FROM WS-ERRTYPE-LINE
+
+           MOVE "CUSTOMER NAME MISSING. . . . ." TO ET-LABEL
+           MOVE NAME-ERR-CT TO ET-COUNT
+           WRITE SALES-REC FROM WS-ERRTYPE-LINE
+
+           MOVE "INVALID STORE NO . . . . . . ." TO ET-LABEL
+           MOVE STORENO-ERR-CT TO ET-COUNT
+           WRITE SALES-REC FROM WS-ERRTYPE-LINE
+
+           MOVE "SALES AMOUNT OUT OF RANGE. . ." TO ET-LABEL
+           MOVE AMT-ERR-CT TO ET-COUNT
+           WRITE SALES-REC FROM WS-ERRTYPE-LINE
+
+           MOVE "STORE/SALES NO INCONSISTENT. ." TO ET-LABEL
+           MOVE SALES-ERR-CT TO ET-COUNT
+           WRITE SALES-REC FROM WS-ERRTYPE-LINE.
