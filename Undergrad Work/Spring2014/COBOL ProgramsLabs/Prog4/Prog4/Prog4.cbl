@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. Prog4
+       PROGRAM-ID. Prog4.
        AUTHOR. Brianna Muleski
        DATE-WRITTEN. 4/23/14
       ******************************************************************
@@ -12,13 +12,27 @@
       *        rates for all employees
       *    TAX.DAT
       *        A line sequential file of the tax rates
+      *    EMPMASTER.DAT
+      *        A line sequential file of employee names and departments
+      *    DEDUCTIONS.DAT
+      *        A line sequential file of each employee's health
+      *        insurance, 401(k), and garnishment deductions
       * Output:
       *    PROGRAM4.RPT
-      *        A detail report that includes employee id, hours, pay
-      *        rate, gross pay, tax rate, income tax withheld, and net
-      *        pay of each employee
+      *        A detail report that includes employee id, name,
+      *        department, hours, pay rate, gross pay, each deduction,
+      *        tax rate, income tax withheld, and net pay of each
+      *        employee
       *    EXCEPTIONS.RPT
       *        An exception report for each abnormal record
+      ******************************************************************
+      * Modification History:
+      *     8/9/14  BM  Added EMPMASTER.DAT lookup so the report shows
+      *                 each employee's name and department
+      *     8/9/14  BM  Added DEDUCTIONS.DAT and broke each deduction
+      *                 out as its own report column
+      *     8/9/14  BM  Validate/sort TAX.DAT on WG-LVL before loading
+      *                 it into TAX-TABLE-REC
       ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -27,6 +41,11 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT TAX-FILE ASSIGN TO "TAX.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-TAX-FILE ASSIGN TO "SORTTAX.DAT".
+           SELECT EMP-FILE ASSIGN TO "EMPMASTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DEDUCT-FILE ASSIGN TO "DEDUCTIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUT-FILE ASSIGN TO "PROGRAM4.RPT"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT EX-FILE ASSIGN TO "EXCEPTIONS.RPT"
@@ -43,9 +62,27 @@
        01  TAX-REC.
            05  WG-LVL          PIC 9(4).
            05  TX-RT           PIC V999.
-           
+
+       SD  SORT-TAX-FILE.
+       01  SORT-TAX-REC.
+           05  SRT-WG-LVL      PIC 9(4).
+           05  SRT-TX-RT       PIC V999.
+
+       FD  EMP-FILE.
+       01  EMP-REC.
+           05  EM-EMP-ID       PIC X(4).
+           05  EM-EMP-NM       PIC X(15).
+           05  EM-EMP-DEPT     PIC X(8).
+
+       FD  DEDUCT-FILE.
+       01  DEDUCT-REC.
+           05  DD-EMP-ID       PIC X(4).
+           05  DD-HEALTH-INS   PIC 9(3)V99.
+           05  DD-401K         PIC 9(3)V99.
+           05  DD-GARNISH      PIC 9(3)V99.
+
        FD  OUT-FILE.
-       01  OUT-REC             PIC X(80).
+       01  OUT-REC             PIC X(100).
        
        FD  EX-FILE.
        01  EX-REC              PIC X(80).
@@ -53,11 +90,11 @@
        WORKING-STORAGE SECTION.
        01  WORKING-ITEMS.
            05  WS-GRS-PAY      PIC 9(4)V99.
-           05  WS-NET-PAY      PIC 9(4)V99.
+           05  WS-NET-PAY      PIC S9(4)V99.
            05  WS-TAX          PIC 9(4)V99.
            05  WS-GRS-TOT      PIC 9(6)V99.
            05  WS-TAX-TOT      PIC 9(5)V99.
-           05  WS-NET-TOT      PIC 9(6)V99.
+           05  WS-NET-TOT      PIC S9(6)V99.
            05  WS-DATE.
                10  WS-YEAR     PIC 9(4).
                10  WS-MM       PIC 99.
@@ -69,6 +106,17 @@
            05  NO-HR-ERR       PIC X       VALUE 'N'.
            05  EOF-SWITCH      PIC X       VALUE 'N'.
            05  WS-TAX-RT       PIC V999.
+           05  EMP-EOF-SWITCH  PIC X       VALUE 'N'.
+           05  WS-EMP-NM       PIC X(15).
+           05  WS-EMP-DEPT     PIC X(8).
+           05  DEDUCT-EOF-SWITCH PIC X     VALUE 'N'.
+           05  WS-HEALTH-INS   PIC 9(3)V99.
+           05  WS-401K         PIC 9(3)V99.
+           05  WS-GARNISH      PIC 9(3)V99.
+           05  WS-TOTAL-DED    PIC 9(4)V99.
+           05  WS-PREV-WG-LVL  PIC 9(4)    VALUE ZERO.
+           05  TAX-ORDER-SW    PIC X       VALUE 'N'.
+               88  TAX-OUT-OF-ORDER        VALUE 'Y'.
 
        01  CONSTANTS.
            05  MAX-HRS         PIC 99      VALUE 60.       
@@ -82,7 +130,26 @@
            05  TAX-TABLE-REC OCCURS 7 TIMES INDEXED BY INDX.
                10  TB-WG-LVL   PIC 9(4).
                10  TB-TX-RT    PIC V999.
-               
+
+       01  EMP-TABLE.
+           05  EMP-COUNT       PIC 9(5)    VALUE ZERO.
+           05  EMP-TABLE-REC OCCURS 1 TO 500 TIMES
+                   DEPENDING ON EMP-COUNT
+                   INDEXED BY EMP-INDX.
+               10  ET-EMP-ID   PIC X(4).
+               10  ET-EMP-NM   PIC X(15).
+               10  ET-EMP-DEPT PIC X(8).
+
+       01  DEDUCT-TABLE.
+           05  DEDUCT-COUNT    PIC 9(5)    VALUE ZERO.
+           05  DEDUCT-TABLE-REC OCCURS 1 TO 500 TIMES
+                   DEPENDING ON DEDUCT-COUNT
+                   INDEXED BY DEDUCT-INDX.
+               10  DT-EMP-ID       PIC X(4).
+               10  DT-HEALTH-INS   PIC 9(3)V99.
+               10  DT-401K         PIC 9(3)V99.
+               10  DT-GARNISH      PIC 9(3)V99.
+
        01  HD-TITLE.
            05  FILLER          PIC X(6)    VALUE "DATE: ".
            05  HD-MM           PIC 99.
@@ -105,35 +172,56 @@
            05  FILLER          PIC X(16)   VALUE "EMPLOYEE PAYROLL".
        
        01  HD-COLUMNS.
-           05  FILLER          PIC X(10)   VALUE "EMP ID    ".
+           05  FILLER          PIC X(6)    VALUE "EMP ID".
+           05  FILLER          PIC X       VALUE SPACE.
+           05  FILLER          PIC X(15)   VALUE "NAME           ".
+           05  FILLER          PIC X       VALUE SPACE.
+           05  FILLER          PIC X(8)    VALUE "DEPT    ".
+           05  FILLER          PIC X       VALUE SPACE.
            05  FILLER          PIC X(9)    VALUE "HOURS    ".
            05  FILLER          PIC X(8)    VALUE "PAY RATE".
            05  FILLER          PIC X(5)    VALUE SPACES.
            05  FILLER          PIC X(9)    VALUE "GROSS PAY".
-           05  FILLER          PIC X(5)    VALUE SPACES.
+           05  FILLER          PIC X(4)    VALUE SPACES.
+           05  FILLER          PIC X(6)    VALUE "HEALTH".
+           05  FILLER          PIC X(4)    VALUE SPACES.
+           05  FILLER          PIC X(6)    VALUE "401(K)".
+           05  FILLER          PIC X(4)    VALUE SPACES.
+           05  FILLER          PIC X(8)    VALUE "GARNISH ".
+           05  FILLER          PIC X(3)    VALUE SPACES.
            05  FILLER          PIC X(8)    VALUE "TAX RATE".
            05  FILLER          PIC X(5)    VALUE SPACES.
            05  FILLER          PIC X(12)   VALUE "TAX WITHHELD".
            05  FILLER          PIC X(9)    VALUE "  NET PAY".
-       
+
        01  HD-DASHES.
-           05  FILLER  OCCURS 80 TIMES     VALUE "=".
+           05  FILLER  OCCURS 100 TIMES    VALUE "=".
            
        01  D-EMP-REC.
            05  D-EMP-ID        PIC X(4).
-           05  FILLER          PIC X(7)    VALUE SPACES.
+           05  FILLER          PIC X(2)    VALUE SPACES.
+           05  D-EMP-NM        PIC X(15).
+           05  FILLER          PIC X       VALUE SPACES.
+           05  D-EMP-DEPT      PIC X(8).
+           05  FILLER          PIC X       VALUE SPACES.
            05  D-HRS           PIC Z9.
-           05  FILLER          PIC X(7)    VALUE SPACES.
+           05  FILLER          PIC X(2)    VALUE SPACES.
            05  D-PAY-RT        PIC ZZ9.9.
-           05  FILLER          PIC X(8)    VALUE SPACES.
+           05  FILLER          PIC X(2)    VALUE SPACES.
            05  D-GRS-PAY       PIC Z,ZZ9.99.
-           05  FILLER          PIC X(6)    VALUE SPACES.
+           05  FILLER          PIC X(2)    VALUE SPACES.
+           05  D-HEALTH-INS    PIC ZZ9.99.
+           05  FILLER          PIC X       VALUE SPACES.
+           05  D-401K          PIC ZZ9.99.
+           05  FILLER          PIC X       VALUE SPACES.
+           05  D-GARNISH       PIC ZZ9.99.
+           05  FILLER          PIC X(2)    VALUE SPACES.
            05  D-TX-RT         PIC Z9.99.
            05  FILLER          PIC X       VALUE "%".
-           05  FILLER          PIC X(8)    VALUE SPACES.
+           05  FILLER          PIC X(2)    VALUE SPACES.
            05  D-TAX           PIC Z,ZZ9.99.
-           05  FILLER          PIC X(3)    VALUE SPACES.
-           05  D-NET-PAY       PIC Z,ZZ9.99.
+           05  FILLER          PIC X(2)    VALUE SPACES.
+           05  D-NET-PAY       PIC Z,ZZ9.99-.
            
        01  F-TOTALS.
            05  FILLER          PIC X(20)   VALUE SPACES.
@@ -143,7 +231,7 @@
            05  FILLER          PIC X(19)   VALUE SPACES.
            05  F-TAX-TOT       PIC $$,$$9.99.
            05  FILLER          PIC X       VALUE SPACE.
-           05  F-NET-TOT       PIC $$$,$$9.99.
+           05  F-NET-TOT       PIC $$$,$$9.99-.
            
        01  HD-ERR-COLUMNS.
            05  FILLER          PIC X(6)    VALUE "EMP ID".
@@ -170,25 +258,66 @@
        PROCEDURE DIVISION.
        000-MAIN.
            PERFORM 100-OPEN-FILES
+           PERFORM 190-VALIDATE-TAX-ORDER
+           PERFORM 195-SORT-TAX-FILE
            PERFORM 200-LOAD-TAX-TABLE
+           PERFORM 220-LOAD-EMP-TABLE
+           PERFORM 240-LOAD-DEDUCT-TABLE
            PERFORM 250-WRITE-HEADERS
            PERFORM 300-READ-INPUT-FILE UNTIL EOF-SWITCH = 'Y'
            PERFORM 900-PRINT-TOTALS
            PERFORM 950-CLOSE-FILES
-           
+
            DISPLAY "REPORTS GENERATED!".
-           
+
       * Opens the input and output files.
        100-OPEN-FILES.
            OPEN INPUT  IN-FILE
-           OPEN INPUT  TAX-FILE 
+           OPEN INPUT  EMP-FILE
+           OPEN INPUT  DEDUCT-FILE
            OPEN OUTPUT OUT-FILE
            OPEN OUTPUT EX-FILE.
-           
+
+      * Makes a pass over TAX.DAT before it is sorted to confirm
+      * WG-LVL is already in ascending order, so an out-of-order edit
+      * gets flagged instead of silently mis-bracketing an employee's
+      * withholding.
+       190-VALIDATE-TAX-ORDER.
+           MOVE ZERO TO WS-PREV-WG-LVL
+           MOVE 'N'  TO TAX-ORDER-SW
+           OPEN INPUT TAX-FILE
+           PERFORM UNTIL EOF-SWITCH = 'Y'
+               READ TAX-FILE
+                   AT END
+                       MOVE 'Y' TO EOF-SWITCH
+                   NOT AT END
+                       IF WG-LVL < WS-PREV-WG-LVL
+                           SET TAX-OUT-OF-ORDER TO TRUE
+                       END-IF
+                       MOVE WG-LVL TO WS-PREV-WG-LVL
+               END-READ
+           END-PERFORM
+           CLOSE TAX-FILE
+           MOVE 'N' TO EOF-SWITCH
+           IF TAX-OUT-OF-ORDER
+               DISPLAY
+             "TAX.DAT IS NOT IN ASCENDING WAGE-LEVEL ORDER - CHECK IT!"
+           END-IF.
+
+      * Sorts TAX.DAT on WG-LVL so 500-COMPUTE-TAX's SEARCH can rely
+      * on ascending order regardless of what order TAX.DAT was
+      * maintained in.
+       195-SORT-TAX-FILE.
+           SORT SORT-TAX-FILE
+               ON ASCENDING KEY SRT-WG-LVL
+                   USING TAX-FILE
+                   GIVING TAX-FILE.
+
       * Loads the tax table by reading in the tax-file and adding the
       * the info into the run-time table defined the in the working
       * storage. Closes the tax-file when the end is reached.
        200-LOAD-TAX-TABLE.
+           OPEN INPUT TAX-FILE
            PERFORM VARYING INDX FROM 1 BY 1 UNTIL INDX > NO-TAX-RT
                READ TAX-FILE
                    AT END
@@ -197,7 +326,49 @@
                        MOVE WG-LVL TO TB-WG-LVL(INDX)
                        MOVE TX-RT TO TB-TX-RT(INDX)
            END-PERFORM.
-           
+
+      * Loads the employee master by reading emp-file and adding each
+      * employee's id, name, and department into the run-time table
+      * defined in working storage. Closes emp-file when the end is
+      * reached.
+       220-LOAD-EMP-TABLE.
+           PERFORM 230-READ-EMP
+           PERFORM UNTIL EMP-EOF-SWITCH = 'Y'
+               ADD 1 TO EMP-COUNT
+               MOVE EM-EMP-ID   TO ET-EMP-ID(EMP-COUNT)
+               MOVE EM-EMP-NM   TO ET-EMP-NM(EMP-COUNT)
+               MOVE EM-EMP-DEPT TO ET-EMP-DEPT(EMP-COUNT)
+               PERFORM 230-READ-EMP
+           END-PERFORM.
+
+       230-READ-EMP.
+           READ EMP-FILE
+               AT END
+                   MOVE 'Y' TO EMP-EOF-SWITCH
+                   CLOSE EMP-FILE
+           END-READ.
+
+      * Loads each employee's health insurance, 401(k), and
+      * garnishment deductions into the run-time deductions table.
+      * Closes deduct-file when the end is reached.
+       240-LOAD-DEDUCT-TABLE.
+           PERFORM 245-READ-DEDUCT
+           PERFORM UNTIL DEDUCT-EOF-SWITCH = 'Y'
+               ADD 1 TO DEDUCT-COUNT
+               MOVE DD-EMP-ID     TO DT-EMP-ID(DEDUCT-COUNT)
+               MOVE DD-HEALTH-INS TO DT-HEALTH-INS(DEDUCT-COUNT)
+               MOVE DD-401K       TO DT-401K(DEDUCT-COUNT)
+               MOVE DD-GARNISH    TO DT-GARNISH(DEDUCT-COUNT)
+               PERFORM 245-READ-DEDUCT
+           END-PERFORM.
+
+       245-READ-DEDUCT.
+           READ DEDUCT-FILE
+               AT END
+                   MOVE 'Y' TO DEDUCT-EOF-SWITCH
+                   CLOSE DEDUCT-FILE
+           END-READ.
+
       * Writes the headers on both the output file and the exception
       * file.
        250-WRITE-HEADERS.
@@ -228,9 +399,42 @@
                AT END
                    MOVE 'Y' TO EOF-SWITCH
                NOT AT END
+                   PERFORM 350-LOOKUP-EMPLOYEE
+                   PERFORM 360-LOOKUP-DEDUCTIONS
                    PERFORM 400-CALCULATIONS
                    PERFORM 600-PRINT-RECORD
            END-READ.
+
+      * Looks up the employee's name and department in the run-time
+      * employee table loaded from EMPMASTER.DAT. Defaults to
+      * "UNKNOWN" when the id has no match, the same way the tax
+      * table defaults to MAX-TX when a wage level has no bracket.
+       350-LOOKUP-EMPLOYEE.
+           MOVE "UNKNOWN"      TO WS-EMP-NM
+           MOVE SPACES         TO WS-EMP-DEPT
+           PERFORM VARYING EMP-INDX FROM 1 BY 1
+                   UNTIL EMP-INDX > EMP-COUNT
+               IF ET-EMP-ID(EMP-INDX) = IN-EMP-ID
+                   MOVE ET-EMP-NM(EMP-INDX)   TO WS-EMP-NM
+                   MOVE ET-EMP-DEPT(EMP-INDX) TO WS-EMP-DEPT
+               END-IF
+           END-PERFORM.
+
+      * Looks up the employee's health insurance, 401(k), and
+      * garnishment deductions in the run-time deductions table.
+      * Defaults to zero when the id has no deductions on file.
+       360-LOOKUP-DEDUCTIONS.
+           MOVE ZERO TO WS-HEALTH-INS WS-401K WS-GARNISH
+           PERFORM VARYING DEDUCT-INDX FROM 1 BY 1
+                   UNTIL DEDUCT-INDX > DEDUCT-COUNT
+               IF DT-EMP-ID(DEDUCT-INDX) = IN-EMP-ID
+                   MOVE DT-HEALTH-INS(DEDUCT-INDX) TO WS-HEALTH-INS
+                   MOVE DT-401K(DEDUCT-INDX)       TO WS-401K
+                   MOVE DT-GARNISH(DEDUCT-INDX)    TO WS-GARNISH
+               END-IF
+           END-PERFORM
+           COMPUTE WS-TOTAL-DED =
+               WS-HEALTH-INS + WS-401K + WS-GARNISH.
            
       * Calculates the gross pay of a single employee. If an error is 
       * found then the error is flagged and the error is added to the 
@@ -254,7 +458,7 @@
            
            IF NO-HR-ERR = 'N' AND OT-HR-ERR = 'N'
                PERFORM 500-COMPUTE-TAX
-               COMPUTE WS-NET-PAY = WS-GRS-PAY - WS-TAX 
+               COMPUTE WS-NET-PAY = WS-GRS-PAY - WS-TAX - WS-TOTAL-DED
                ADD WS-GRS-PAY TO WS-GRS-TOT
                ADD WS-TAX TO WS-TAX-TOT
                ADD WS-NET-PAY TO WS-NET-TOT
@@ -288,9 +492,14 @@
       * print.
        700-MOVE-EMP-INFO.
            MOVE IN-EMP-ID  TO D-EMP-ID
+           MOVE WS-EMP-NM  TO D-EMP-NM
+           MOVE WS-EMP-DEPT TO D-EMP-DEPT
            MOVE IN-HR      TO D-HRS
            MOVE IN-PAY-RT  TO D-PAY-RT
-           MOVE WS-GRS-PAY TO D-GRS-PAY
+           MOVE WS-GRS-PAY   TO D-GRS-PAY
+           MOVE WS-HEALTH-INS TO D-HEALTH-INS
+           MOVE WS-401K      TO D-401K
+           MOVE WS-GARNISH   TO D-GARNISH
            MOVE WS-TAX     TO D-TAX
            MOVE WS-NET-PAY TO D-NET-PAY
            
