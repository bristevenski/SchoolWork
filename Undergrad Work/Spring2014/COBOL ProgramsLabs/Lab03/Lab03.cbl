@@ -1,16 +1,23 @@
        IDENTIFICATION DIVISION.
-      * DO_1: Complete the following information. 
-       PROGRAM-ID. Lab03
+      * DO_1: Complete the following information.
+       PROGRAM-ID. Lab03.
        AUTHOR. Brianna Muleski
        DATE-WRITTEN. 2/16/14
       ******************************************************************
-      * Purpose:	  
+      * Purpose:
       *     This program creates a customer purchase report.
-      *          
+      *
       * Input:
       *     customer.dat
       * Output:
       *     customer.rpt
+      *     CUSTRANK.RPT -- customers ranked by purchase amount
+      ******************************************************************
+      * Modification History:
+      *     8/9/14  BM  Added a running total and average to the
+      *                 bottom of the purchase report
+      *     8/9/14  BM  Added a top-purchaser ranking report,
+      *                 CUSTRANK.RPT, sorted by purchase amount
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -19,7 +26,12 @@
            SELECT IN-CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUT-CUSTOMER-FILE ASSIGN TO "CUSTOMER.RPT"
-               ORGANIZATION IS LINE SEQUENTIAL. 
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-FILE ASSIGN TO "SORT.DAT".
+           SELECT RANKED-FILE ASSIGN TO "CUSTRANK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RANK-OUTFILE ASSIGN TO "CUSTRANK.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  IN-CUSTOMER-FILE.
@@ -28,14 +40,31 @@
            05  IN-CUST-NAME       PIC X(20).
            05  IN-CUST-PURCHASE   PIC 9(5)V99.
        FD  OUT-CUSTOMER-FILE.
-       01  OUT-CUST-REC           PIC X(80).     
+       01  OUT-CUST-REC           PIC X(80).
+       SD  SORT-FILE.
+       01  SORT-REC.
+           05  SRT-CUST-NO        PIC X(5).
+           05  SRT-CUST-NAME      PIC X(20).
+           05  SRT-PURCHASE       PIC 9(5)V99.
+       FD  RANKED-FILE.
+       01  RANKED-REC.
+           05  RK-CUST-NO         PIC X(5).
+           05  RK-CUST-NAME       PIC X(20).
+           05  RK-PURCHASE        PIC 9(5)V99.
+       FD  RANK-OUTFILE.
+       01  RANK-OUT-REC           PIC X(80).
        WORKING-STORAGE SECTION.
        01  WORKING-ITEMS.
            05  EOF                PIC X     VALUE "N".
+           05  RANK-EOF-SWITCH    PIC X     VALUE "N".
            05  WS-DATE.
                10  WS-YEAR        PIC 9(4).
                10  WS-MONTH       PIC 99.
                10  WS-DAY         PIC 99.
+           05  WS-CUST-COUNT      PIC 9(5)  VALUE ZERO.
+           05  WS-TOTAL-PURCHASE  PIC 9(7)V99 VALUE ZERO.
+           05  WS-AVG-PURCHASE    PIC 9(5)V99 VALUE ZERO.
+           05  WS-RANK            PIC 9(5)  VALUE ZERO.
        01  HEADING-MAIN-TITLE.
            05  FILLER             PIC X(33) VALUE SPACES.
            05  FILLER             PIC X(16) VALUE "PURCHASE  REPORT".
@@ -67,6 +96,33 @@
            05  WS-CUST-NAME       PIC X(20).
            05  FILLER             PIC X(6)  VALUE SPACES.
            05  WS-CUST-PURCHASE   PIC ZZ,ZZ9.99.
+       01  REPORT-FOOTER.
+           05  FILLER             PIC X(6)  VALUE SPACES.
+           05  FILLER             PIC X(15) VALUE "TOTAL PURCHASED".
+           05  FILLER             PIC X(3)  VALUE SPACES.
+           05  FT-TOTAL           PIC Z,ZZZ,ZZ9.99.
+           05  FILLER             PIC X(5)  VALUE SPACES.
+           05  FILLER             PIC X(17) VALUE "AVERAGE PURCHASED".
+           05  FILLER             PIC X(3)  VALUE SPACES.
+           05  FT-AVERAGE         PIC ZZ,ZZ9.99.
+       01  RANK-HEADING-TITLE.
+           05  FILLER             PIC X(30) VALUE SPACES.
+           05  FILLER             PIC X(30) VALUE
+                                   "TOP PURCHASER RANKING REPORT".
+       01  RANK-HEADING-FIELDS.
+           05  FILLER             PIC X(6)  VALUE "RANK  ".
+           05  FILLER             PIC X(14) VALUE "   CUSTOMER NO".
+           05  FILLER             PIC X(17) VALUE "    CUSTOMER NAME".
+           05  FILLER             PIC X(9)  VALUE SPACES.
+           05  FILLER             PIC X(16) VALUE "AMOUNT PURCHASED".
+       01  RANK-DETAIL.
+           05  RD-RANK            PIC ZZ9.
+           05  FILLER             PIC X(3)  VALUE SPACES.
+           05  RD-CUST-NO         PIC X(5).
+           05  FILLER             PIC X(7)  VALUE SPACES.
+           05  RD-CUST-NAME       PIC X(20).
+           05  FILLER             PIC X(6)  VALUE SPACES.
+           05  RD-PURCHASE        PIC ZZ,ZZ9.99.
        LINKAGE SECTION.
       * 
        PROCEDURE DIVISION.
@@ -81,12 +137,15 @@
             
            PERFORM 050-PRINT-TITLES.
            PERFORM 100-READ-CUSTOMER-FILE UNTIL EOF = 'Y'
+           PERFORM 300-PRINT-FOOTER
            DISPLAY "REPORT GENERATED!"
-           
+
            CLOSE IN-CUSTOMER-FILE
            CLOSE OUT-CUSTOMER-FILE
 
-           STOP RUN.   
+           PERFORM 700-PRINT-RANKING
+
+           STOP RUN.
        050-PRINT-TITLES.
       ******************************************************************	   
       * DO_4: MOVE the function CURRENT-DATE to the working area
@@ -117,9 +176,60 @@
            MOVE IN-CUST-NO TO WS-CUST-NO
            MOVE IN-CUST-NAME TO WS-CUST-NAME
            MOVE IN-CUST-PURCHASE TO WS-CUST-PURCHASE
-      ******************************************************************	   
+      ******************************************************************
       * DO_7: WRITE a customer record to the output file.
-      *       Skip a line before writing the record. 
-      ******************************************************************	   
+      *       Skip a line before writing the record.
+      ******************************************************************
            WRITE OUT-CUST-REC FROM RECORD-DETAILS
-                               AFTER ADVANCING 2 LINES.
\ No newline at end of file
+                               AFTER ADVANCING 2 LINES
+
+           ADD 1 TO WS-CUST-COUNT
+           ADD IN-CUST-PURCHASE TO WS-TOTAL-PURCHASE.
+
+      * PRINTS A RUNNING TOTAL AND AVERAGE OF THE PURCHASE AMOUNTS
+      * AT THE BOTTOM OF THE REPORT.
+       300-PRINT-FOOTER.
+           IF WS-CUST-COUNT > ZERO
+               COMPUTE WS-AVG-PURCHASE ROUNDED =
+                   WS-TOTAL-PURCHASE / WS-CUST-COUNT
+           END-IF
+           MOVE WS-TOTAL-PURCHASE TO FT-TOTAL
+           MOVE WS-AVG-PURCHASE   TO FT-AVERAGE
+           WRITE OUT-CUST-REC FROM REPORT-FOOTER
+                               AFTER ADVANCING 3 LINES.
+
+      * SORTS CUSTOMER.DAT BY PURCHASE AMOUNT, DESCENDING, AND WRITES
+      * A SEPARATE RANKING REPORT SHOWING THE TOP PURCHASERS FIRST.
+       700-PRINT-RANKING.
+           SORT SORT-FILE
+               ON DESCENDING KEY SRT-PURCHASE
+                   USING IN-CUSTOMER-FILE
+                   GIVING RANKED-FILE
+
+           OPEN INPUT RANKED-FILE
+           OPEN OUTPUT RANK-OUTFILE
+
+           WRITE RANK-OUT-REC FROM RANK-HEADING-TITLE
+           WRITE RANK-OUT-REC FROM RANK-HEADING-FIELDS
+                               AFTER ADVANCING 3 LINES
+
+           PERFORM 720-READ-RANKED
+           PERFORM UNTIL RANK-EOF-SWITCH = 'Y'
+               ADD 1 TO WS-RANK
+               MOVE WS-RANK       TO RD-RANK
+               MOVE RK-CUST-NO    TO RD-CUST-NO
+               MOVE RK-CUST-NAME  TO RD-CUST-NAME
+               MOVE RK-PURCHASE   TO RD-PURCHASE
+               WRITE RANK-OUT-REC FROM RANK-DETAIL
+                                   AFTER ADVANCING 2 LINES
+               PERFORM 720-READ-RANKED
+           END-PERFORM
+
+           CLOSE RANKED-FILE
+           CLOSE RANK-OUTFILE.
+
+       720-READ-RANKED.
+           READ RANKED-FILE
+               AT END
+                   MOVE 'Y' TO RANK-EOF-SWITCH
+           END-READ.
\ No newline at end of file
