@@ -1,37 +1,45 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. Program1
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Program1.
        AUTHOR. Brianna Muleski.
        DATE-WRITTEN. 2/8/14.
       ******************************************************************
       * Purpose:
-      *    This program calculates the shipping fees for the Acme 
-      *    Shipping Company. 
-      *          
+      *    This program calculates the shipping fees for the Acme
+      *    Shipping Company.
+      *
       * Input:
       *    1. Customer Name - Alphamuneric
       *    2. Package Weight - Numeric, implied decimal used
       *    3. Is Hazardous - Alphanumeric
       *
       * Output:
-      *    A summary of the shipping information is displayed in a 
+      *    A summary of the shipping information is displayed in a
       *    formatted chart including: package weight, charge per pound,
-      *    base charge, surcharge, and shipping fee. 
-      *    At the end of the session the total charge and the end of 
+      *    base charge, surcharge, and shipping fee.
+      *    At the end of the session the total charge and the end of
       *    session message is displayed.
+      *    SHIPLOG.DAT -- persisted record of every shipment and the
+      *    session total charge.
       *
       * Date/time due: 2/21/14, 3PM
       *
       * Date assigned: 2/7/14
-      * 
+      *
+      ******************************************************************
+      * Modification History:
+      *     8/9/14  BM  Each shipment and the session total are now
+      *                 written to SHIPLOG.DAT
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      * 
+           SELECT SHIP-LOG-FILE ASSIGN TO "SHIPLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
-      * 
+       FD  SHIP-LOG-FILE.
+       01  SHIP-LOG-REC            PIC X(80).
        WORKING-STORAGE SECTION.
        01  INPUT-ITEMS.
            05  WS-NAME         PIC X(15).
@@ -61,11 +69,29 @@
            05  DS-SURCHARGE    PIC $ZZ9    VALUE 0.
            05  DS-SHIPPING     PIC $ZZ9.99.
            05  DS-TOTAL        PIC $ZZZ9.99.
+
+       01  LOG-SHIPMENT-LINE.
+           05  LG-NAME          PIC X(15).
+           05  FILLER           PIC X       VALUE SPACES.
+           05  LG-WEIGHT        PIC Z9.99.
+           05  FILLER           PIC X(8)    VALUE " POUNDS ".
+           05  LG-HAZARD        PIC XXX.
+           05  FILLER           PIC X       VALUE SPACES.
+           05  LG-BASECHRG      PIC $ZZ9.
+           05  FILLER           PIC X       VALUE SPACES.
+           05  LG-SURCHARGE     PIC $ZZ9.
+           05  FILLER           PIC X       VALUE SPACES.
+           05  LG-SHIPPING      PIC $ZZ9.99.
+       01  LOG-TOTAL-LINE.
+           05  LG-TOTAL-NAME    PIC X(15).
+           05  FILLER           PIC X(20)   VALUE " TOTAL CHARGE DUE: ".
+           05  LG-TOTAL         PIC $ZZZ9.99.
        LINKAGE SECTION.
-      * 
+      *
        PROCEDURE DIVISION.
-      * 
+      *
        000-MAIN.
+           OPEN OUTPUT SHIP-LOG-FILE
            PERFORM 100-ACCEPT-DATA
            PERFORM UNTIL WS-WEIGHT = ZERO
                PERFORM 200-COMPUTE-SHIPPING-FEE
@@ -76,7 +102,9 @@
            DISPLAY WS-NAME 'YOUR TOTAL CHARGE DUE: ' DS-TOTAL
            DISPLAY SPACE
            DISPLAY '--END OF SESSION--'
-           STOP RUN.   
+           PERFORM 400-WRITE-TOTAL-LOG
+           CLOSE SHIP-LOG-FILE
+           STOP RUN.
       *
        100-ACCEPT-DATA.
            IF WS-NAME = SPACE
@@ -137,5 +165,21 @@
            DISPLAY 'SURCHARGE:        ' DS-SURCHARGE
            DISPLAY 'SHIPPING FEE:     ' DS-SHIPPING
            DISPLAY '-------------------------------'
-           DISPLAY SPACE.
-       
\ No newline at end of file
+           DISPLAY SPACE
+           PERFORM 350-WRITE-SHIPMENT-LOG.
+      *
+      * WRITES THE JUST-PROCESSED SHIPMENT TO SHIPLOG.DAT.
+       350-WRITE-SHIPMENT-LOG.
+           MOVE WS-NAME      TO LG-NAME
+           MOVE DS-WEIGHT    TO LG-WEIGHT
+           MOVE WS-HAZARD    TO LG-HAZARD
+           MOVE DS-BASECHRG  TO LG-BASECHRG
+           MOVE DS-SURCHARGE TO LG-SURCHARGE
+           MOVE DS-SHIPPING  TO LG-SHIPPING
+           WRITE SHIP-LOG-REC FROM LOG-SHIPMENT-LINE.
+      *
+      * WRITES THE SESSION'S TOTAL CHARGE TO SHIPLOG.DAT.
+       400-WRITE-TOTAL-LOG.
+           MOVE WS-NAME TO LG-TOTAL-NAME
+           MOVE DS-TOTAL TO LG-TOTAL
+           WRITE SHIP-LOG-REC FROM LOG-TOTAL-LINE.
