@@ -1,29 +1,41 @@
        IDENTIFICATION DIVISION.
-      * DO_1: Complete the following information. 
-       PROGRAM-ID. Lab02
+      * DO_1: Complete the following information.
+       PROGRAM-ID. Lab02.
        AUTHOR. Brianna Muleski
        DATE-WRITTEN. 2/5/2014.
       ******************************************************************
-      * Purpose:	  
+      * Purpose:
       *     This program computes the sales amount of the items ordered
-      *     by the customers in a pizza restaurant.      
+      *     by the customers in a pizza restaurant.
       * Input:
       *     1. pizza flavor. (alphanumeric)
       *     2. quantity ordered. (numeric)
       *     3. unit price.  (numeric)
       * Output:
       *     Display a summary of the trasaction, including the flavor
-      *     chosen, unit price, sales amount, sales tax, and sales 
+      *     chosen, unit price, sales amount, sales tax, and sales
       *     total.
+      *     ORDERLOG.DAT -- persisted record of every item and order
+      *                     total
+      ******************************************************************
+      * Modification History:
+      *     8/9/14  BM  An order can now have multiple items; the
+      *                 operator is asked after each item whether
+      *                 there's another, and an order total is shown
+      *                 at the end
+      *     8/9/14  BM  Each item and the order total are now written
+      *                 to ORDERLOG.DAT
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      * 
+           SELECT ORDER-LOG-FILE ASSIGN TO "ORDERLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
-      * 
+       FD  ORDER-LOG-FILE.
+       01  ORDER-LOG-REC          PIC X(80).
        WORKING-STORAGE SECTION.
        01  INPUT-ITEMS.
       * DO_2: Define 05 level items for input data. 
@@ -37,47 +49,108 @@
        01  DISPLAY-ITEMS.    
            05  DS-UNIT-PRICE  PIC $Z9.99.     
            05  DS-AMOUNT      PIC $ZZ9.99.
-      * DO_3: Define 05 level display items for sales tax and total  
+      * DO_3: Define 05 level display items for sales tax and total
            05  DS-SALES-TAX   PIC $Z9.99.
            05  DS-SALES-TOTAL PIC $ZZ9.99.
-      *  
+       01  ORDER-ITEMS.
+           05  MORE-ITEMS-SW      PIC X        VALUE 'Y'.
+               88  MORE-ITEMS                  VALUE 'Y'.
+           05  WS-ORDER-TOTAL-AMT PIC 9(5)V99  VALUE ZERO.
+           05  WS-ORDER-TOTAL-TAX PIC 9(4)V99  VALUE ZERO.
+           05  WS-ORDER-TOTAL-SALE PIC 9(5)V99 VALUE ZERO.
+           05  DS-ORDER-TOTAL     PIC $$,$$9.99.
+       01  LOG-ITEM-LINE.
+           05  LG-FLAVOR          PIC X(10).
+           05  FILLER             PIC X       VALUE SPACES.
+           05  LG-QUANTITY        PIC 9.
+           05  FILLER             PIC X       VALUE SPACES.
+           05  LG-UNIT-PRICE      PIC $Z9.99.
+           05  FILLER             PIC X       VALUE SPACES.
+           05  LG-AMOUNT          PIC $ZZ9.99.
+           05  FILLER             PIC X       VALUE SPACES.
+           05  LG-SALES-TAX       PIC $Z9.99.
+           05  FILLER             PIC X       VALUE SPACES.
+           05  LG-SALES-TOTAL     PIC $ZZ9.99.
+           05  FILLER             PIC X       VALUE SPACES.
+           05  LG-TIMESTAMP       PIC X(14).
+       01  LOG-TOTAL-LINE.
+           05  FILLER             PIC X(13)   VALUE "ORDER TOTAL: ".
+           05  LT-ORDER-TOTAL     PIC $$,$$9.99.
+      *
        LINKAGE SECTION.
-      * 
+      *
        PROCEDURE DIVISION.
-       000-MAIN. 
+       000-MAIN.
+           OPEN OUTPUT ORDER-LOG-FILE
+           PERFORM 050-PROCESS-ITEM UNTIL NOT MORE-ITEMS
+           PERFORM 400-DISPLAY-ORDER-TOTAL
+           CLOSE ORDER-LOG-FILE
+           STOP RUN.
+
+      * PROCESSES ONE LINE ITEM AND ASKS WHETHER THE ORDER CONTINUES,
+      * SO A SINGLE ORDER CAN CONTAIN MULTIPLE ITEMS.
+       050-PROCESS-ITEM.
            PERFORM 100-INPUT-RTN.
            PERFORM 200-COMPUTE-SALES-AMOUNT.
            PERFORM 300-DISPLAY-TRANSACTION.
-           STOP RUN.   
-       100-INPUT-RTN.  
-           DISPLAY 'ENTER THE FLAVOR'  
+           PERFORM 350-WRITE-ITEM-LOG.
+           ADD WS-AMOUNT    TO WS-ORDER-TOTAL-AMT
+           ADD WS-SALES-TAX TO WS-ORDER-TOTAL-TAX
+           DISPLAY 'ANOTHER ITEM FOR THIS ORDER? (Y/N)'
+           ACCEPT MORE-ITEMS-SW.
+
+       100-INPUT-RTN.
+           DISPLAY 'ENTER THE FLAVOR'
            ACCEPT WS-FLAVOR
-      * DO_4: Prompt and read the other 2 items.     
+      * DO_4: Prompt and read the other 2 items.
            DISPLAY 'ENTER QUANTITY'
            ACCEPT WS-QUANTITY
            DISPLAY 'ENTER UNIT PRICE'
            ACCEPT WS-UNIT-PRICE.
-       
+
        200-COMPUTE-SALES-AMOUNT.
-           MOVE WS-UNIT-PRICE TO DS-UNIT-PRICE      
-           COMPUTE WS-AMOUNT = WS-QUANTITY * WS-UNIT-PRICE  
-           MOVE WS-AMOUNT TO DS-AMOUNT      
-      * DO_5: Compute sales tax and sales total     
+           MOVE WS-UNIT-PRICE TO DS-UNIT-PRICE
+           COMPUTE WS-AMOUNT = WS-QUANTITY * WS-UNIT-PRICE
+           MOVE WS-AMOUNT TO DS-AMOUNT
+      * DO_5: Compute sales tax and sales total
            COMPUTE WS-SALES-TAX = WS-AMOUNT * WS-TAX-RATE
            MOVE WS-SALES-TAX TO DS-SALES-TAX
            COMPUTE DS-SALES-TOTAL = WS-AMOUNT + WS-SALES-TAX.
-     
-       300-DISPLAY-TRANSACTION.    
+
+       300-DISPLAY-TRANSACTION.
            DISPLAY SPACE
            DISPLAY '-----------------------'
            DISPLAY '  PIZZA SALES SUMMARY'
            DISPLAY '-----------------------'
            DISPLAY 'FLAVOR CHOSEN:  ' WS-FLAVOR
-      *DO_6: Display unit price, sales amount, and sales tax     
+      *DO_6: Display unit price, sales amount, and sales tax
            DISPLAY 'UNIT PRICE:     ' DS-UNIT-PRICE
            DISPLAY 'SALES AMOUNT:   ' DS-AMOUNT
            DISPLAY 'SALES TAX:      ' DS-SALES-TAX
-           DISPLAY "-----------------------"          
+           DISPLAY "-----------------------"
            DISPLAY 'SALES TOTAL:   ' DS-SALES-TOTAL
            DISPLAY SPACE.
-           
\ No newline at end of file
+
+      * WRITES THE JUST-PROCESSED ITEM TO ORDERLOG.DAT.
+       350-WRITE-ITEM-LOG.
+           MOVE WS-FLAVOR      TO LG-FLAVOR
+           MOVE WS-QUANTITY    TO LG-QUANTITY
+           MOVE DS-UNIT-PRICE  TO LG-UNIT-PRICE
+           MOVE DS-AMOUNT      TO LG-AMOUNT
+           MOVE DS-SALES-TAX   TO LG-SALES-TAX
+           MOVE DS-SALES-TOTAL TO LG-SALES-TOTAL
+           MOVE FUNCTION CURRENT-DATE(1:14) TO LG-TIMESTAMP
+           WRITE ORDER-LOG-REC FROM LOG-ITEM-LINE.
+
+      * DISPLAYS AND LOGS THE COMPLETED ORDER'S TOTAL ACROSS ALL
+      * ITEMS ENTERED.
+       400-DISPLAY-ORDER-TOTAL.
+           COMPUTE WS-ORDER-TOTAL-SALE =
+               WS-ORDER-TOTAL-AMT + WS-ORDER-TOTAL-TAX
+           MOVE WS-ORDER-TOTAL-SALE TO DS-ORDER-TOTAL
+           DISPLAY SPACE
+           DISPLAY '======================='
+           DISPLAY 'ORDER TOTAL:   ' DS-ORDER-TOTAL
+           DISPLAY '======================='
+           MOVE DS-ORDER-TOTAL TO LT-ORDER-TOTAL
+           WRITE ORDER-LOG-REC FROM LOG-TOTAL-LINE.
