@@ -1,5 +1,5 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. Program2
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Program2.
        AUTHOR. Brianna Muleski.
        DATE-WRITTEN. 3/15/14.
       ******************************************************************
@@ -27,7 +27,11 @@
       *    increase, amount increase, and new salary.
       *
       * Date/time due: 3/26/14, 5PM
-      * 
+      *
+      ******************************************************************
+      * Modification History:
+      *     8/9/14  BM  Added office and job-classification subtotals
+      *                 to the end of the report
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -73,6 +77,20 @@
                10  WS-MIN      PIC 99.
            05  PG-COUNT        PIC 9       VALUE 1.
            05  LN-COUNT        PIC 99      VALUE 01.
+           05  WS-OFF-NUM      PIC 9(2).
+           05  WS-JOB-NUM      PIC 9(2).
+       01  OFFICE-TOTALS.
+           05  OFF-TOTAL OCCURS 7 TIMES.
+               10  OFF-COUNT   PIC 9(5)     VALUE ZERO.
+               10  OFF-ANN-TOT PIC 9(9)     VALUE ZERO.
+               10  OFF-INC-TOT PIC 9(8)V99  VALUE ZERO.
+               10  OFF-NEW-TOT PIC 9(9)V99  VALUE ZERO.
+       01  JOB-TOTALS.
+           05  JOB-TOTAL OCCURS 3 TIMES.
+               10  JOB-COUNT   PIC 9(5)     VALUE ZERO.
+               10  JOB-ANN-TOT PIC 9(9)     VALUE ZERO.
+               10  JOB-INC-TOT PIC 9(8)V99  VALUE ZERO.
+               10  JOB-NEW-TOT PIC 9(9)V99  VALUE ZERO.
        01  CONSTANTS.   
            05  LOW-INC         PIC 9V9     VALUE 3.0.
            05  MID-INC         PIC 9V9     VALUE 3.5.
@@ -156,8 +174,48 @@
            05  FILLER          PIC X       VALUE SPACE.
            05  DS-AMT-INC      PIC $ZZ,ZZ9.99.
            05  FILLER          PIC XX      VALUE SPACES.
-           05  DS-NEW-SAL      PIC $$,$$$,$$9.99.           
-      *       
+           05  DS-NEW-SAL      PIC $$,$$$,$$9.99.
+       01  OFFICE-SUBTOTAL-TITLE.
+           05  FILLER          PIC X(30)   VALUE SPACES.
+           05  FILLER          PIC X(24)   VALUE
+                                   "OFFICE SUBTOTALS".
+       01  OFFICE-SUBTOTAL-HDR.
+           05  FILLER          PIC X(9)    VALUE "OFFICE NO".
+           05  FILLER          PIC X(9)    VALUE "  EMP CT ".
+           05  FILLER          PIC X(15)   VALUE " ANNUAL SALARY ".
+           05  FILLER          PIC X(15)   VALUE "  AMT INCREASE ".
+           05  FILLER          PIC X(13)   VALUE "  NEW SALARY".
+       01  OFFICE-SUBTOTAL-LINE.
+           05  SB-OFF-NO       PIC ZZ.
+           05  FILLER          PIC X(6)    VALUE SPACES.
+           05  SB-OFF-COUNT    PIC ZZ,ZZ9.
+           05  FILLER          PIC X(3)    VALUE SPACES.
+           05  SB-OFF-ANN      PIC $$$,$$$,$$9.
+           05  FILLER          PIC X(3)    VALUE SPACES.
+           05  SB-OFF-INC      PIC $$,$$$,$$9.99.
+           05  FILLER          PIC X       VALUE SPACE.
+           05  SB-OFF-NEW      PIC $$$,$$$,$$9.99.
+       01  JOB-SUBTOTAL-TITLE.
+           05  FILLER          PIC X(30)   VALUE SPACES.
+           05  FILLER          PIC X(30)   VALUE
+                                   "JOB CLASSIFICATION SUBTOTALS".
+       01  JOB-SUBTOTAL-HDR.
+           05  FILLER          PIC X(9)    VALUE " JOB CODE".
+           05  FILLER          PIC X(9)    VALUE "  EMP CT ".
+           05  FILLER          PIC X(15)   VALUE " ANNUAL SALARY ".
+           05  FILLER          PIC X(15)   VALUE "  AMT INCREASE ".
+           05  FILLER          PIC X(13)   VALUE "  NEW SALARY".
+       01  JOB-SUBTOTAL-LINE.
+           05  SB-JOB-NO       PIC ZZ.
+           05  FILLER          PIC X(6)    VALUE SPACES.
+           05  SB-JOB-COUNT    PIC ZZ,ZZ9.
+           05  FILLER          PIC X(3)    VALUE SPACES.
+           05  SB-JOB-ANN      PIC $$$,$$$,$$9.
+           05  FILLER          PIC X(3)    VALUE SPACES.
+           05  SB-JOB-INC      PIC $$,$$$,$$9.99.
+           05  FILLER          PIC X       VALUE SPACE.
+           05  SB-JOB-NEW      PIC $$$,$$$,$$9.99.
+      *
        LINKAGE SECTION.
       * 
        PROCEDURE DIVISION.
@@ -184,8 +242,9 @@
                    PERFORM 300-READ UNTIL EOF-SWITCH = 'Y'
            END-PERFORM
            
-           PERFORM 800-WRITE-TOTALS.
-           
+           PERFORM 800-WRITE-TOTALS
+           PERFORM 850-WRITE-SUBTOTALS.
+
       * READS THE EMPLOYEE FILE AND WRITES THE INFORMATION OF THE
       * EMPLOYEE. WHEN THE LINE COUNT REACHES THE MAX (55), THE PAGE
       * COUNT IS UPDATED AND THE HEADING IS WRITTEN FOR THE NEW PAGE.
@@ -215,8 +274,32 @@
            
            ADD ANN-SALARY TO TOTAL-ANN
            ADD NEW-SAL    TO TOTAL-NEW
-           ADD AMT-INC    TO TOTAL-INC.
-           
+           ADD AMT-INC    TO TOTAL-INC
+
+           PERFORM 450-ACCUMULATE-SUBTOTALS.
+
+      * ACCUMULATES THE ANNUAL SALARY, AMOUNT INCREASE, AND NEW SALARY
+      * BY OFFICE NUMBER AND BY JOB CLASSIFICATION CODE. AN OUT-OF-
+      * RANGE CODE IS SKIPPED HERE JUST LIKE 500-PERCENT-INCREASE'S
+      * WHEN OTHER BRANCH SKIPS IT FOR THE INCREASE PERCENTAGE.
+       450-ACCUMULATE-SUBTOTALS.
+           MOVE OFFIC-NO     TO WS-OFF-NUM
+           MOVE JOB-CLASS-NO TO WS-JOB-NUM
+
+           IF WS-OFF-NUM > 0 AND <= 7
+               ADD 1          TO OFF-COUNT(WS-OFF-NUM)
+               ADD ANN-SALARY TO OFF-ANN-TOT(WS-OFF-NUM)
+               ADD AMT-INC    TO OFF-INC-TOT(WS-OFF-NUM)
+               ADD NEW-SAL    TO OFF-NEW-TOT(WS-OFF-NUM)
+           END-IF
+
+           IF WS-JOB-NUM > 0 AND <= 3
+               ADD 1          TO JOB-COUNT(WS-JOB-NUM)
+               ADD ANN-SALARY TO JOB-ANN-TOT(WS-JOB-NUM)
+               ADD AMT-INC    TO JOB-INC-TOT(WS-JOB-NUM)
+               ADD NEW-SAL    TO JOB-NEW-TOT(WS-JOB-NUM)
+           END-IF.
+
       * EVAULATES THE OFFICE NUMBER AND JOB CLASS CODE AND DETERMINES
       * WHAT PERCENT OF INCREASE IS GIVEN.
        500-PERCENT-INCREASE.
@@ -296,7 +379,52 @@
            
            WRITE OUT-EMPLOYEE-REC FROM PAGE-FOOTER
                AFTER ADVANCING TW-LINES LINES.
-               
+
+      * WRITES THE OFFICE AND JOB-CLASSIFICATION SUBTOTAL SECTIONS AT
+      * THE END OF THE REPORT.
+       850-WRITE-SUBTOTALS.
+           WRITE OUT-EMPLOYEE-REC FROM OFFICE-SUBTOTAL-TITLE
+               AFTER ADVANCING TW-LINES LINES
+           WRITE OUT-EMPLOYEE-REC FROM OFFICE-SUBTOTAL-HDR
+               AFTER ADVANCING 1 LINE
+
+           PERFORM VARYING WS-OFF-NUM FROM 1 BY 1 UNTIL WS-OFF-NUM > 7
+               IF OFF-COUNT(WS-OFF-NUM) > ZERO
+                   PERFORM 860-WRITE-OFFICE-SUBTOTAL
+               END-IF
+           END-PERFORM
+
+           WRITE OUT-EMPLOYEE-REC FROM JOB-SUBTOTAL-TITLE
+               AFTER ADVANCING TW-LINES LINES
+           WRITE OUT-EMPLOYEE-REC FROM JOB-SUBTOTAL-HDR
+               AFTER ADVANCING 1 LINE
+
+           PERFORM VARYING WS-JOB-NUM FROM 1 BY 1 UNTIL WS-JOB-NUM > 3
+               IF JOB-COUNT(WS-JOB-NUM) > ZERO
+                   PERFORM 870-WRITE-JOB-SUBTOTAL
+               END-IF
+           END-PERFORM.
+
+      * WRITES ONE OFFICE'S SUBTOTAL LINE.
+       860-WRITE-OFFICE-SUBTOTAL.
+           MOVE WS-OFF-NUM              TO SB-OFF-NO
+           MOVE OFF-COUNT(WS-OFF-NUM)   TO SB-OFF-COUNT
+           MOVE OFF-ANN-TOT(WS-OFF-NUM) TO SB-OFF-ANN
+           MOVE OFF-INC-TOT(WS-OFF-NUM) TO SB-OFF-INC
+           MOVE OFF-NEW-TOT(WS-OFF-NUM) TO SB-OFF-NEW
+           WRITE OUT-EMPLOYEE-REC FROM OFFICE-SUBTOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+
+      * WRITES ONE JOB CLASSIFICATION'S SUBTOTAL LINE.
+       870-WRITE-JOB-SUBTOTAL.
+           MOVE WS-JOB-NUM              TO SB-JOB-NO
+           MOVE JOB-COUNT(WS-JOB-NUM)   TO SB-JOB-COUNT
+           MOVE JOB-ANN-TOT(WS-JOB-NUM) TO SB-JOB-ANN
+           MOVE JOB-INC-TOT(WS-JOB-NUM) TO SB-JOB-INC
+           MOVE JOB-NEW-TOT(WS-JOB-NUM) TO SB-JOB-NEW
+           WRITE OUT-EMPLOYEE-REC FROM JOB-SUBTOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+
       * CLOSES THE INPUT AND OUTPUT FILES.
        900-CLOSE.
            CLOSE IN-EMPLOYEE-FILE
