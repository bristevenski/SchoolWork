@@ -9,55 +9,86 @@
       *          
       * Input:
       *     rental.dat
+      *     CARRATE.DAT -- car make code/name/rate/per-mile table
       * Output:
       *     rental.rpt
-      ****************************************************************** 
+      *     CAREXCEPT.RPT -- records with an unrecognized car make
+      ******************************************************************
+      * Modification History:
+      *     8/9/14  BM  Car make rates now load from CARRATE.DAT into
+      *                 a table instead of being compiled in
+      *     8/9/14  BM  Records with an unrecognized car make are now
+      *                 logged to CAREXCEPT.RPT instead of printing
+      *                 as an "ERROR!!" report line
+      *     8/9/14  BM  Added a rental summary by car make to the end
+      *                 of the report
+      ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-      ******************************************************************	   
+      ******************************************************************
       * DO_2: Complete the SELECT statement that assgin input/output
       *       files.
-      ******************************************************************	
+      ******************************************************************
        FILE-CONTROL.
            SELECT IN-RENTAL-FILE ASSIGN TO "RENTAL.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
-                
+
            SELECT OUT-RENTAL-FILE ASSIGN TO "RENTAL.RPT"
                ORGANIZATION IS LINE SEQUENTIAL.
-                
+           SELECT CAR-RATE-FILE ASSIGN TO "CARRATE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CAR-EXCEPT-FILE ASSIGN TO "CAREXCEPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
       ******************************************************************	   
       * DO_3: Define the input record layout. 
       *       You MUST define condition names for car makes.
       ******************************************************************
        FILE SECTION.
-       FD IN-RENTAL-FILE.  
-       01 IN-RENTAL-REC.  
-           05  LAST-NAME   PIC X(20).   
+       FD IN-RENTAL-FILE.
+       01 IN-RENTAL-REC.
+           05  LAST-NAME   PIC X(20).
            05  FIRST-INIT  PIC X.
            05  CAR-MAKE    PIC X.
-               88  TOYOTA              VALUE '1'.
-               88  CHEVY               VALUE '2'.
-               88  FORD                VALUE '3'.
-           05  MILES       PIC 9(5).  
+           05  MILES       PIC 9(5).
            05  DAYS        PIC 9(3).
-      ******************************************************************	   
-      * DO_4: Define the output record.  
-      ******************************************************************	   
-       FD  OUT-RENTAL-FILE.  
-       01  OUT-RENTAL-REC PIC X(80).  
+      ******************************************************************
+      * DO_4: Define the output record.
+      ******************************************************************
+       FD  OUT-RENTAL-FILE.
+       01  OUT-RENTAL-REC PIC X(80).
+
+       FD  CAR-RATE-FILE.
+       01  CAR-RATE-REC.
+           05  CRF-CODE        PIC X.
+           05  CRF-NAME        PIC X(10).
+           05  CRF-RATE        PIC 99.
+           05  CRF-PER-MILE    PIC V99.
+
+       FD  CAR-EXCEPT-FILE.
+       01  CAR-EXCEPT-REC      PIC X(80).
 
        WORKING-STORAGE SECTION.
        01  CONSTANT-RATES.
-           05  TOYOTA-RATE         PIC 99     VALUE 26.
-           05  TOYOTA-PER-MILE     PIC V99    VALUE .18.
-           05  CHEVY-RATE          PIC 99     VALUE 32.
-           05  CHEVY-PER-MILE      PIC V99    VALUE .22.
-           05  FORD-RATE           PIC 99     VALUE 43.
-           05  FORD-PER-MILE       PIC V99    VALUE .28.
            05  BASE-MILE           PIC 999    VALUE 100.
+       01  CAR-RATE-TABLE.
+           05  CAR-RATE-COUNT      PIC 9(3)   VALUE ZERO.
+           05  CAR-RATE-ENTRY OCCURS 1 TO 20 TIMES
+                   DEPENDING ON CAR-RATE-COUNT
+                   INDEXED BY CR-INDX.
+               10  CRT-CODE        PIC X.
+               10  CRT-NAME        PIC X(10).
+               10  CRT-RATE        PIC 99.
+               10  CRT-PER-MILE    PIC V99.
+               10  CRT-COUNT       PIC 9(5)    VALUE ZERO.
+               10  CRT-TOTAL-DUE   PIC 9(7)V99 VALUE ZERO.
        01  WORK-ITEMS.
            05  EOF-SWITCH          PIC X      VALUE 'N'.
+           05  CAR-EOF-SWITCH      PIC X      VALUE 'N'.
+           05  CAR-FOUND-SW        PIC X      VALUE 'N'.
+               88  CAR-FOUND                  VALUE 'Y'.
+           05  WS-FOUND-INDX       PIC 9(3).
            05  WS-RENTAL-FEE       PIC 9(4)V99.
 	       05  WS-DATE.
 		       10  WS-YEAR         PIC 9(4).
@@ -102,20 +133,61 @@
            05  FILLER              PIC  X(5)  VALUE SPACES.
            05  ED-AMOUNT           PIC  $$,$$9.99.
            05  FILLER              PIC  X(10) VALUE SPACES.
+       01  SUMMARY-TITLE.
+           05  FILLER              PIC  X(29) VALUE
+                                    "RENTAL SUMMARY BY CAR MAKE".
+       01  SUMMARY-COLUMN-TITLE.
+           05  FILLER              PIC  X(10) VALUE "CAR MAKE".
+           05  FILLER              PIC  X(7)  VALUE SPACES.
+           05  FILLER              PIC  X(5)  VALUE "COUNT".
+           05  FILLER              PIC  X(5)  VALUE SPACES.
+           05  FILLER              PIC  X(15) VALUE "TOTAL DUE".
+       01  SUMMARY-LINE.
+           05  SM-NAME             PIC  X(10).
+           05  FILLER              PIC  X(5)  VALUE SPACES.
+           05  SM-COUNT            PIC  ZZZZ9.
+           05  FILLER              PIC  X(5)  VALUE SPACES.
+           05  SM-TOTAL            PIC  $$$,$$9.99.
+           05  FILLER              PIC  X(10) VALUE SPACES.
        PROCEDURE DIVISION.
        000-MAIN.
            PERFORM 100-OPEN.
+           PERFORM 150-LOAD-CAR-RATES.
            PERFORM 200-WRITE-HEADING.
            PERFORM 300-READ UNTIL EOF-SWITCH = 'Y'
+           PERFORM 600-PRINT-SUMMARY
+           PERFORM 500-CLOSE
            DISPLAY "DONE!"
            STOP RUN.
-      ******************************************************************	   
+      ******************************************************************
       * DO_6: Open input/output files
-      ******************************************************************	   
+      ******************************************************************
        100-OPEN.
            OPEN INPUT IN-RENTAL-FILE
-           OPEN OUTPUT OUT-RENTAL-FILE.
-		   
+           OPEN OUTPUT OUT-RENTAL-FILE
+           OPEN OUTPUT CAR-EXCEPT-FILE.
+
+      * LOADS CARRATE.DAT INTO A RUNTIME TABLE SO A RATE CHANGE OR A
+      * NEW CAR MAKE NO LONGER REQUIRES A CODE CHANGE AND RECOMPILE.
+       150-LOAD-CAR-RATES.
+           OPEN INPUT CAR-RATE-FILE
+           PERFORM 160-READ-CAR-RATE
+           PERFORM UNTIL CAR-EOF-SWITCH = 'Y'
+               ADD 1 TO CAR-RATE-COUNT
+               MOVE CRF-CODE     TO CRT-CODE(CAR-RATE-COUNT)
+               MOVE CRF-NAME     TO CRT-NAME(CAR-RATE-COUNT)
+               MOVE CRF-RATE     TO CRT-RATE(CAR-RATE-COUNT)
+               MOVE CRF-PER-MILE TO CRT-PER-MILE(CAR-RATE-COUNT)
+               PERFORM 160-READ-CAR-RATE
+           END-PERFORM
+           CLOSE CAR-RATE-FILE.
+
+       160-READ-CAR-RATE.
+           READ CAR-RATE-FILE
+               AT END
+                   MOVE 'Y' TO CAR-EOF-SWITCH
+           END-READ.
+
       ******************************************************************	   
       * DO_7: Get the current date and move them to the header fields.
       *       So the date will be written on the report.
@@ -140,49 +212,75 @@
                 NOT AT END PERFORM 400-RENTAL-FEE
            END-READ.
        400-RENTAL-FEE.
-      ******************************************************************	   
+      ******************************************************************
       * DO_9: Use the condition names defined to compute the rental fee.
       *       Please refer to Worksheet #3
-      ****************************************************************** 
-           EVALUATE TRUE
-               WHEN TOYOTA
-                   COMPUTE WS-RENTAL-FEE = DAYS * TOYOTA-RATE
-                               + (MILES - BASE-MILE) * TOYOTA-PER-MILE
-               WHEN CHEVY
-                   COMPUTE WS-RENTAL-FEE = DAYS * CHEVY-RATE
-                               + (MILES - BASE-MILE) * CHEVY-PER-MILE
-               WHEN FORD 
-                   COMPUTE WS-RENTAL-FEE = DAYS * FORD-RATE
-                               + (MILES - BASE-MILE) * FORD-PER-MILE
-               WHEN OTHER
-                   MOVE 0 TO WS-RENTAL-FEE 
-           END-EVALUATE
-           PERFORM 500-WRITE-CUSTOMER-REC.
-      ******************************************************************	   
+      ******************************************************************
+           PERFORM 420-FIND-CAR-RATE
+           IF CAR-FOUND
+               COMPUTE WS-RENTAL-FEE =
+                   DAYS * CRT-RATE(WS-FOUND-INDX)
+                   + (MILES - BASE-MILE) * CRT-PER-MILE(WS-FOUND-INDX)
+               ADD WS-RENTAL-FEE TO CRT-TOTAL-DUE(WS-FOUND-INDX)
+               ADD 1 TO CRT-COUNT(WS-FOUND-INDX)
+               PERFORM 500-WRITE-CUSTOMER-REC
+           ELSE
+               PERFORM 450-WRITE-EXCEPTION
+           END-IF.
+
+      * LOOKS UP THIS RECORD'S CAR-MAKE CODE IN THE TABLE LOADED FROM
+      * CARRATE.DAT.
+       420-FIND-CAR-RATE.
+           MOVE 'N' TO CAR-FOUND-SW
+           PERFORM VARYING CR-INDX FROM 1 BY 1
+                   UNTIL CR-INDX > CAR-RATE-COUNT
+               IF CRT-CODE(CR-INDX) = CAR-MAKE
+                   MOVE 'Y' TO CAR-FOUND-SW
+                   MOVE CR-INDX TO WS-FOUND-INDX
+                   COMPUTE CR-INDX = CAR-RATE-COUNT + 1
+               END-IF
+           END-PERFORM.
+
+      * WRITES A RECORD WHOSE CAR-MAKE CODE ISN'T IN THE TABLE TO THE
+      * EXCEPTION FILE INSTEAD OF PRINTING "ERROR!!" ON THE REPORT.
+       450-WRITE-EXCEPTION.
+           WRITE CAR-EXCEPT-REC FROM IN-RENTAL-REC.
+      ******************************************************************
       * DO_10: Move the data items from the input record to the working
       *        storage items to be written to the report.
-      ******************************************************************	   
+      ******************************************************************
        500-WRITE-CUSTOMER-REC.
            MOVE LAST-NAME TO ED-LASTNAME
            MOVE FIRST-INIT TO ED-INITIAL
            MOVE MILES TO ED-MILES
            MOVE DAYS TO ED-DAYS.
-      ******************************************************************	   
+      ******************************************************************
       * DO_11: Complete the EVALUATE statement that displays the names
-      *        of car makes. 
-      ******************************************************************	   
-           EVALUATE TRUE
-               WHEN TOYOTA MOVE "TOYOTA"    TO ED-CARMAKE
-               WHEN CHEVY  MOVE "CHEVROLET" TO ED-CARMAKE
-               WHEN FORD   MOVE "FORD"      TO ED-CARMAKE
-               WHEN OTHER  MOVE "ERROR!!"   TO ED-CARMAKE
-           END-EVALUATE.
+      *        of car makes.
+      ******************************************************************
+           MOVE CRT-NAME(WS-FOUND-INDX) TO ED-CARMAKE.
            MOVE WS-RENTAL-FEE TO ED-AMOUNT.
            WRITE OUT-RENTAL-REC FROM EDITED-CUSTOMER-OUTREC
-               AFTER ADVANCING 2 LINES.       
-      ******************************************************************	   
+               AFTER ADVANCING 2 LINES.
+
+      * PRINTS THE RUN'S RENTAL TOTALS BROKEN OUT BY CAR MAKE.
+       600-PRINT-SUMMARY.
+           WRITE OUT-RENTAL-REC FROM SUMMARY-TITLE
+               AFTER ADVANCING 3 LINES
+           WRITE OUT-RENTAL-REC FROM SUMMARY-COLUMN-TITLE
+               AFTER ADVANCING 2 LINES
+           PERFORM VARYING CR-INDX FROM 1 BY 1
+                   UNTIL CR-INDX > CAR-RATE-COUNT
+               MOVE CRT-NAME(CR-INDX)      TO SM-NAME
+               MOVE CRT-COUNT(CR-INDX)     TO SM-COUNT
+               MOVE CRT-TOTAL-DUE(CR-INDX) TO SM-TOTAL
+               WRITE OUT-RENTAL-REC FROM SUMMARY-LINE
+                   AFTER ADVANCING 1 LINE
+           END-PERFORM.
+      ******************************************************************
       * DO_12: Close input/output files.
-      ******************************************************************	   			   
-       500-CLOSE.           
+      ******************************************************************
+       500-CLOSE.
            CLOSE IN-RENTAL-FILE
-           CLOSE OUT-RENTAL-FILE.
\ No newline at end of file
+           CLOSE OUT-RENTAL-FILE
+           CLOSE CAR-EXCEPT-FILE.
\ No newline at end of file
