@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. Prog3
+       PROGRAM-ID. Prog3.
        AUTHOR. Brianna Muleski
        DATE-WRITTEN. 4/4/14
       ******************************************************************
@@ -21,6 +21,14 @@
       *    Report summary that includes the transaction information and
       *    sales totals in a formatted layout.
       *
+      ******************************************************************
+      * Modification History:
+      *     8/9/14  BM  Added salesperson subtotals within each store
+      *                 section
+      *     8/9/14  BM  Added EXCEPTIONS.RPT for records with a bad
+      *                 store number
+      *     8/9/14  BM  Added a month-level sales rollup across all
+      *                 stores at the end of the report
       ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -30,6 +38,8 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUT-FILE ASSIGN TO "PROGRAM3.RPT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCEPTIONS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
       *
        DATA DIVISION.
        SD SORT-FILE.
@@ -57,6 +67,18 @@
        
        FD OUT-FILE.
        01  OUT-REC             PIC X(80).
+
+       FD EXCEPTION-FILE.
+       01  EXCEPTION-REC.
+           05  EX-CUST-NO      PIC 9(4).
+           05  EX-CUST-NAME    PIC X(10).
+           05  EX-STORE-NO     PIC 9.
+           05  EX-SALEPER-NO   PIC 999.
+           05  EX-SALES-AMT    PIC 999V99.
+           05  EX-TRANS-DATE.
+               10  EX-TRANS-MM     PIC 99.
+               10  EX-TRANS-DD     PIC 99.
+               10  EX-TRANS-YEAR   PIC 9(4).
       *
        WORKING-STORAGE SECTION.
        01  HD-TITLE.
@@ -144,7 +166,62 @@
            05  FILLER          PIC XXX         VALUE SPACES.
            05  D-GRAND-TOT     PIC $,$$$,$$9.99.
            05  FILLER          PIC X(45)       VALUE SPACES.
-           
+
+       01  FD-SALEPER-TOTAL.
+           05  FILLER          PIC X(13)       VALUE SPACES.
+           05  FILLER          PIC X(11)       VALUE "SALESPERSON".
+           05  FILLER          PIC X           VALUE SPACE.
+           05  D-ST-SALEPER-NO PIC 999.
+           05  FILLER          PIC X(7)        VALUE " TOTAL:".
+           05  FILLER          PIC XX          VALUE SPACES.
+           05  D-ST-SALEPER-TOT PIC $$,$$9.99.
+           05  FILLER          PIC X(40)       VALUE SPACES.
+
+       01  HD-MONTHLY-TITLE.
+           05  FILLER          PIC X(20)       VALUE SPACES.
+           05  FILLER          PIC X(35)       VALUE
+                               "MONTHLY SALES SUMMARY - ALL STORES".
+           05  FILLER          PIC X(25)       VALUE SPACES.
+
+       01  HD-MONTHLY-COLUMNS.
+           05  FILLER          PIC X(5)        VALUE "MONTH".
+           05  FILLER          PIC X(3)        VALUE SPACES.
+           05  FILLER          PIC X(4)        VALUE "YEAR".
+           05  FILLER          PIC X(5)        VALUE SPACES.
+           05  FILLER          PIC X(11)       VALUE "TOTAL SALES".
+           05  FILLER          PIC X(52)       VALUE SPACES.
+
+       01  MONTHLY-DETAIL-REC.
+           05  FILLER          PIC XX          VALUE SPACES.
+           05  D-MT-MM         PIC 99.
+           05  FILLER          PIC X(6)        VALUE SPACES.
+           05  D-MT-YEAR       PIC 9(4).
+           05  FILLER          PIC X(7)        VALUE SPACES.
+           05  D-MT-SALES-TOT  PIC $$$,$$9.99.
+           05  FILLER          PIC X(40)       VALUE SPACES.
+
+       01  SALEPER-TABLE.
+           05  SALEPER-COUNT   PIC 9(3)        VALUE ZERO.
+           05  SALEPER-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON SALEPER-COUNT
+                   INDEXED BY SALEPER-INDX.
+               10  ST-SALEPER-NO   PIC 999.
+               10  ST-SALEPER-TOT  PIC 9(6)V99.
+
+       01  MONTH-TABLE.
+           05  MONTH-COUNT     PIC 9(3)        VALUE ZERO.
+           05  MONTH-ENTRY OCCURS 1 TO 120 TIMES
+                   DEPENDING ON MONTH-COUNT
+                   INDEXED BY MONTH-INDX.
+               10  MT-TRANS-MM     PIC 99.
+               10  MT-TRANS-YEAR   PIC 9(4).
+               10  MT-SALES-TOT    PIC 9(7)V99.
+
+       01  WS-SWAP-ENTRY.
+           05  WS-SWAP-MM      PIC 99.
+           05  WS-SWAP-YEAR    PIC 9(4).
+           05  WS-SWAP-TOT     PIC 9(7)V99.
+
        01  WORKING-ITEMS.
            05  STORE-TOT       PIC 9(6)V99.
            05  GRAND-TOT       PIC 9(7)V99.
@@ -158,6 +235,12 @@
            05  PG-COUNT        PIC 99          VALUE 01.
            05  FIRST-REC       PIC X           VALUE 'Y'.
            05  HOLD-STORE-NO   PIC 9.
+           05  SALEPER-FOUND-SW PIC X          VALUE 'N'.
+               88  SALEPER-FOUND              VALUE 'Y'.
+           05  MONTH-FOUND-SW  PIC X           VALUE 'N'.
+               88  MONTH-FOUND                VALUE 'Y'.
+           05  SORT-I          PIC 9(3).
+           05  SORT-J          PIC 9(3).
       *
        PROCEDURE DIVISION.
        000-MAIN.
@@ -165,10 +248,11 @@
            PERFORM 200-OPEN-FILES
            PERFORM 250-PRINT-FIRST-HEADER
            PERFORM 300-READ UNTIL EOF-SWITCH = 'Y'
+           PERFORM 850-PRINT-MONTHLY-SUMMARY
            PERFORM 900-CLOSE-FILES
-           
+
            DISPLAY "REPORT GENERATED!"
-           
+
            STOP RUN.
            
       * Sorts the input file and overwrites the file with a sorted 
@@ -180,10 +264,11 @@
                    USING IN-FILE
                    GIVING IN-FILE.
                    
-      * Opens the input and output files. 
+      * Opens the input and output files.
        200-OPEN-FILES.
            OPEN INPUT IN-FILE
-           OPEN OUTPUT OUT-FILE.
+           OPEN OUTPUT OUT-FILE
+           OPEN OUTPUT EXCEPTION-FILE.
            
       * Prints the headers for the first page.
        250-PRINT-FIRST-HEADER.
@@ -200,12 +285,11 @@
                AFTER ADVANCING 1 LINE.  
                
       * Reads the input file until the end of the file is reached. When
-      * the end-of-file is reached, the eof-switch is changed to 'y', 
+      * the end-of-file is reached, the eof-switch is changed to 'y',
       * the store total is printed for the last store, and the grand
-      * total is printed. When the file is not at the end, the store
-      * number is compared to the hold number to determine if it belongs
-      * on the same page or if there needs to be a page break for a new
-      * store.
+      * total is printed. When the file is not at the end, any record
+      * with a store number outside 1-4 is routed to the exception
+      * file instead of being rolled into a store's totals.
        300-READ.
            READ IN-FILE
                AT END
@@ -213,19 +297,41 @@
                    PERFORM 700-PRINT-STORE-TOTAL
                    PERFORM 800-PRINT-TOTAL
                NOT AT END
-                   IF FIRST-REC = 'Y'
-                       MOVE STORE-NO TO HOLD-STORE-NO
-                       MOVE 'N' TO FIRST-REC 
-                       
-                    END-IF  
-                    IF STORE-NO = HOLD-STORE-NO
-                       PERFORM 600-PRINT-CUST-REC
+                   IF STORE-NO < 1 OR STORE-NO > 4
+                       PERFORM 650-WRITE-EXCEPTION
                    ELSE
-                       PERFORM 700-PRINT-STORE-TOTAL
-                       PERFORM 400-PRINT-HEADERS
-                       PERFORM 600-PRINT-CUST-REC
+                       PERFORM 320-PROCESS-VALID-REC
                    END-IF
            END-READ.
+
+      * Determines if the record belongs on the same page as the
+      * current store or if there needs to be a page break for a new
+      * store.
+       320-PROCESS-VALID-REC.
+           IF FIRST-REC = 'Y'
+               MOVE STORE-NO TO HOLD-STORE-NO
+               MOVE 'N' TO FIRST-REC
+           END-IF
+           IF STORE-NO = HOLD-STORE-NO
+               PERFORM 600-PRINT-CUST-REC
+           ELSE
+               PERFORM 700-PRINT-STORE-TOTAL
+               PERFORM 400-PRINT-HEADERS
+               PERFORM 600-PRINT-CUST-REC
+           END-IF.
+
+      * Writes a record whose store number isn't 1-4 to the exception
+      * file instead of letting it flow silently into a store's totals.
+       650-WRITE-EXCEPTION.
+           MOVE CUST-NO     TO EX-CUST-NO
+           MOVE CUST-NAME   TO EX-CUST-NAME
+           MOVE STORE-NO    TO EX-STORE-NO
+           MOVE SALEPER-NO  TO EX-SALEPER-NO
+           MOVE SALES-AMT   TO EX-SALES-AMT
+           MOVE TRANS-MM    TO EX-TRANS-MM
+           MOVE TRANS-DD    TO EX-TRANS-DD
+           MOVE TRANS-YEAR  TO EX-TRANS-YEAR
+           WRITE EXCEPTION-REC.
       
       * Prints the headers for the pages after the first page.  
        400-PRINT-HEADERS.
@@ -268,7 +374,7 @@
                    MOVE "CHICAGO" TO HD-STORE
            END-EVALUATE.
       
-      * Prints a single customer record.     
+      * Prints a single customer record.
        600-PRINT-CUST-REC.
            MOVE CUST-NO    TO D-CUST-NO
            MOVE CUST-NAME  TO D-CUST-NAME
@@ -277,33 +383,134 @@
            MOVE TRANS-MM   TO D-TRANS-MM
            MOVE TRANS-DD   TO D-TRANS-DD
            MOVE TRANS-YEAR TO D-TRANS-YEAR
-           
+
            ADD SALES-AMT TO STORE-TOT
-           
-           WRITE OUT-REC FROM CUSTOMER-REC 
+           PERFORM 610-ACCUM-SALEPER
+           PERFORM 620-ACCUM-MONTH
+
+           WRITE OUT-REC FROM CUSTOMER-REC
                AFTER ADVANCING 2 LINES.
-      
+
+      * Rolls this record's sales amount into the running subtotal for
+      * its salesperson within the current store section, adding a new
+      * table entry the first time a salesperson is seen.
+       610-ACCUM-SALEPER.
+           MOVE 'N' TO SALEPER-FOUND-SW
+           PERFORM VARYING SALEPER-INDX FROM 1 BY 1
+                   UNTIL SALEPER-INDX > SALEPER-COUNT
+               IF ST-SALEPER-NO(SALEPER-INDX) = SALEPER-NO
+                   ADD SALES-AMT TO ST-SALEPER-TOT(SALEPER-INDX)
+                   SET SALEPER-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT SALEPER-FOUND
+               ADD 1 TO SALEPER-COUNT
+               MOVE SALEPER-NO TO ST-SALEPER-NO(SALEPER-COUNT)
+               MOVE SALES-AMT  TO ST-SALEPER-TOT(SALEPER-COUNT)
+           END-IF.
+
+      * Rolls this record's sales amount into the running total for its
+      * transaction month/year across all four stores, adding a new
+      * table entry the first time a month/year is seen.
+       620-ACCUM-MONTH.
+           MOVE 'N' TO MONTH-FOUND-SW
+           PERFORM VARYING MONTH-INDX FROM 1 BY 1
+                   UNTIL MONTH-INDX > MONTH-COUNT
+               IF MT-TRANS-MM(MONTH-INDX) = TRANS-MM AND
+                  MT-TRANS-YEAR(MONTH-INDX) = TRANS-YEAR
+                   ADD SALES-AMT TO MT-SALES-TOT(MONTH-INDX)
+                   SET MONTH-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT MONTH-FOUND
+               ADD 1 TO MONTH-COUNT
+               MOVE TRANS-MM   TO MT-TRANS-MM(MONTH-COUNT)
+               MOVE TRANS-YEAR TO MT-TRANS-YEAR(MONTH-COUNT)
+               MOVE SALES-AMT  TO MT-SALES-TOT(MONTH-COUNT)
+           END-IF.
+
       * Prints the store total at the end of the page, resets the store
-      * total after the amount is added to the grand total, increments 
-      * the page count, and changes the first record switch to 'y'. 
+      * total after the amount is added to the grand total, increments
+      * the page count, and changes the first record switch to 'y'.
        700-PRINT-STORE-TOTAL.
+           PERFORM 720-PRINT-SALEPER-TOTALS
            MOVE STORE-TOT TO D-STORE-TOT
            ADD STORE-TOT TO GRAND-TOT
            MOVE ZEROS TO STORE-TOT
-           
+
            WRITE OUT-REC FROM FD-STORE-TOTAL
                AFTER ADVANCING 2 LINES
            ADD 1 TO PG-COUNT
            MOVE 'Y' TO FIRST-REC.
-      
-      * Prints the grand total for the company.     
+
+      * Prints each salesperson's subtotal for the store section that
+      * is about to close out, then clears the table for the next
+      * store.
+       720-PRINT-SALEPER-TOTALS.
+           PERFORM VARYING SALEPER-INDX FROM 1 BY 1
+                   UNTIL SALEPER-INDX > SALEPER-COUNT
+               MOVE ST-SALEPER-NO(SALEPER-INDX)  TO D-ST-SALEPER-NO
+               MOVE ST-SALEPER-TOT(SALEPER-INDX) TO D-ST-SALEPER-TOT
+               WRITE OUT-REC FROM FD-SALEPER-TOTAL
+                   AFTER ADVANCING 1 LINE
+           END-PERFORM
+           MOVE ZERO TO SALEPER-COUNT.
+
+      * Prints the grand total for the company.
        800-PRINT-TOTAL.
            MOVE GRAND-TOT TO D-GRAND-TOT
-           
+
            WRITE OUT-REC FROM FD-GRAND-TOTAL
                AFTER ADVANCING 2 LINES.
-      
-      * Closes the input and output files.         
+
+      * Prints a companion summary section that rolls PROGRAM3.DAT up
+      * by transaction month/year across all four stores.
+       850-PRINT-MONTHLY-SUMMARY.
+           PERFORM 860-SORT-MONTH-TABLE
+           WRITE OUT-REC FROM HD-MONTHLY-TITLE
+               AFTER ADVANCING PAGE
+           WRITE OUT-REC FROM HD-MONTHLY-COLUMNS
+               AFTER ADVANCING 2 LINES
+           PERFORM VARYING MONTH-INDX FROM 1 BY 1
+                   UNTIL MONTH-INDX > MONTH-COUNT
+               MOVE MT-TRANS-MM(MONTH-INDX)   TO D-MT-MM
+               MOVE MT-TRANS-YEAR(MONTH-INDX) TO D-MT-YEAR
+               MOVE MT-SALES-TOT(MONTH-INDX)  TO D-MT-SALES-TOT
+               WRITE OUT-REC FROM MONTHLY-DETAIL-REC
+                   AFTER ADVANCING 1 LINE
+           END-PERFORM.
+
+      * Puts the month table into ascending year/month order with a
+      * simple bubble sort before it is printed.
+       860-SORT-MONTH-TABLE.
+           IF MONTH-COUNT > 1
+               PERFORM VARYING SORT-I FROM 1 BY 1
+                       UNTIL SORT-I > MONTH-COUNT - 1
+                   PERFORM VARYING SORT-J FROM 1 BY 1
+                       UNTIL SORT-J > MONTH-COUNT - SORT-I
+                       IF MT-TRANS-YEAR(SORT-J) >
+                                   MT-TRANS-YEAR(SORT-J + 1)
+                           PERFORM 865-SWAP-MONTHS
+                       ELSE
+                           IF MT-TRANS-YEAR(SORT-J) =
+                                       MT-TRANS-YEAR(SORT-J + 1)
+                              AND MT-TRANS-MM(SORT-J) >
+                                       MT-TRANS-MM(SORT-J + 1)
+                               PERFORM 865-SWAP-MONTHS
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+      * Swaps two adjacent month-table entries.
+       865-SWAP-MONTHS.
+           MOVE MONTH-ENTRY(SORT-J)     TO WS-SWAP-ENTRY
+           MOVE MONTH-ENTRY(SORT-J + 1) TO MONTH-ENTRY(SORT-J)
+           MOVE WS-SWAP-ENTRY            TO MONTH-ENTRY(SORT-J + 1).
+
+      * Closes the input and output files.
        900-CLOSE-FILES.
            CLOSE IN-FILE
-           CLOSE OUT-FILE.
\ No newline at end of file
+           CLOSE OUT-FILE
+           CLOSE EXCEPTION-FILE.
\ No newline at end of file
