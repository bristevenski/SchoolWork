@@ -12,31 +12,57 @@
       *     LAB5.dat
       * Output:
       *     LAB5_SORTED.DAT
-      ****************************************************************** 	   
+      *     LAB5_REJECTS.DAT -- records whose SSN isn't 9 numeric
+      *                         digits
+      *     LAB5_DUPS.RPT    -- consecutive sorted records that share
+      *                         the same SSN
+      ******************************************************************
+      * Modification History:
+      *     8/9/14  BM  Added an SSN format validation pass ahead of
+      *                 the sort; bad SSNs go to LAB5_REJECTS.DAT
+      *     8/9/14  BM  Added an adjacent-duplicate SSN check over the
+      *                 sorted output, reported to LAB5_DUPS.RPT
+      ******************************************************************
        ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION. 
+       INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      ******************************************************************	   
-      * DO_3: Define the files for SORT. 
-      ****************************************************************** 
+      ******************************************************************
+      * DO_3: Define the files for SORT.
+      ******************************************************************
            SELECT SORT-FILE ASSIGN TO "SORT.DAT".
            SELECT IN-FILE   ASSIGN TO "LAB5.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CLEAN-FILE ASSIGN TO "LAB5_CLEAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO "LAB5_REJECTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUT-FILE  ASSIGN TO "LAB5_SORTED.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
-                
+           SELECT DUPLICATES-FILE ASSIGN TO "LAB5_DUPS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-      ******************************************************************	   
-      * DO_4: Define SD entry.     
-      ******************************************************************  
+      ******************************************************************
+      * DO_4: Define SD entry.
+      ******************************************************************
        SD SORT-FILE.
        01  SORT-REC.
            05 SRT-SS-NO    PIC X(9).
            05 FILLER       PIC X(71).
        FD  IN-FILE.
-       01  IN-REC           PIC X(80).
+       01  IN-REC.
+           05  IN-SS-NO        PIC X(9).
+           05  FILLER          PIC X(71).
+       FD  CLEAN-FILE.
+       01  CLEAN-REC            PIC X(80).
+       FD  REJECT-FILE.
+       01  REJECT-REC           PIC X(80).
        FD  OUT-FILE.
-       01  OUT-REC          PIC X(80).
+       01  OUT-REC.
+           05  OUT-SS-NO       PIC X(9).
+           05  FILLER          PIC X(71).
+       FD  DUPLICATES-FILE.
+       01  DUPLICATES-REC       PIC X(80).
        WORKING-STORAGE SECTION.
        01  WORKING-ITEMS.
            05  FIRST-NAME  PIC X(30) VALUE 'TOM'.
@@ -61,9 +87,16 @@
            05  F           PIC 99    VALUE 10.
            05  RESULT      PIC S99V99.
            05  TEMP        PIC S99V99.
+           05  VAL-EOF-SWITCH   PIC X    VALUE 'N'.
+           05  DUP-EOF-SWITCH   PIC X    VALUE 'N'.
+           05  WS-PREV-SS-NO    PIC X(9) VALUE SPACES.
+           05  WS-PREV-REC      PIC X(80) VALUE SPACES.
        PROCEDURE DIVISION.
        000-MAIN.
-           PERFORM 100-STRING THRU 500-SORT.
+           PERFORM 100-STRING THRU 400-ARITHMETIC-VERBS.
+           PERFORM 450-VALIDATE-SSN.
+           PERFORM 500-SORT.
+           PERFORM 550-CHECK-DUPLICATES.
            STOP RUN.
       ******************************************************************	   
       * DO_5: Worksheet question 1.
@@ -119,14 +152,67 @@
            SUBTRACT F FROM RESULT	
            	
            DISPLAY RESULT A B C D F.   
-      ******************************************************************	   
+      ******************************************************************
+      * Checks every LAB5.DAT record's SSN is 9 numeric digits before
+      * the sort runs. Good records go to LAB5_CLEAN.DAT to be sorted;
+      * anything else is routed to LAB5_REJECTS.DAT.
+      ******************************************************************
+       450-VALIDATE-SSN.
+           OPEN INPUT  IN-FILE
+           OPEN OUTPUT CLEAN-FILE
+           OPEN OUTPUT REJECT-FILE
+           PERFORM 460-READ-RAW
+           PERFORM UNTIL VAL-EOF-SWITCH = 'Y'
+               IF IN-SS-NO IS NUMERIC
+                   WRITE CLEAN-REC FROM IN-REC
+               ELSE
+                   WRITE REJECT-REC FROM IN-REC
+               END-IF
+               PERFORM 460-READ-RAW
+           END-PERFORM
+           CLOSE IN-FILE
+           CLOSE CLEAN-FILE
+           CLOSE REJECT-FILE.
+
+       460-READ-RAW.
+           READ IN-FILE
+               AT END
+                   MOVE 'Y' TO VAL-EOF-SWITCH
+           END-READ.
+      ******************************************************************
       * DO_9: Worksheet question 5.
-      ******************************************************************		   
+      ******************************************************************
        500-SORT.
            SORT SORT-FILE
-               ON ASCENDING KEY SRT-SS-NO 
-                   USING IN-FILE
-                   GIVING OUT-FILE  
+               ON ASCENDING KEY SRT-SS-NO
+                   USING CLEAN-FILE
+                   GIVING OUT-FILE
            DISPLAY SPACE
            DISPLAY "DONE!".
-          
\ No newline at end of file
+
+      ******************************************************************
+      * Walks the sorted output looking for consecutive records that
+      * share the same SSN and flags them to LAB5_DUPS.RPT.
+      ******************************************************************
+       550-CHECK-DUPLICATES.
+           MOVE 'N' TO DUP-EOF-SWITCH
+           MOVE SPACES TO WS-PREV-SS-NO WS-PREV-REC
+           OPEN INPUT  OUT-FILE
+           OPEN OUTPUT DUPLICATES-FILE
+           PERFORM 560-READ-SORTED
+           PERFORM UNTIL DUP-EOF-SWITCH = 'Y'
+               IF OUT-SS-NO = WS-PREV-SS-NO
+                   WRITE DUPLICATES-REC FROM OUT-REC
+               END-IF
+               MOVE OUT-SS-NO TO WS-PREV-SS-NO
+               MOVE OUT-REC   TO WS-PREV-REC
+               PERFORM 560-READ-SORTED
+           END-PERFORM
+           CLOSE OUT-FILE
+           CLOSE DUPLICATES-FILE.
+
+       560-READ-SORTED.
+           READ OUT-FILE
+               AT END
+                   MOVE 'Y' TO DUP-EOF-SWITCH
+           END-READ.
